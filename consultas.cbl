@@ -23,6 +23,33 @@
        RECORD KEY IS CEDULA-USUARIO
        ACCESS MODE IS DYNAMIC.
 
+       SELECT OPTIONAL PRESTAMOS-ARCHIVO
+       ASSIGN TO "c:\prestamos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS PRE-LLAVE
+       ALTERNATE RECORD KEY IS CEDULA-USUARIO-PR WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL TIPO-INSTRUMENTO-ARCHIVO
+       ASSIGN TO "c:\tipo_instrumento.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CODIGO-TIPO
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL ADQUISICIONES-ARCHIVO
+       ASSIGN TO "c:\adquisiciones.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO-ADQ
+       ALTERNATE RECORD KEY IS ID-PROVEEDOR-ADQ WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       *>ARCHIVO DE SALIDA PARA IMPRIMIR O REVISAR LUEGO LOS RESULTADOS
+       *>DE LAS CONSULTAS, EN LUGAR DE QUE SOLO SE MUESTREN EN
+       *>PANTALLA.
+       SELECT OPTIONAL REPORTE-ARCHIVO
+       ASSIGN TO "c:\reporte_consultas.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD INSTRUMENTOS-ARCHIVO.
@@ -42,6 +69,8 @@
                05 TIPO-PROVEEDOR   PIC X(8).
                05 DIRECCION        PIC X(100).
                05 TELEFONO         PIC 9(11).
+               05 TELEFONO-ALTERNO PIC 9(11).
+               05 STATUS-PROVEEDOR PIC X(8).
 
        FD USUARIOS-ARCHIVO.
            01 USUARIOS-REGISTRO.
@@ -51,6 +80,40 @@
                05 DIRECCION           PIC X(100).
                05 TELEFONO            PIC 9(11).
                05 TIPO-INSTRUMENTO-US PIC X(40).
+               05 STATUS-USUARIO      PIC X(8).
+               05 STATUS-VENCIDO-US   PIC X(8).
+               05 STATUS-SUSPENDIDO-US PIC X(10).
+
+       FD PRESTAMOS-ARCHIVO.
+           01 PRESTAMOS-REGISTRO.
+               05 PRE-LLAVE.
+                   10 CEDULA-USUARIO-PR   PIC X(11).
+                   10 FECHA-PRESTAMO      PIC X(40).
+                   10 HORA-PRESTAMO       PIC X(9).
+                   10 ITEM-PRESTAMO       PIC 9(02).
+               05 ID-INSTRUMENTO-PR   PIC X(100).
+               05 FECHA-DEVOLUCION    PIC 9(11).
+               05 HORA-DEVOLUCION     PIC X(40).
+               05 STATUS-INSTRUMENTO-PR PIC X(14).
+               05 STATUS-PRESTAMO-PR    PIC X(8).
+
+       FD TIPO-INSTRUMENTO-ARCHIVO.
+           01 TIPO-INSTRUMENTO-REGISTRO.
+               05 CODIGO-TIPO PIC X(3).
+               05 NOMBRE-TIPO PIC X(40).
+               05 CORRELATIVO PIC 9(3).
+               05 STATUS-TIPO PIC X(8).
+
+       FD ADQUISICIONES-ARCHIVO.
+           01 ADQUISICIONES-REGISTRO.
+               05 ID-INSTRUMENTO-ADQ    PIC X(6).
+               05 ID-PROVEEDOR-ADQ      PIC X(11).
+               05 FORMA-ADQUISICION-ADQ PIC X(8).
+               05 FECHA-ADQUISICION-ADQ PIC 9(6).
+               05 VALOR-ADQUISICION     PIC 9(8)V99.
+
+       FD REPORTE-ARCHIVO.
+           01 REPORTE-LINEA PIC X(100).
 
        WORKING-STORAGE SECTION.
        *>VARIABLES USADAS
@@ -83,11 +146,63 @@
                05 WS-TELEFONO            PIC 9(11).
                05 WS-TIPO-INSTRUMENTO-US PIC X(40).
 
+       01 WS-PRESTAMOS-REGISTRO.
+               05 WS-CEDULA-USUARIO-PR   PIC X(11).
+               05 WS-FECHA-PRESTAMO      PIC X(40).
+               05 WS-HORA-PRESTAMO       PIC X(9).
+               05 WS-ID-INSTRUMENTO-PR   PIC X(100).
+               05 WS-FECHA-DEVOLUCION    PIC 9(11).
+               05 WS-HORA-DEVOLUCION     PIC X(40).
+               05 WS-STATUS-PRESTAMO     PIC X(14).
+
+       01 WS-FECHA-HOY PIC 9(11) VALUE ZERO.
+       01 WS-FECHA-HOY-6 REDEFINES WS-FECHA-HOY.
+           05 FILLER      PIC 9(5).
+           05 WS-HOY-AAMMDD PIC 9(6).
+
+       01 WS-LINEA PIC X(100).
+
+       *>USADOS PARA QUE LAS BUSQUEDAS POR TEXTO ACEPTEN COINCIDENCIAS
+       *>PARCIALES, EN VEZ DE EXIGIR EL TEXTO COMPLETO Y EXACTO.
+       01 WS-CADENA-BUSQUEDA PIC X(40).
+       77 WS-LONGITUD-BUSQUEDA PIC 9(2).
+       77 WS-CONTADOR-BUSQUEDA PIC 9(3).
+
        77 WS-OPCION PIC 9(2).
+       77 WS-INDICADOR PIC 9(1).
        77 LEE-TODO PIC 9(1).
+       77 WS-HAY-VENCIDOS PIC 9(1).
+       77 WS-HAY-PRESTAMOS PIC 9(1).
+       77 WS-INSTRUMENTO-PRESTADO PIC 9(1).
+       77 WS-LEE-PRESTAMOS-DISP PIC 9(1).
+       77 WS-LEE-PRESTAMOS-ROT PIC 9(1).
+       77 WS-VECES-PRESTADO PIC 9(5).
+
+       *>USADOS PARA EL REPORTE DEMOGRAFICO DE USUARIOS.
+       77 WS-CANT-MASCULINO PIC 9(5).
+       77 WS-CANT-FEMENINO PIC 9(5).
+       77 WS-CANT-OTRO-SEXO PIC 9(5).
+       77 WS-CANT-SIN-TIPO PIC 9(5).
+       77 WS-CANT-TIPO-ACTUAL PIC 9(5).
+       77 WS-LEE-USUARIOS-DEMO PIC 9(1).
+       77 WS-LEE-TIPO-SIN-TIPO PIC 9(1).
+
+       *>USADOS PARA LA BUSQUEDA CONSOLIDADA DE UN PROVEEDOR.
+       77 WS-ID-PROVEEDOR-BUSCADO PIC X(11).
+       77 WS-HAY-INSTRUMENTOS-PROV PIC 9(1).
+       77 WS-LEE-INSTRUMENTO-PERFIL PIC 9(1).
+       77 WS-LEE-PRESTAMO-PERFIL PIC 9(1).
+       77 WS-INSTRUMENTO-EN-PRESTAMO PIC 9(1).
+
+       *>USADOS PARA EL REPORTE DE ADQUISICIONES POR PROVEEDOR.
+       77 WS-ANIO-BUSCADO PIC X(2).
+       77 WS-LEE-PROVEEDOR-RPT PIC 9(1).
+       77 WS-LEE-ADQUISICION-RPT PIC 9(1).
+       77 WS-HAY-ADQUISICION-RPT PIC 9(1).
+       77 WS-TOTAL-ADQUISICION PIC 9(8)V99.
 
        LINKAGE SECTION.
-       01 LS-CONECTAR PIC X.
+       01 LS-CONECTAR PIC X(10).
 
        PROCEDURE DIVISION USING LS-CONECTAR. *>CONECTO CON EL MENU.
        MAIN SECTION.
@@ -101,7 +216,14 @@
        DISPLAY "3) Lista de instrumentos deportivos ".
        DISPLAY "   por tipo de instrumento".
        DISPLAY "4) Lista de instrumentos deportivos dado un status".
-       DISPLAY "5) Salir".
+       DISPLAY "5) Reporte de prestamos vencidos".
+       DISPLAY "6) Historial de equipos de un usuario por cedula".
+       DISPLAY "7) Instrumentos disponibles ahora".
+       DISPLAY "8) Reporte de rotacion de instrumentos por tipo".
+       DISPLAY "9) Reporte demografico de usuarios".
+       DISPLAY "10) Busqueda consolidada de un proveedor".
+       DISPLAY "11) Reporte de adquisiciones por proveedor".
+       DISPLAY "12) Salir".
        ACCEPT WS-OPCION.
        PERFORM VALIDACION-MENU.
 
@@ -119,6 +241,20 @@
        WHEN 4
            PERFORM INSTRUMENTOS-STATUS
        WHEN 5
+           PERFORM PRESTAMOS-VENCIDOS
+       WHEN 6
+           PERFORM HISTORIAL-USUARIO
+       WHEN 7
+           PERFORM DISPONIBLES
+       WHEN 8
+           PERFORM ROTACION-INSTRUMENTOS
+       WHEN 9
+           PERFORM DEMOGRAFICO-USUARIOS
+       WHEN 10
+           PERFORM PERFIL-PROVEEDOR
+       WHEN 11
+           PERFORM REPORTE-ADQUISICIONES
+       WHEN 12
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -126,11 +262,30 @@
            PERFORM VALIDACION-MENU
        END-EVALUATE.
 
+       IMPRIMIR.
+       *>MUESTRA LA LINEA EN PANTALLA Y LA DEJA GRABADA EN EL REPORTE.
+       DISPLAY WS-LINEA.
+       WRITE REPORTE-LINEA FROM WS-LINEA.
+
+       CALCULAR-LONGITUD-BUSQUEDA.
+       *>CALCULA CUANTOS CARACTERES DE WS-CADENA-BUSQUEDA FUERON
+       *>REALMENTE INGRESADOS, PARA PODER BUSCARLOS COMO SUBCADENA.
+       MOVE 40 TO WS-LONGITUD-BUSQUEDA.
+       PERFORM DISMINUIR-LONGITUD-BUSQUEDA
+           UNTIL WS-LONGITUD-BUSQUEDA = 0
+           OR WS-CADENA-BUSQUEDA(WS-LONGITUD-BUSQUEDA:1) NOT = SPACE.
+
+       DISMINUIR-LONGITUD-BUSQUEDA.
+       SUBTRACT 1 FROM WS-LONGITUD-BUSQUEDA.
+
        DONANTES.
        DISPLAY "---Lista de donantes de instrumentos---".
        DISPLAY " ".
 
        OPEN I-O PROVEEDORES-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Lista de donantes de instrumentos---" TO WS-LINEA.
+       PERFORM IMPRIMIR.
 
        MOVE 0 TO LEE-TODO.
        PERFORM LEER-SIGUIENTE-DONANTE.
@@ -140,6 +295,9 @@
            PERFORM MUESTRA-CAMPOS-DONANTE UNTIL LEE-TODO = 1.
 
        CLOSE PROVEEDORES-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
        PERFORM VOLVER.
 
        LEER-SIGUIENTE-DONANTE.
@@ -148,11 +306,12 @@
        MOVE 1 TO LEE-TODO.
 
        MUESTRA-CAMPOS-DONANTE.
-       IF TIPO-PROVEEDOR = "DONANTE" OR = "donante"
-           DISPLAY " "
-           DISPLAY "Id de Proveedor: " ID-PROVEEDOR
-           DISPLAY "Nombre de proveedor: " NOMBRE-PROVEEDOR
-           DISPLAY "Tipo de proveedor: " TIPO-PROVEEDOR
+       IF (TIPO-PROVEEDOR = "DONANTE" OR = "donante")
+           AND STATUS-PROVEEDOR NOT = "Inactivo"
+           STRING "Id: " ID-PROVEEDOR " Nombre: " NOMBRE-PROVEEDOR
+               " Tipo: " TIPO-PROVEEDOR
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
            PERFORM LEER-SIGUIENTE-DONANTE
        ELSE
            PERFORM LEER-SIGUIENTE-DONANTE.
@@ -180,9 +339,16 @@
        DISPLAY "---Lista de usuarios de un tipo de instrumento---".
        DISPLAY " ".
        DISPLAY "Indique nombre de tipo de instrumento a buscar".
+       DISPLAY "(se muestran coincidencias parciales)".
        ACCEPT WS-TIPO-INSTRUMENTO-US.
+       MOVE WS-TIPO-INSTRUMENTO-US TO WS-CADENA-BUSQUEDA.
+       PERFORM CALCULAR-LONGITUD-BUSQUEDA.
 
        OPEN I-O USUARIOS-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Lista de usuarios de un tipo---"
+           TO WS-LINEA.
+       PERFORM IMPRIMIR.
 
        MOVE 0 TO LEE-TODO.
        PERFORM LEER-SIGUIENTE-USUARIO.
@@ -192,6 +358,9 @@
            PERFORM MUESTRA-CAMPOS-USUARIO UNTIL LEE-TODO = 1.
 
        CLOSE USUARIOS-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
        PERFORM VOLVER.
 
        LEER-SIGUIENTE-USUARIO.
@@ -200,11 +369,17 @@
        MOVE 1 TO LEE-TODO.
 
        MUESTRA-CAMPOS-USUARIO.
-       IF TIPO-INSTRUMENTO-US = WS-TIPO-INSTRUMENTO-US
-           DISPLAY " "
-           DISPLAY "Cedula del usuario: " CEDULA-USUARIO
-           DISPLAY "Nombre de usuario: " NOMBRE-USUARIO
-           DISPLAY "Tipo de instrumento: " TIPO-INSTRUMENTO-US
+       IF WS-LONGITUD-BUSQUEDA = 0
+           MOVE 1 TO WS-CONTADOR-BUSQUEDA
+       ELSE
+           MOVE 0 TO WS-CONTADOR-BUSQUEDA
+           INSPECT TIPO-INSTRUMENTO-US TALLYING WS-CONTADOR-BUSQUEDA
+               FOR ALL WS-CADENA-BUSQUEDA(1:WS-LONGITUD-BUSQUEDA).
+       IF WS-CONTADOR-BUSQUEDA > 0 AND STATUS-USUARIO NOT = "Inactivo"
+           STRING "Cedula: " CEDULA-USUARIO " Nombre: " NOMBRE-USUARIO
+               " Tipo de instrumento: " TIPO-INSTRUMENTO-US
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
            PERFORM LEER-SIGUIENTE-USUARIO
        ELSE
            PERFORM LEER-SIGUIENTE-USUARIO.
@@ -213,9 +388,16 @@
        DISPLAY "---Lista de instrumentos por tipo de instrumento---".
        DISPLAY " ".
        DISPLAY "Indique nombre de tipo de instrumento a buscar".
+       DISPLAY "(se muestran coincidencias parciales)".
        ACCEPT WS-TIPO-INSTRUMENTO-IN.
+       MOVE WS-TIPO-INSTRUMENTO-IN TO WS-CADENA-BUSQUEDA.
+       PERFORM CALCULAR-LONGITUD-BUSQUEDA.
 
        OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Lista de instrumentos por tipo---"
+           TO WS-LINEA.
+       PERFORM IMPRIMIR.
 
        MOVE 0 TO LEE-TODO.
        PERFORM LEER-SIGUIENTE-TIPO.
@@ -225,6 +407,9 @@
            PERFORM MUESTRA-CAMPOS-TIPO UNTIL LEE-TODO = 1.
 
        CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
        PERFORM VOLVER.
 
        LEER-SIGUIENTE-TIPO.
@@ -233,11 +418,18 @@
        MOVE 1 TO LEE-TODO.
 
        MUESTRA-CAMPOS-TIPO.
-       IF TIPO-INSTRUMENTO-IN = WS-TIPO-INSTRUMENTO-IN
-           DISPLAY " "
-           DISPLAY "Codigo del instrumento: " ID-INSTRUMENTO
-           DISPLAY "Status del instrumento: " STATUS-INSTRUMENTO
-           DISPLAY "Tipo de instrumento: " TIPO-INSTRUMENTO-IN
+       IF WS-LONGITUD-BUSQUEDA = 0
+           MOVE 1 TO WS-CONTADOR-BUSQUEDA
+       ELSE
+           MOVE 0 TO WS-CONTADOR-BUSQUEDA
+           INSPECT TIPO-INSTRUMENTO-IN TALLYING WS-CONTADOR-BUSQUEDA
+               FOR ALL WS-CADENA-BUSQUEDA(1:WS-LONGITUD-BUSQUEDA).
+       IF WS-CONTADOR-BUSQUEDA > 0
+           STRING "Codigo: " ID-INSTRUMENTO
+               " Status: " STATUS-INSTRUMENTO
+               " Tipo: " TIPO-INSTRUMENTO-IN
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
            PERFORM LEER-SIGUIENTE-TIPO
        ELSE
            PERFORM LEER-SIGUIENTE-TIPO.
@@ -246,9 +438,16 @@
        DISPLAY "---Lista de instrumentos deportivos dado un status---".
        DISPLAY " ".
        DISPLAY "Indique status del instrumento a buscar".
+       DISPLAY "(se muestran coincidencias parciales)".
        ACCEPT WS-STATUS-INSTRUMENTO.
+       MOVE WS-STATUS-INSTRUMENTO TO WS-CADENA-BUSQUEDA.
+       PERFORM CALCULAR-LONGITUD-BUSQUEDA.
 
        OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Lista de instrumentos dado un status---"
+           TO WS-LINEA.
+       PERFORM IMPRIMIR.
 
        MOVE 0 TO LEE-TODO.
        PERFORM LEER-SIGUIENTE-STATUS.
@@ -258,6 +457,9 @@
            PERFORM MUESTRA-CAMPOS-STATUS UNTIL LEE-TODO = 1.
 
        CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
        PERFORM VOLVER.
 
        LEER-SIGUIENTE-STATUS.
@@ -266,14 +468,644 @@
        MOVE 1 TO LEE-TODO.
 
        MUESTRA-CAMPOS-STATUS.
-       IF STATUS-INSTRUMENTO = WS-STATUS-INSTRUMENTO
-           DISPLAY " "
-           DISPLAY "Codigo del instrumento: " ID-INSTRUMENTO
-           DISPLAY "Tipo de instrumento: " TIPO-INSTRUMENTO-IN
-           DISPLAY "Status del instrumento: " STATUS-INSTRUMENTO
+       IF WS-LONGITUD-BUSQUEDA = 0
+           MOVE 1 TO WS-CONTADOR-BUSQUEDA
+       ELSE
+           MOVE 0 TO WS-CONTADOR-BUSQUEDA
+           INSPECT STATUS-INSTRUMENTO TALLYING WS-CONTADOR-BUSQUEDA
+               FOR ALL WS-CADENA-BUSQUEDA(1:WS-LONGITUD-BUSQUEDA).
+       IF WS-CONTADOR-BUSQUEDA > 0
+           STRING "Codigo: " ID-INSTRUMENTO
+               " Tipo: " TIPO-INSTRUMENTO-IN
+               " Status: " STATUS-INSTRUMENTO
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
            PERFORM LEER-SIGUIENTE-STATUS
        ELSE
            PERFORM LEER-SIGUIENTE-STATUS.
 
+       PRESTAMOS-VENCIDOS.
+       DISPLAY "---Reporte de prestamos vencidos---".
+       DISPLAY " ".
+       MOVE ZERO TO WS-FECHA-HOY-6.
+       ACCEPT WS-HOY-AAMMDD FROM DATE.
+
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Reporte de prestamos vencidos---" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE 0 TO LEE-TODO.
+       MOVE 0 TO WS-HAY-VENCIDOS.
+       PERFORM LEER-SIGUIENTE-PRESTAMO.
+       IF LEE-TODO = 1
+           DISPLAY "No se encontraron prestamos registrados."
+       ELSE
+           PERFORM MUESTRA-CAMPOS-VENCIDOS UNTIL LEE-TODO = 1.
+
+       IF WS-HAY-VENCIDOS = 0
+           DISPLAY " "
+           DISPLAY "No hay prestamos vencidos pendientes por"
+           DISPLAY "devolver.".
+
+       CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-PRESTAMO.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       MUESTRA-CAMPOS-VENCIDOS.
+       *>UN PRESTAMO ESTA VENCIDO SI YA PASO LA FECHA ESPERADA DE
+       *>DEVOLUCION
+       *>Y EL INSTRUMENTO TODAVIA NO APARECE COMO DEVUELTO.
+       IF FECHA-DEVOLUCION < WS-FECHA-HOY
+           AND STATUS-INSTRUMENTO-PR NOT = "Devuelto"
+               AND NOT = "devuelto"
+           AND STATUS-PRESTAMO-PR NOT = "Inactivo"
+           MOVE 1 TO WS-HAY-VENCIDOS
+           STRING "Cedula: " CEDULA-USUARIO-PR
+               " Instrumento: " ID-INSTRUMENTO-PR
+               " Fecha esperada: " FECHA-DEVOLUCION
+               " Status: " STATUS-INSTRUMENTO-PR
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+           PERFORM LEER-SIGUIENTE-PRESTAMO
+       ELSE
+           PERFORM LEER-SIGUIENTE-PRESTAMO.
+
+       *>MUESTRA EL PERFIL DEL USUARIO Y TODOS SUS PRESTAMOS, PARA
+       *>PODER RESPONDER SI TODAVIA TIENE ALGO PRESTADO SIN CONSULTAR
+       *>USUARIOS.CBL Y PRESTAMOS.CBL POR SEPARADO.
+       HISTORIAL-USUARIO.
+       DISPLAY "---Historial de equipos de un usuario---".
+       DISPLAY " ".
+       DISPLAY "Indique numero de cedula del usuario".
+       ACCEPT WS-CEDULA-USUARIO.
+
+       OPEN I-O USUARIOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Historial de equipos de un usuario---" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE WS-CEDULA-USUARIO TO CEDULA-USUARIO.
+       READ USUARIOS-ARCHIVO RECORD
+           KEY CEDULA-USUARIO
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           MOVE "El usuario ingresado no esta registrado en Usuarios."
+               TO WS-LINEA
+           PERFORM IMPRIMIR
+       ELSE
+           STRING "Nombre: " NOMBRE-USUARIO " Telefono: "
+               TELEFONO OF USUARIOS-REGISTRO
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+           STRING "Status: " STATUS-USUARIO
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR.
+
+       MOVE " " TO WS-LINEA.
+       PERFORM IMPRIMIR.
+       MOVE "Prestamos registrados:" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE WS-CEDULA-USUARIO TO CEDULA-USUARIO-PR.
+       START PRESTAMOS-ARCHIVO KEY IS NOT LESS THAN CEDULA-USUARIO-PR
+           INVALID KEY     MOVE 1 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       MOVE 0 TO LEE-TODO.
+       MOVE 0 TO WS-HAY-PRESTAMOS.
+       IF WS-INDICADOR = 1
+           MOVE 1 TO LEE-TODO
+       ELSE
+           PERFORM LEER-SIGUIENTE-HISTORIAL-USUARIO.
+       IF LEE-TODO = 0
+           PERFORM MUESTRA-HISTORIAL-USUARIO UNTIL LEE-TODO = 1.
+       IF WS-HAY-PRESTAMOS = 0
+           MOVE "  (sin prestamos registrados)" TO WS-LINEA
+           PERFORM IMPRIMIR.
+
+       CLOSE USUARIOS-ARCHIVO.
+       CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-HISTORIAL-USUARIO.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       MUESTRA-HISTORIAL-USUARIO.
+       IF CEDULA-USUARIO-PR NOT = WS-CEDULA-USUARIO
+           MOVE 1 TO LEE-TODO
+       ELSE
+           IF STATUS-PRESTAMO-PR NOT = "Inactivo"
+               MOVE 1 TO WS-HAY-PRESTAMOS
+               STRING "  Instrumento: " ID-INSTRUMENTO-PR
+                   " Fecha: " FECHA-PRESTAMO
+                   " Status: " STATUS-INSTRUMENTO-PR
+                   DELIMITED BY SIZE INTO WS-LINEA
+               PERFORM IMPRIMIR
+           END-IF
+           PERFORM LEER-SIGUIENTE-HISTORIAL-USUARIO.
+
+       *>MUESTRA LOS INSTRUMENTOS QUE SE PUEDEN ENTREGAR EN ESTE
+       *>MOMENTO: LOS QUE ESTAN "En buen estado" Y QUE ADEMAS NO
+       *>TIENEN NINGUN PRESTAMO ABIERTO EN PRESTAMOS.DAT.
+       DISPONIBLES.
+       DISPLAY "---Instrumentos disponibles ahora---".
+       DISPLAY " ".
+
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Instrumentos disponibles ahora---" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-DISPONIBLE.
+       IF LEE-TODO = 1
+           DISPLAY "No se encontraron registros en el archivo."
+       ELSE
+           PERFORM MUESTRA-CAMPOS-DISPONIBLE UNTIL LEE-TODO = 1.
+
+       CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-DISPONIBLE.
+       READ INSTRUMENTOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       MUESTRA-CAMPOS-DISPONIBLE.
+       IF STATUS-INSTRUMENTO = "En buen estado"
+           PERFORM VERIFICAR-INSTRUMENTO-PRESTADO
+           IF WS-INSTRUMENTO-PRESTADO = 0
+               STRING "Codigo: " ID-INSTRUMENTO
+                   " Tipo: " TIPO-INSTRUMENTO-IN
+                   DELIMITED BY SIZE INTO WS-LINEA
+               PERFORM IMPRIMIR
+           PERFORM LEER-SIGUIENTE-DISPONIBLE
+       ELSE
+           PERFORM LEER-SIGUIENTE-DISPONIBLE.
+
+       *>RECORRE PRESTAMOS.DAT DESDE EL PRINCIPIO BUSCANDO UN PRESTAMO
+       *>ABIERTO PARA EL INSTRUMENTO ACTUAL, IGUAL A COMO
+       *>VERIFICAR-PROVEEDOR-EN-USO EN PROVEEDORES.CBL RECORRE
+       *>INSTRUMENTOS.DAT COMPLETO PARA UN PROVEEDOR.
+       VERIFICAR-INSTRUMENTO-PRESTADO.
+       MOVE 0 TO WS-INSTRUMENTO-PRESTADO.
+       CLOSE PRESTAMOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       MOVE 0 TO WS-LEE-PRESTAMOS-DISP.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-DISP.
+       PERFORM VERIFICAR-PRESTAMO-DISP UNTIL WS-LEE-PRESTAMOS-DISP = 1.
+
+       LEER-SIGUIENTE-PRESTAMO-DISP.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-PRESTAMOS-DISP.
+
+       VERIFICAR-PRESTAMO-DISP.
+       IF ID-INSTRUMENTO-PR = ID-INSTRUMENTO
+           AND STATUS-INSTRUMENTO-PR NOT = "Devuelto"
+               AND NOT = "devuelto"
+           AND STATUS-PRESTAMO-PR NOT = "Inactivo"
+           MOVE 1 TO WS-INSTRUMENTO-PRESTADO
+           MOVE 1 TO WS-LEE-PRESTAMOS-DISP
+       ELSE
+           PERFORM LEER-SIGUIENTE-PRESTAMO-DISP.
+
+       *>RECORRE INSTRUMENTOS.DAT Y PARA CADA INSTRUMENTO CUENTA CUANTAS
+       *>VECES APARECE EN PRESTAMOS.DAT, PARA SABER CUAL EQUIPO SE ESTA
+       *>PRESTANDO MAS (Y CUAL CASI NO SE USA) DENTRO DE CADA TIPO.
+       ROTACION-INSTRUMENTOS.
+       DISPLAY "---Reporte de rotacion de instrumentos por tipo---".
+       DISPLAY " ".
+
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Reporte de rotacion de instrumentos por tipo---"
+           TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-ROTACION.
+       IF LEE-TODO = 1
+           DISPLAY "No se encontraron registros en el archivo."
+       ELSE
+           PERFORM MUESTRA-CAMPOS-ROTACION UNTIL LEE-TODO = 1.
+
+       CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-ROTACION.
+       READ INSTRUMENTOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       MUESTRA-CAMPOS-ROTACION.
+       PERFORM CONTAR-PRESTAMOS-INSTRUMENTO.
+       STRING "Tipo: " TIPO-INSTRUMENTO-IN
+           " Codigo: " ID-INSTRUMENTO
+           " Veces prestado: " WS-VECES-PRESTADO
+           DELIMITED BY SIZE INTO WS-LINEA.
+       PERFORM IMPRIMIR.
+       PERFORM LEER-SIGUIENTE-ROTACION.
+
+       *>RECORRE PRESTAMOS.DAT COMPLETO CONTANDO CUANTOS REGISTROS
+       *>CORRESPONDEN AL INSTRUMENTO ACTUAL, IGUAL QUE
+       *>VERIFICAR-INSTRUMENTO-PRESTADO PERO ACUMULANDO EN VEZ DE
+       *>DETENERSE EN LA PRIMERA COINCIDENCIA.
+       CONTAR-PRESTAMOS-INSTRUMENTO.
+       MOVE 0 TO WS-VECES-PRESTADO.
+       CLOSE PRESTAMOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       MOVE 0 TO WS-LEE-PRESTAMOS-ROT.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-ROT.
+       PERFORM CONTAR-PRESTAMO-ROT UNTIL WS-LEE-PRESTAMOS-ROT = 1.
+
+       LEER-SIGUIENTE-PRESTAMO-ROT.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-PRESTAMOS-ROT.
+
+       CONTAR-PRESTAMO-ROT.
+       IF ID-INSTRUMENTO-PR = ID-INSTRUMENTO
+           AND STATUS-PRESTAMO-PR NOT = "Inactivo"
+           ADD 1 TO WS-VECES-PRESTADO.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-ROT.
+
+       DEMOGRAFICO-USUARIOS.
+       DISPLAY "---Reporte demografico de usuarios---".
+       DISPLAY " ".
+
+       OPEN I-O USUARIOS-ARCHIVO.
+       OPEN I-O TIPO-INSTRUMENTO-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Reporte demografico de usuarios---" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE " " TO WS-LINEA.
+       PERFORM IMPRIMIR.
+       MOVE "Por sexo:" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+       PERFORM CONTAR-USUARIOS-SEXO.
+       STRING "  Masculino: " WS-CANT-MASCULINO
+           DELIMITED BY SIZE INTO WS-LINEA.
+       PERFORM IMPRIMIR.
+       STRING "  Femenino: " WS-CANT-FEMENINO
+           DELIMITED BY SIZE INTO WS-LINEA.
+       PERFORM IMPRIMIR.
+       STRING "  Otro/no clasificado: " WS-CANT-OTRO-SEXO
+           DELIMITED BY SIZE INTO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE " " TO WS-LINEA.
+       PERFORM IMPRIMIR.
+       MOVE "Por tipo de instrumento:" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+       MOVE 0 TO LEE-TODO.
+       MOVE 0 TO WS-CANT-SIN-TIPO.
+       PERFORM LEER-SIGUIENTE-TIPO-DEMO.
+       IF LEE-TODO = 1
+           DISPLAY "No hay tipos de instrumento registrados."
+       ELSE
+           PERFORM MUESTRA-TIPO-DEMO UNTIL LEE-TODO = 1.
+       PERFORM CONTAR-USUARIOS-SIN-TIPO.
+       STRING "  Sin tipo de instrumento asignado o no registrado: "
+           WS-CANT-SIN-TIPO
+           DELIMITED BY SIZE INTO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       CLOSE USUARIOS-ARCHIVO.
+       CLOSE TIPO-INSTRUMENTO-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
+       PERFORM VOLVER.
+
+       *>RECORRE USUARIOS.DAT UNA SOLA VEZ, CLASIFICANDO CADA REGISTRO
+       *>POR EL VALOR DE SEXO. AL SER UN CAMPO DE TEXTO LIBRE, SOLO SE
+       *>RECONOCEN LOS DOS VALORES USADOS POR LA PANTALLA DE REGISTRO;
+       *>CUALQUIER OTRA COSA CAE EN "OTRO/NO CLASIFICADO".
+       CONTAR-USUARIOS-SEXO.
+       MOVE 0 TO WS-CANT-MASCULINO.
+       MOVE 0 TO WS-CANT-FEMENINO.
+       MOVE 0 TO WS-CANT-OTRO-SEXO.
+       CLOSE USUARIOS-ARCHIVO.
+       OPEN I-O USUARIOS-ARCHIVO.
+       MOVE 0 TO WS-LEE-USUARIOS-DEMO.
+       PERFORM LEER-SIGUIENTE-USUARIO-DEMO.
+       PERFORM CLASIFICAR-USUARIO-SEXO UNTIL WS-LEE-USUARIOS-DEMO = 1.
+
+       LEER-SIGUIENTE-USUARIO-DEMO.
+       READ USUARIOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-USUARIOS-DEMO.
+
+       CLASIFICAR-USUARIO-SEXO.
+       IF STATUS-USUARIO NOT = "Inactivo"
+           EVALUATE SEXO
+           WHEN "Masculino"
+               ADD 1 TO WS-CANT-MASCULINO
+           WHEN "Femenino"
+               ADD 1 TO WS-CANT-FEMENINO
+           WHEN OTHER
+               ADD 1 TO WS-CANT-OTRO-SEXO
+           END-EVALUATE.
+       PERFORM LEER-SIGUIENTE-USUARIO-DEMO.
+
+       LEER-SIGUIENTE-TIPO-DEMO.
+       READ TIPO-INSTRUMENTO-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       MUESTRA-TIPO-DEMO.
+       IF STATUS-TIPO NOT = "Inactivo"
+           PERFORM CONTAR-USUARIOS-TIPO-DEMO
+           STRING "  " NOMBRE-TIPO ": " WS-CANT-TIPO-ACTUAL
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+       END-IF.
+       PERFORM LEER-SIGUIENTE-TIPO-DEMO.
+
+       *>RECORRE USUARIOS.DAT COMPLETO CONTANDO CUANTOS TIENEN EL
+       *>TIPO DE INSTRUMENTO ACTUAL, IGUAL QUE
+       *>CONTAR-PRESTAMOS-INSTRUMENTO PERO SOBRE USUARIOS-ARCHIVO.
+       CONTAR-USUARIOS-TIPO-DEMO.
+       MOVE 0 TO WS-CANT-TIPO-ACTUAL.
+       CLOSE USUARIOS-ARCHIVO.
+       OPEN I-O USUARIOS-ARCHIVO.
+       MOVE 0 TO WS-LEE-USUARIOS-DEMO.
+       PERFORM LEER-SIGUIENTE-USUARIO-DEMO.
+       PERFORM CONTAR-USUARIO-TIPO-DEMO UNTIL WS-LEE-USUARIOS-DEMO = 1.
+
+       CONTAR-USUARIO-TIPO-DEMO.
+       IF TIPO-INSTRUMENTO-US = NOMBRE-TIPO
+           AND STATUS-USUARIO NOT = "Inactivo"
+           ADD 1 TO WS-CANT-TIPO-ACTUAL.
+       PERFORM LEER-SIGUIENTE-USUARIO-DEMO.
+
+       *>RECORRE USUARIOS.DAT CONTANDO CUANTOS NO TIENEN NINGUN TIPO
+       *>DE INSTRUMENTO REGISTRADO EN TIPO-INSTRUMENTO-ARCHIVO, PARA
+       *>QUE EL TOTAL DEL DESGLOSE CUADRE CONTRA LA CANTIDAD TOTAL DE
+       *>USUARIOS.
+       CONTAR-USUARIOS-SIN-TIPO.
+       CLOSE USUARIOS-ARCHIVO.
+       OPEN I-O USUARIOS-ARCHIVO.
+       MOVE 0 TO WS-LEE-USUARIOS-DEMO.
+       PERFORM LEER-SIGUIENTE-USUARIO-DEMO.
+       PERFORM VERIFICAR-USUARIO-SIN-TIPO
+           UNTIL WS-LEE-USUARIOS-DEMO = 1.
+
+       *>TIPO-INSTRUMENTO-US DEL USUARIO ACTUAL SE COMPARA DIRECTO
+       *>CONTRA NOMBRE-TIPO DE CADA TIPO REGISTRADO, YA QUE SON
+       *>REGISTROS DE ARCHIVOS DISTINTOS Y NO SE PISAN ENTRE SI
+       *>MIENTRAS SE RECORRE TIPO-INSTRUMENTO-ARCHIVO.
+       VERIFICAR-USUARIO-SIN-TIPO.
+       IF STATUS-USUARIO NOT = "Inactivo"
+           PERFORM BUSCAR-TIPO-SIN-TIPO
+           IF WS-INDICADOR = 0
+               ADD 1 TO WS-CANT-SIN-TIPO
+           END-IF
+       END-IF.
+       PERFORM LEER-SIGUIENTE-USUARIO-DEMO.
+
+       BUSCAR-TIPO-SIN-TIPO.
+       MOVE 0 TO WS-INDICADOR.
+       CLOSE TIPO-INSTRUMENTO-ARCHIVO.
+       OPEN I-O TIPO-INSTRUMENTO-ARCHIVO.
+       MOVE 0 TO WS-LEE-TIPO-SIN-TIPO.
+       PERFORM LEER-SIGUIENTE-TIPO-SIN-TIPO.
+       PERFORM VERIFICAR-TIPO-SIN-TIPO UNTIL WS-LEE-TIPO-SIN-TIPO = 1.
+
+       LEER-SIGUIENTE-TIPO-SIN-TIPO.
+       READ TIPO-INSTRUMENTO-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-TIPO-SIN-TIPO.
+
+       VERIFICAR-TIPO-SIN-TIPO.
+       IF NOMBRE-TIPO = TIPO-INSTRUMENTO-US
+           AND STATUS-TIPO NOT = "Inactivo"
+           MOVE 1 TO WS-INDICADOR.
+       PERFORM LEER-SIGUIENTE-TIPO-SIN-TIPO.
+
+       *>REUNE EN UNA SOLA PANTALLA TODO LO RELACIONADO A UN
+       *>PROVEEDOR: SU PERFIL, CADA INSTRUMENTO QUE HA SUMINISTRADO Y
+       *>EL STATUS DE PRESTAMO ACTUAL DE CADA UNO DE ESOS INSTRUMENTOS.
+       PERFIL-PROVEEDOR.
+       DISPLAY "---Busqueda consolidada de un proveedor---".
+       DISPLAY " ".
+       DISPLAY "Indique numero de cedula o RIF del proveedor".
+       ACCEPT WS-ID-PROVEEDOR-BUSCADO.
+
+       OPEN I-O PROVEEDORES-ARCHIVO.
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Busqueda consolidada de un proveedor---" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE WS-ID-PROVEEDOR-BUSCADO TO ID-PROVEEDOR.
+       READ PROVEEDORES-ARCHIVO RECORD
+           KEY ID-PROVEEDOR
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "No existe ningun proveedor con ese numero."
+       ELSE
+           MOVE " " TO WS-LINEA
+           PERFORM IMPRIMIR
+           STRING "Id: " ID-PROVEEDOR " Nombre: " NOMBRE-PROVEEDOR
+               " Tipo: " TIPO-PROVEEDOR
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+           STRING "Direccion: " DIRECCION OF PROVEEDORES-REGISTRO
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+           STRING "Telefono: " TELEFONO OF PROVEEDORES-REGISTRO
+               " Telefono alterno: " TELEFONO-ALTERNO
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+           STRING "Status: " STATUS-PROVEEDOR
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+
+           MOVE " " TO WS-LINEA
+           PERFORM IMPRIMIR
+           MOVE "Instrumentos suministrados:" TO WS-LINEA
+           PERFORM IMPRIMIR
+           MOVE 0 TO WS-HAY-INSTRUMENTOS-PROV
+           MOVE 0 TO WS-LEE-INSTRUMENTO-PERFIL
+           PERFORM LEER-SIGUIENTE-INSTRUMENTO-PERFIL
+           PERFORM MUESTRA-INSTRUMENTO-PERFIL
+               UNTIL WS-LEE-INSTRUMENTO-PERFIL = 1
+           IF WS-HAY-INSTRUMENTOS-PROV = 0
+               MOVE "  (ningun instrumento registrado a este proveedor)"
+                   TO WS-LINEA
+               PERFORM IMPRIMIR.
+
+       CLOSE PROVEEDORES-ARCHIVO.
+       CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-INSTRUMENTO-PERFIL.
+       READ INSTRUMENTOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-INSTRUMENTO-PERFIL.
+
+       MUESTRA-INSTRUMENTO-PERFIL.
+       IF ID-PROVEEDOR-INST = ID-PROVEEDOR
+           MOVE 1 TO WS-HAY-INSTRUMENTOS-PROV
+           PERFORM VERIFICAR-INSTRUMENTO-EN-PRESTAMO
+           STRING "  Codigo: " ID-INSTRUMENTO
+               " Tipo: " TIPO-INSTRUMENTO-IN
+               " Status: " STATUS-INSTRUMENTO
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+           IF WS-INSTRUMENTO-EN-PRESTAMO = 1
+               MOVE "    Actualmente prestado" TO WS-LINEA
+           ELSE
+               MOVE "    Actualmente disponible" TO WS-LINEA
+           END-IF
+           PERFORM IMPRIMIR.
+       PERFORM LEER-SIGUIENTE-INSTRUMENTO-PERFIL.
+
+       *>RECORRE PRESTAMOS.DAT COMPLETO BUSCANDO UN PRESTAMO ABIERTO
+       *>PARA EL INSTRUMENTO ACTUAL, IGUAL QUE
+       *>VERIFICAR-INSTRUMENTO-PRESTADO EN DISPONIBLES.
+       VERIFICAR-INSTRUMENTO-EN-PRESTAMO.
+       MOVE 0 TO WS-INSTRUMENTO-EN-PRESTAMO.
+       CLOSE PRESTAMOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       MOVE 0 TO WS-LEE-PRESTAMO-PERFIL.
+       PERFORM LEER-SIG-PRESTAMO-PERFIL.
+       PERFORM VERIFICAR-PRESTAMO-PERF UNTIL WS-LEE-PRESTAMO-PERFIL = 1.
+
+       LEER-SIG-PRESTAMO-PERFIL.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-PRESTAMO-PERFIL.
+
+       VERIFICAR-PRESTAMO-PERF.
+       IF ID-INSTRUMENTO-PR = ID-INSTRUMENTO
+           AND STATUS-INSTRUMENTO-PR NOT = "Devuelto"
+               AND NOT = "devuelto"
+           AND STATUS-PRESTAMO-PR NOT = "Inactivo"
+           MOVE 1 TO WS-INSTRUMENTO-EN-PRESTAMO
+           MOVE 1 TO WS-LEE-PRESTAMO-PERFIL
+       ELSE
+           PERFORM LEER-SIG-PRESTAMO-PERFIL.
+
+       *>SUMA, PARA CADA PROVEEDOR, EL COSTO DE LO COMPRADO O EL VALOR
+       *>ESTIMADO DE LO DONADO EN ADQUISICIONES.DAT, PARA LOS REPORTES
+       *>DE GASTO Y DE VALOR DONADO POR PROVEEDOR QUE PIDE LA JUNTA.
+       REPORTE-ADQUISICIONES.
+       DISPLAY "---Reporte de adquisiciones por proveedor---".
+       DISPLAY " ".
+       DISPLAY "Indique los 2 digitos del año a reportar (AA),".
+       DISPLAY "o 00 para incluir todos los años".
+       ACCEPT WS-ANIO-BUSCADO.
+
+       OPEN I-O PROVEEDORES-ARCHIVO.
+       OPEN I-O ADQUISICIONES-ARCHIVO.
+       OPEN OUTPUT REPORTE-ARCHIVO.
+       MOVE "---Reporte de adquisiciones por proveedor---" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE 0 TO WS-LEE-PROVEEDOR-RPT.
+       PERFORM LEER-SIGUIENTE-PROVEEDOR-RPT.
+       PERFORM MUESTRA-PROVEEDOR-RPT UNTIL WS-LEE-PROVEEDOR-RPT = 1.
+
+       CLOSE PROVEEDORES-ARCHIVO.
+       CLOSE ADQUISICIONES-ARCHIVO.
+       CLOSE REPORTE-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Resultados grabados en reporte_consultas.txt".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-PROVEEDOR-RPT.
+       READ PROVEEDORES-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-PROVEEDOR-RPT.
+
+       MUESTRA-PROVEEDOR-RPT.
+       IF STATUS-PROVEEDOR NOT = "Inactivo"
+           MOVE 0 TO WS-TOTAL-ADQUISICION
+           MOVE 0 TO WS-HAY-ADQUISICION-RPT
+           MOVE ID-PROVEEDOR TO ID-PROVEEDOR-ADQ
+           START ADQUISICIONES-ARCHIVO
+               KEY IS NOT LESS THAN ID-PROVEEDOR-ADQ
+               INVALID KEY     MOVE 1 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 0 TO WS-INDICADOR
+           MOVE 0 TO WS-LEE-ADQUISICION-RPT
+           IF WS-INDICADOR = 1
+               MOVE 1 TO WS-LEE-ADQUISICION-RPT
+           ELSE
+               PERFORM LEER-SIGUIENTE-ADQUISICION-RPT
+           END-IF
+           PERFORM ACUMULAR-ADQUISICION-RPT
+               UNTIL WS-LEE-ADQUISICION-RPT = 1
+           IF WS-HAY-ADQUISICION-RPT = 1
+               STRING "Id: " ID-PROVEEDOR " Nombre: " NOMBRE-PROVEEDOR
+                   " Tipo: " TIPO-PROVEEDOR
+                   DELIMITED BY SIZE INTO WS-LINEA
+               PERFORM IMPRIMIR
+               IF TIPO-PROVEEDOR = "vendedor" OR = "Vendedor"
+                   STRING "  Total comprado: " WS-TOTAL-ADQUISICION
+                       DELIMITED BY SIZE INTO WS-LINEA
+               ELSE
+                   STRING "  Total valor donado: " WS-TOTAL-ADQUISICION
+                       DELIMITED BY SIZE INTO WS-LINEA
+               END-IF
+               PERFORM IMPRIMIR
+           END-IF
+       END-IF.
+       PERFORM LEER-SIGUIENTE-PROVEEDOR-RPT.
+
+       LEER-SIGUIENTE-ADQUISICION-RPT.
+       READ ADQUISICIONES-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-ADQUISICION-RPT.
+
+       ACUMULAR-ADQUISICION-RPT.
+       IF ID-PROVEEDOR-ADQ NOT = ID-PROVEEDOR
+           MOVE 1 TO WS-LEE-ADQUISICION-RPT
+       ELSE
+           IF WS-ANIO-BUSCADO = "00"
+               OR FECHA-ADQUISICION-ADQ(1:2) = WS-ANIO-BUSCADO
+               MOVE 1 TO WS-HAY-ADQUISICION-RPT
+               ADD VALOR-ADQUISICION TO WS-TOTAL-ADQUISICION
+           END-IF
+           PERFORM LEER-SIGUIENTE-ADQUISICION-RPT.
 
+       *>PARRAFO VACIO PARA QUE EXIT PROGRAM NO QUEDE COMO CONTINUACION
+       *>DE ACUMULAR-ADQUISICION-RPT (SE INVOCA CON PERFORM SIN THRU,
+       *>ASI QUE SU ALCANCE LLEGA HASTA EL SIGUIENTE ENCABEZADO DE
+       *>PARRAFO).
+       FIN-PROGRAMA.
        EXIT PROGRAM.
