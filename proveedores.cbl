@@ -11,6 +11,40 @@
        RECORD KEY IS ID-PROVEEDOR
        ACCESS MODE IS DYNAMIC.
 
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO CADA TRANSACCION DE
+       *>MANTENIMIENTO (ALTA, MODIFICACION O BAJA) SOBRE UN PROVEEDOR.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO "c:\auditoria.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS AUD-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>PARA VERIFICAR QUE NINGUN INSTRUMENTO SIGA APUNTANDO A UN
+       *>PROVEEDOR ANTES DE PERMITIR SU BAJA.
+       SELECT OPTIONAL INSTRUMENTOS-ARCHIVO
+       ASSIGN TO "c:\instrumentos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO-INV
+       ACCESS MODE IS DYNAMIC.
+
+       *>PERMITE DETECTAR SI OTRO TERMINAL YA TIENE UN REGISTRO ABIERTO
+       *>PARA EDICION, PARA EVITAR QUE DOS OPERADORES SE PISEN LOS
+       *>CAMBIOS SIN DARSE CUENTA.
+       SELECT OPTIONAL BLOQUEOS-ARCHIVO
+       ASSIGN TO "c:\bloqueos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS LOCK-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>SE ABRE PARA PODER CASCADEAR UN CAMBIO DE ID-PROVEEDOR HACIA
+       *>LAS ADQUISICIONES QUE YA LO REFERENCIAN, EN FINAL-EDITAR-CAMPOS.
+       SELECT OPTIONAL ADQUISICIONES-ARCHIVO
+       ASSIGN TO "c:\adquisiciones.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO-ADQ
+       ALTERNATE RECORD KEY IS ID-PROVEEDOR-ADQ WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
        DATA DIVISION.
        FILE SECTION.
        FD PROVEEDORES-ARCHIVO.
@@ -20,6 +54,53 @@
                05 TIPO-PROVEEDOR   PIC X(8).
                05 DIRECCION        PIC X(100).
                05 TELEFONO         PIC 9(11).
+               05 TELEFONO-ALTERNO PIC 9(11). *>SEGUNDO TELEFONO,
+                                              *>OPCIONAL.
+               05 STATUS-PROVEEDOR PIC X(8).
+
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUD-LLAVE. *>VARIAS AUDITORIAS PUEDEN OCURRIR EL
+                             *>MISMO DIA.
+                   10 AUD-FECHA          PIC 9(6).
+                   10 AUD-HORA           PIC 9(8).
+               05 AUD-OPERADOR       PIC X(10).
+               05 AUD-PROGRAMA       PIC X(15).
+               05 AUD-ACCION         PIC X(13).
+               05 AUD-LLAVE-REGISTRO PIC X(60).
+
+       *>COPIA DEL REGISTRO DE INSTRUMENTOS.DAT. LOS NOMBRES DE CAMPOS
+       *>SE SUFIJAN CON "-INV" PARA NO CHOCAR CON LOS DE
+       *>PROVEEDORES-REGISTRO.
+       FD INSTRUMENTOS-ARCHIVO.
+           01 INSTRUMENTOS-REGISTRO.
+               05 ID-INSTRUMENTO-INV       PIC X(6).
+               05 TIPO-INSTRUMENTO-INV     PIC X(40).
+               05 FECHA-ADQUISICION-INV    PIC 9(6).
+               05 FORMA-ADQUISICION-INV    PIC X(8).
+               05 ID-PROVEEDOR-INV         PIC X(11).
+               05 STATUS-INSTRUMENTO-INV   PIC X(14).
+               05 FECHA-STATUS-INV         PIC 9(6).
+
+       FD BLOQUEOS-ARCHIVO.
+           01 BLOQUEOS-REGISTRO.
+               05 LOCK-LLAVE.
+                   10 LOCK-ARCHIVO PIC X(15).
+                   10 LOCK-CLAVE   PIC X(62).
+               05 LOCK-OPERADOR PIC X(10).
+               05 LOCK-FECHA    PIC 9(6).
+               05 LOCK-HORA     PIC 9(8).
+
+       *>COPIA DEL REGISTRO DE ADQUISICIONES.DAT. LOS NOMBRES DE CAMPOS
+       *>YA VIENEN SUFIJADOS CON "-ADQ" DESDE INSTRUMENTOS.CBL, ASI QUE
+       *>NO CHOCAN CON LOS DE PROVEEDORES-REGISTRO.
+       FD ADQUISICIONES-ARCHIVO.
+           01 ADQUISICIONES-REGISTRO.
+               05 ID-INSTRUMENTO-ADQ    PIC X(6).
+               05 ID-PROVEEDOR-ADQ      PIC X(11).
+               05 FORMA-ADQUISICION-ADQ PIC X(8).
+               05 FECHA-ADQUISICION-ADQ PIC 9(6).
+               05 VALOR-ADQUISICION     PIC 9(8)V99.
 
        WORKING-STORAGE SECTION.
        *>VARIABLES USADAS
@@ -34,6 +115,8 @@
                05 WS-TIPO-PROVEEDOR-1   PIC X(8).
                05 WS-DIRECCION-1        PIC X(100).
                05 WS-TELEFONO-1         PIC 9(11).
+               05 WS-TELEFONO-ALTERNO-1 PIC 9(11).
+               05 WS-STATUS-PROVEEDOR-1 PIC X(8).
 
        01 WS-PROVEEDORES-REGISTRO-2.
                05 WS-ID-PROVEEDOR-2     PIC X(11).
@@ -41,13 +124,26 @@
                05 WS-TIPO-PROVEEDOR-2   PIC X(8).
                05 WS-DIRECCION-2        PIC X(100).
                05 WS-TELEFONO-2         PIC 9(11).
+               05 WS-TELEFONO-ALTERNO-2 PIC 9(11).
+               05 WS-STATUS-PROVEEDOR-2 PIC X(8).
 
        77 WS-OPCION PIC 9(2).
        77 WS-INDICADOR PIC 9(1).
        77 WS-SI-NO PIC X(1).
+       77 LEE-TODO PIC 9(1).
+       77 WS-PROVEEDOR-EN-USO PIC 9(1).
+
+       *>USADO PARA DEJAR CONSTANCIA DE LAS TRANSACCIONES DE
+       *>MANTENIMIENTO EN LA AUDITORIA.
+       77 WS-AUD-LLAVE-REG PIC X(60).
+
+       *>GUARDA LA CLAVE QUE SE DEJO BLOQUEADA EN VERIFICAR-BLOQUEO,
+       *>PARA QUE LIBERAR-BLOQUEO LA QUITE AUNQUE EL REGISTRO HAYA
+       *>CAMBIADO DE LLAVE MIENTRAS SE EDITABA.
+       77 WS-BLOQUEO-CLAVE PIC X(62).
 
        LINKAGE SECTION.
-       01 LS-CONECTAR PIC X.
+       01 LS-CONECTAR PIC X(10).
 
        PROCEDURE DIVISION USING LS-CONECTAR. *>CONECTO CON EL MENU.
        MAIN SECTION.
@@ -86,6 +182,7 @@
        ACCEPT ID-PROVEEDOR.
        *>VERIFICAR SI EL ID YA EXISTE EN LA BASE DE DATOS
        OPEN I-O PROVEEDORES-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
        READ PROVEEDORES-ARCHIVO RECORD
            KEY ID-PROVEEDOR
                INVALID KEY     MOVE 0 TO WS-INDICADOR
@@ -103,7 +200,15 @@
            DISPLAY " "
            DISPLAY "Ingrese telefono del proveedor"
            ACCEPT TELEFONO
+           DISPLAY " "
+           DISPLAY "Ingrese telefono alterno del proveedor"
+           DISPLAY "(0 si no tiene)"
+           ACCEPT TELEFONO-ALTERNO
+           MOVE "Activo" TO STATUS-PROVEEDOR
            WRITE PROVEEDORES-REGISTRO
+           MOVE ID-PROVEEDOR TO WS-AUD-LLAVE-REG
+           MOVE "Alta" TO AUD-ACCION
+           PERFORM GRABAR-AUDITORIA
            DISPLAY " "
            DISPLAY "Proveedor registrado correctamente."
        ELSE *>SI EXISTE, SALIR
@@ -111,6 +216,7 @@
            DISPLAY "El proveedor ya existe.".
 
        CLOSE PROVEEDORES-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
        PERFORM VOLVER-REGISTRAR.
 
        VOLVER-REGISTRAR.
@@ -145,6 +251,8 @@
        ACCEPT ID-PROVEEDOR.
        *>VERIFICAR SI EL CODIGO YA EXISTE EN LA BASE DE DATOS
        OPEN I-O PROVEEDORES-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       OPEN I-O BLOQUEOS-ARCHIVO.
        READ PROVEEDORES-ARCHIVO RECORD
            KEY ID-PROVEEDOR
                INVALID KEY     MOVE 0 TO WS-INDICADOR
@@ -153,15 +261,28 @@
            DISPLAY " "
            DISPLAY "No existe el proveedor ingresado."
            CLOSE PROVEEDORES-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM VOLVER-ACTUALIZAR
-       ELSE *>SI EXISTE MUESTRO LOS CAMPOS ANTES DE ACTUALIZAR.
-           DISPLAY " "
-           DISPLAY "Numero de cedula o RIF del proveedor: " ID-PROVEEDOR
-           DISPLAY "Nombre de proveedor: " NOMBRE-PROVEEDOR
-           DISPLAY "Tipo de proveedor: " TIPO-PROVEEDOR
-           DISPLAY "Direccion del proveedor: " DIRECCION
-           DISPLAY "Telefono del proveedor: " TELEFONO
-           PERFORM CONFIRMAR-ACTUALIZAR.
+       ELSE
+           PERFORM VERIFICAR-BLOQUEO
+           IF WS-INDICADOR = 0
+               CLOSE PROVEEDORES-ARCHIVO
+               CLOSE AUDITORIA-ARCHIVO
+               CLOSE BLOQUEOS-ARCHIVO
+               PERFORM VOLVER-ACTUALIZAR
+           ELSE *>SI EXISTE Y NO ESTA BLOQUEADO, MUESTRO LOS CAMPOS.
+               DISPLAY " "
+               DISPLAY "Numero de cedula o RIF del proveedor: "
+                   ID-PROVEEDOR
+               DISPLAY "Nombre de proveedor: " NOMBRE-PROVEEDOR
+               DISPLAY "Tipo de proveedor: " TIPO-PROVEEDOR
+               DISPLAY "Direccion del proveedor: " DIRECCION
+               DISPLAY "Telefono del proveedor: " TELEFONO
+               DISPLAY "Telefono alterno del proveedor: "
+                   TELEFONO-ALTERNO
+               DISPLAY "Status: " STATUS-PROVEEDOR
+               PERFORM CONFIRMAR-ACTUALIZAR.
 
        VOLVER-ACTUALIZAR.
        DISPLAY " ".
@@ -191,7 +312,10 @@
        DISPLAY " ".
        DISPLAY "¿Que desea hacer con este proveedor?".
        DISPLAY "1.- Editar campos".
-       DISPLAY "2.- Eliminar proveedor".
+       IF STATUS-PROVEEDOR = "Inactivo"
+           DISPLAY "2.- Restaurar proveedor"
+       ELSE
+           DISPLAY "2.- Eliminar proveedor".
        DISPLAY "3.- Actualizar otro proveedor"
        DISPLAY "4.- Volver al menu".
        DISPLAY "5.- Salir"
@@ -206,13 +330,22 @@
        WHEN 2
            PERFORM ELIMINAR
        WHEN 3
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PROVEEDORES-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM ACTUALIZAR
        WHEN 4
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PROVEEDORES-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM PROGRAM-BEGIN
        WHEN 5
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PROVEEDORES-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -220,19 +353,115 @@
            PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR
        END-EVALUATE.
 
-       ELIMINAR. *>ELIMINAR EL PROVEEDOR
-       DISPLAY "¿Esta seguro de eliminar el "
-       DISPLAY "PROVEEDOR " ID-PROVEEDOR "? (S/N)".
-       ACCEPT WS-SI-NO.
-       PERFORM VALIDACION-ELIMINAR.
+       ELIMINAR. *>DAR DE BAJA (O RESTAURAR) EL PROVEEDOR. ES UNA BAJA
+                 *>LOGICA, NO SE BORRA EL REGISTRO.
+       IF STATUS-PROVEEDOR = "Inactivo"
+           DISPLAY "¿Esta seguro de restaurar el "
+           DISPLAY "PROVEEDOR " ID-PROVEEDOR "? (S/N)"
+           ACCEPT WS-SI-NO
+           PERFORM VALIDACION-ELIMINAR
+       ELSE
+           PERFORM VERIFICAR-PROVEEDOR-EN-USO
+           IF WS-PROVEEDOR-EN-USO = 1
+               DISPLAY " "
+               DISPLAY "No se puede eliminar: el proveedor "
+                   ID-PROVEEDOR
+               DISPLAY "tiene instrumentos registrados a su nombre."
+               PERFORM CONFIRMAR-ACTUALIZAR
+           ELSE
+               DISPLAY "¿Esta seguro de eliminar el "
+               DISPLAY "PROVEEDOR " ID-PROVEEDOR "? (S/N)"
+               ACCEPT WS-SI-NO
+               PERFORM VALIDACION-ELIMINAR.
+
+       *>RECORRE INSTRUMENTOS.DAT COMPLETO PORQUE ID-PROVEEDOR NO ES
+       *>LLAVE DE ESE ARCHIVO, IGUAL QUE DONANTES RECORRE
+       *>PROVEEDORES.DAT EN CONSULTAS.CBL.
+       VERIFICAR-PROVEEDOR-EN-USO.
+       MOVE 0 TO WS-PROVEEDOR-EN-USO.
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-INSTRUMENTO-INV.
+       PERFORM VERIFICAR-INSTRUMENTO-INV UNTIL LEE-TODO = 1.
+       CLOSE INSTRUMENTOS-ARCHIVO.
+
+       LEER-SIGUIENTE-INSTRUMENTO-INV.
+       READ INSTRUMENTOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       VERIFICAR-INSTRUMENTO-INV.
+       IF ID-PROVEEDOR-INV = ID-PROVEEDOR
+           MOVE 1 TO WS-PROVEEDOR-EN-USO
+           MOVE 1 TO LEE-TODO
+       ELSE
+           PERFORM LEER-SIGUIENTE-INSTRUMENTO-INV.
+
+       *>RECORRE INSTRUMENTOS.DAT COMPLETO (ID-PROVEEDOR-INV NO ES
+       *>LLAVE DE ESE ARCHIVO) ACTUALIZANDO EL CODIGO EN CUALQUIER
+       *>INSTRUMENTO QUE TODAVIA REFERENCIE EL CODIGO VIEJO, PARA QUE
+       *>UN CAMBIO DE CODIGO DE PROVEEDOR NO ROMPA LA REFERENCIA.
+       CASCADEAR-INSTRUMENTOS.
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-INSTRUMENTO-CASC.
+       PERFORM VERIFICAR-INSTRUMENTO-CASC UNTIL LEE-TODO = 1.
+       CLOSE INSTRUMENTOS-ARCHIVO.
+
+       LEER-SIGUIENTE-INSTRUMENTO-CASC.
+       READ INSTRUMENTOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       VERIFICAR-INSTRUMENTO-CASC.
+       IF ID-PROVEEDOR-INV = WS-ID-PROVEEDOR-1
+           MOVE WS-ID-PROVEEDOR-2 TO ID-PROVEEDOR-INV
+           REWRITE INSTRUMENTOS-REGISTRO.
+       PERFORM LEER-SIGUIENTE-INSTRUMENTO-CASC.
+
+       *>RECORRE ADQUISICIONES.DAT COMPLETO (ID-PROVEEDOR-ADQ ES LLAVE
+       *>ALTERNA CON DUPLICADOS, NO LLAVE PRIMARIA) ACTUALIZANDO EL
+       *>CODIGO EN CUALQUIER ADQUISICION QUE TODAVIA REFERENCIE EL
+       *>CODIGO VIEJO DE PROVEEDOR.
+       CASCADEAR-ADQUISICIONES.
+       OPEN I-O ADQUISICIONES-ARCHIVO.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-ADQUISICION-CASC.
+       PERFORM VERIFICAR-ADQUISICION-CASC UNTIL LEE-TODO = 1.
+       CLOSE ADQUISICIONES-ARCHIVO.
+
+       LEER-SIGUIENTE-ADQUISICION-CASC.
+       READ ADQUISICIONES-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       VERIFICAR-ADQUISICION-CASC.
+       IF ID-PROVEEDOR-ADQ = WS-ID-PROVEEDOR-1
+           MOVE WS-ID-PROVEEDOR-2 TO ID-PROVEEDOR-ADQ
+           REWRITE ADQUISICIONES-REGISTRO.
+       PERFORM LEER-SIGUIENTE-ADQUISICION-CASC.
 
        VALIDACION-ELIMINAR.
        EVALUATE WS-SI-NO
        WHEN = "S" OR = "s"
-           DELETE PROVEEDORES-ARCHIVO RECORD
-           DISPLAY " "
-           DISPLAY "Proveedor eliminado."
+           IF STATUS-PROVEEDOR = "Inactivo"
+               MOVE "Activo" TO STATUS-PROVEEDOR
+               MOVE "Restauracion" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Proveedor restaurado."
+           ELSE
+               MOVE "Inactivo" TO STATUS-PROVEEDOR
+               MOVE "Baja" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Proveedor eliminado."
+           END-IF
+           REWRITE PROVEEDORES-REGISTRO
+           MOVE ID-PROVEEDOR TO WS-AUD-LLAVE-REG
+           PERFORM GRABAR-AUDITORIA
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PROVEEDORES-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM VOLVER-ACTUALIZAR
        WHEN = "N" OR = "n"
            PERFORM CONFIRMAR-ACTUALIZAR
@@ -268,6 +497,17 @@
        PERFORM CONFIRMAR.
        PERFORM CONFIRMAR-TELEFONO.
 
+       DISPLAY " ".
+       DISPLAY "Telefono alterno del proveedor: " TELEFONO-ALTERNO.
+       PERFORM CONFIRMAR.
+       PERFORM CONFIRMAR-TELEFONO-ALTERNO.
+
+       *>EL STATUS NO SE EDITA AQUI (SE MANEJA DESDE ELIMINAR), PERO
+       *>DEBE VIAJAR EN AMBOS REGISTROS SOMBRA PARA NO PERDERSE AL
+       *>REESCRIBIR O RECREAR EL REGISTRO.
+       MOVE STATUS-PROVEEDOR TO WS-STATUS-PROVEEDOR-1.
+       MOVE STATUS-PROVEEDOR TO WS-STATUS-PROVEEDOR-2.
+
        PERFORM FINAL-EDITAR-CAMPOS.
 
        CONFIRMAR.
@@ -372,6 +612,25 @@
            PERFORM CONFIRMAR-TELEFONO
        END-EVALUATE.
 
+       CONFIRMAR-TELEFONO-ALTERNO.
+       EVALUATE WS-OPCION
+       WHEN 1
+           MOVE TELEFONO-ALTERNO TO WS-TELEFONO-ALTERNO-1
+           DISPLAY " "
+           DISPLAY "Ingrese nuevo telefono alterno del proveedor"
+           ACCEPT TELEFONO-ALTERNO
+           MOVE TELEFONO-ALTERNO TO WS-TELEFONO-ALTERNO-2
+           NEXT SENTENCE
+       WHEN 2
+           MOVE TELEFONO-ALTERNO TO WS-TELEFONO-ALTERNO-1
+           MOVE TELEFONO-ALTERNO TO WS-TELEFONO-ALTERNO-2
+           NEXT SENTENCE
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM CONFIRMAR-TELEFONO-ALTERNO
+       END-EVALUATE.
+
        FINAL-EDITAR-CAMPOS.
        *>VERIFICAR SI LA LLAVE INGRESADA YA EXISTE
        READ PROVEEDORES-ARCHIVO RECORD
@@ -389,6 +648,8 @@
            DELETE PROVEEDORES-ARCHIVO RECORD *>ELIMINO LLAVE ANTERIOR.
            WRITE PROVEEDORES-REGISTRO *>ESCRIBO NUEVA LLAVE.
                FROM WS-PROVEEDORES-REGISTRO-2
+           PERFORM CASCADEAR-INSTRUMENTOS
+           PERFORM CASCADEAR-ADQUISICIONES
        WHEN 1 *>SI YA EXISTE EN LA BASE DE DATOS, INGRESAR OTRO CODIGO
            DISPLAY " "
            DISPLAY "El numero de cedula o RIF ingresado ya existe "
@@ -406,10 +667,17 @@
                FROM WS-PROVEEDORES-REGISTRO-2
        END-EVALUATE.
 
+       MOVE WS-ID-PROVEEDOR-2 TO WS-AUD-LLAVE-REG.
+       MOVE "Modificacion" TO AUD-ACCION.
+       PERFORM GRABAR-AUDITORIA.
+
        DISPLAY " ".
        DISPLAY "Campo Actualizado correctamente.".
 
+       PERFORM LIBERAR-BLOQUEO.
        CLOSE PROVEEDORES-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+       CLOSE BLOQUEOS-ARCHIVO.
        PERFORM VOLVER-ACTUALIZAR.
 
        VALIDACION-CODIGO-IGUAL.
@@ -421,13 +689,22 @@
            MOVE ID-PROVEEDOR TO WS-ID-PROVEEDOR-2
            PERFORM FINAL-EDITAR-CAMPOS
        WHEN 2
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PROVEEDORES-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM ACTUALIZAR
        WHEN 3
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PROVEEDORES-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM PROGRAM-BEGIN
        WHEN 4
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PROVEEDORES-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -435,5 +712,56 @@
            PERFORM VALIDACION-CODIGO-IGUAL
        END-EVALUATE.
 
-
+       GRABAR-AUDITORIA.
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO LA TRANSACCION.
+       *>AUD-ACCION Y WS-AUD-LLAVE-REG DEBEN SER LLENADOS POR QUIEN
+       *>LLAMA A ESTE PARRAFO.
+       ACCEPT AUD-FECHA FROM DATE.
+       ACCEPT AUD-HORA FROM TIME.
+       MOVE LS-CONECTAR TO AUD-OPERADOR.
+       MOVE "Proveedores" TO AUD-PROGRAMA.
+       MOVE WS-AUD-LLAVE-REG TO AUD-LLAVE-REGISTRO.
+       WRITE AUDITORIA-REGISTRO.
+
+       *>SE FIJA SI OTRO OPERADOR YA TIENE ESTE REGISTRO ABIERTO PARA
+       *>EDICION. SI NO HAY BLOQUEO, DEJA UNO A NOMBRE DE ESTE
+       *>OPERADOR. ID-PROVEEDOR DEBE ESTAR LLENO POR QUIEN LLAMA.
+       VERIFICAR-BLOQUEO.
+       MOVE "PROVEEDORES" TO LOCK-ARCHIVO.
+       MOVE SPACES TO LOCK-CLAVE.
+       MOVE ID-PROVEEDOR TO LOCK-CLAVE(1:11).
+       MOVE LOCK-CLAVE TO WS-BLOQUEO-CLAVE.
+       READ BLOQUEOS-ARCHIVO RECORD
+           KEY LOCK-LLAVE
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           MOVE LS-CONECTAR TO LOCK-OPERADOR
+           ACCEPT LOCK-FECHA FROM DATE
+           ACCEPT LOCK-HORA FROM TIME
+           WRITE BLOQUEOS-REGISTRO
+           MOVE 1 TO WS-INDICADOR
+       ELSE
+           IF LOCK-OPERADOR = LS-CONECTAR
+               MOVE 1 TO WS-INDICADOR
+           ELSE
+               DISPLAY " "
+               DISPLAY "Este registro lo esta editando el operador "
+                   LOCK-OPERADOR
+               DISPLAY "en otro terminal. Intente mas tarde."
+               MOVE 0 TO WS-INDICADOR.
+
+       *>QUITA EL BLOQUEO DEJADO POR VERIFICAR-BLOQUEO AL TERMINAR DE
+       *>TRABAJAR SOBRE EL REGISTRO.
+       LIBERAR-BLOQUEO.
+       MOVE "PROVEEDORES" TO LOCK-ARCHIVO.
+       MOVE WS-BLOQUEO-CLAVE TO LOCK-CLAVE.
+       DELETE BLOQUEOS-ARCHIVO RECORD
+           INVALID KEY     MOVE 0 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+
+       *>PARRAFO VACIO PARA QUE EXIT PROGRAM NO QUEDE COMO CONTINUACION
+       *>DE LIBERAR-BLOQUEO (SE INVOCA CON PERFORM SIN THRU, ASI QUE SU
+       *>ALCANCE LLEGA HASTA EL SIGUIENTE ENCABEZADO DE PARRAFO).
+       FIN-PROGRAMA.
        EXIT PROGRAM.
