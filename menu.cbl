@@ -5,9 +5,10 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        *>VARIABLES USADAS.
-       77  WS-CONECTAR PIC X. *>SOLO ME SERVIRÁ PARA CONECTAR EL MENU CON LOS
-                              *>DEMÁS PROGRAMAS EN SU LINKAGE SECTION.
-                              *>CON NIVEL 77 PORQUE ES UNA VARIABLE NO COMPUESTA.
+       77  WS-CONECTAR PIC X(10). *>ID DEL OPERADOR QUE INICIO SESION.
+                                  *>SE PASA A LOS DEMAS PROGRAMAS EN SU
+                                  *>LINKAGE SECTION PARA QUE QUEDE
+                                  *>REGISTRADO EN SUS TRANSACCIONES.
 
        01  WS-TITULO. *>VARIABLE PARA MOSTRAR EL TITULO CENTRADO.
            05 FILLER   PIC X(32) VALUE SPACES.
@@ -22,13 +23,19 @@
        *>MOSTRAR MENU
        DISPLAY WS-TITULO.
        DISPLAY " ". *>PARA SALTAR UNA LÍNEA.
+       DISPLAY "Ingrese su identificador de operador".
+       ACCEPT WS-CONECTAR.
+       DISPLAY " ".
        DISPLAY "1) Instrumentos".
        DISPLAY "2) Tipos de Instrumentos".
        DISPLAY "3) Proveedores".
        DISPLAY "4) Usuarios".
        DISPLAY "5) Prestamos".
        DISPLAY "6) Consultas".
-       DISPLAY "7) Salir".
+       DISPLAY "7) Cierre del dia".
+       DISPLAY "8) Multas".
+       DISPLAY "9) Exportar Datos".
+       DISPLAY "10) Salir".
        DISPLAY " ".
        DISPLAY "Ingrese numero de opcion deseada:".
        ACCEPT WS-OPCION.
@@ -54,6 +61,12 @@
        WHEN 6
            CALL "Consultas" USING WS-CONECTAR
        WHEN 7
+           CALL "Cierre" USING WS-CONECTAR
+       WHEN 8
+           CALL "Multas" USING WS-CONECTAR
+       WHEN 9
+           CALL "Exportar" USING WS-CONECTAR
+       WHEN 10
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
