@@ -0,0 +1,773 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Cierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       *>LA AUDITORIA YA DEJA CONSTANCIA DE CADA ALTA/DEVOLUCION DE
+       *>PRESTAMOS CON SU FECHA, ASI QUE SE USA COMO FUENTE PARA EL
+       *>RESUMEN DE ACTIVIDAD DEL DIA EN LUGAR DE VOLVER A PEDIR DATOS.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO "c:\auditoria.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS AUD-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL INSTRUMENTOS-HISTORIAL-ARCHIVO
+       ASSIGN TO "c:\instrumentos_historial.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS HIST-LLAVE
+       ALTERNATE RECORD KEY IS ID-INSTRUMENTO-HIST WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       *>PARA LA FASE QUE DEJA CONSTANCIA EN CADA USUARIO DE SI TIENE
+       *>EQUIPO VENCIDO PENDIENTE POR DEVOLVER.
+       SELECT OPTIONAL USUARIOS-ARCHIVO
+       ASSIGN TO "c:\usuarios.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CEDULA-USUARIO
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL PRESTAMOS-ARCHIVO
+       ASSIGN TO "c:\prestamos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS PRE-LLAVE
+       ALTERNATE RECORD KEY IS CEDULA-USUARIO-PR WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       *>LOS TRES ARCHIVOS QUE FALTABAN PARA QUE LA FASE DE RESPALDO
+       *>PUEDA CUBRIR LOS CINCO ARCHIVOS INDEXADOS DEL SISTEMA, IGUAL
+       *>QUE YA LOS ABRE EXPORTAR.CBL.
+       SELECT OPTIONAL INSTRUMENTOS-ARCHIVO
+       ASSIGN TO "c:\instrumentos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL TIPO-INSTRUMENTO-ARCHIVO
+       ASSIGN TO "c:\tipo_instrumento.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CODIGO-TIPO
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL PROVEEDORES-ARCHIVO
+       ASSIGN TO "c:\proveedores.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-PROVEEDOR
+       ACCESS MODE IS DYNAMIC.
+
+       *>ARCHIVO DE SALIDA PARA IMPRIMIR O REVISAR LUEGO EL REPORTE
+       *>CONSOLIDADO, IGUAL QUE EL REPORTE-ARCHIVO DE CONSULTAS.CBL.
+       SELECT OPTIONAL REPORTE-CIERRE-ARCHIVO
+       ASSIGN TO "c:\reporte_cierre.txt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       *>GUARDA EN QUE PUNTO SE QUEDO EL CIERRE DEL DIA, PARA QUE SI SE
+       *>INTERRUMPE (CORTE DE LUZ, EL OPERADOR MATA LA SESION) SE PUEDA
+       *>REANUDAR DESDE AHI EN LUGAR DE VOLVER A GENERAR TODO EL
+       *>REPORTE DEL DIA DESDE CERO. UN REGISTRO POR FECHA.
+       SELECT OPTIONAL CHECKPOINT-CIERRE-ARCHIVO
+       ASSIGN TO "c:\checkpoint_cierre.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CHK-FECHA
+       ACCESS MODE IS DYNAMIC.
+
+       *>UN RESPALDO POR CADA ARCHIVO INDEXADO, IGUAL DE DELIMITADO QUE
+       *>LOS ARCHIVOS DE EXPORTAR.CBL PERO EN MODO EXTEND: CADA NOCHE
+       *>AGREGA UN BLOQUE NUEVO FECHADO EN LUGAR DE PISAR EL ANTERIOR,
+       *>IGUAL QUE AUDITORIA.DAT E INSTRUMENTOS_HISTORIAL.DAT GUARDAN
+       *>SU HISTORIA COMPLETA EN LUGAR DE UNA SOLA FOTO DEL MOMENTO.
+       SELECT OPTIONAL RESPALDO-INSTRUMENTOS-ARCHIVO
+       ASSIGN TO "c:\respaldo_instrumentos.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL RESPALDO-TIPOS-ARCHIVO
+       ASSIGN TO "c:\respaldo_tipo_instrumento.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL RESPALDO-PROVEEDORES-ARCHIVO
+       ASSIGN TO "c:\respaldo_proveedores.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL RESPALDO-USUARIOS-ARCHIVO
+       ASSIGN TO "c:\respaldo_usuarios.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL RESPALDO-PRESTAMOS-ARCHIVO
+       ASSIGN TO "c:\respaldo_prestamos.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUD-LLAVE. *>VARIAS AUDITORIAS PUEDEN OCURRIR EL
+                             *>MISMO DIA.
+                   10 AUD-FECHA          PIC 9(6).
+                   10 AUD-HORA           PIC 9(8).
+               05 AUD-OPERADOR       PIC X(10).
+               05 AUD-PROGRAMA       PIC X(15).
+               05 AUD-ACCION         PIC X(13).
+               05 AUD-LLAVE-REGISTRO PIC X(60).
+
+       *>COPIA DEL REGISTRO DE INSTRUMENTOS_HISTORIAL.DAT.
+       FD INSTRUMENTOS-HISTORIAL-ARCHIVO.
+           01 INSTRUMENTOS-HISTORIAL-REGISTRO.
+               05 HIST-LLAVE. *>UN INSTRUMENTO PUEDE TENER VARIOS
+                              *>CAMBIOS DE STATUS EN EL TIEMPO.
+                   10 ID-INSTRUMENTO-HIST   PIC X(6).
+                   10 FECHA-STATUS-HIST     PIC 9(6).
+                   10 HORA-STATUS-HIST      PIC X(9).
+               05 STATUS-INSTRUMENTO-HIST  PIC X(14).
+
+       *>COPIA DEL REGISTRO DE USUARIOS.DAT. STATUS-VENCIDO ES LA
+       *>BANDERA QUE ESTA FASE ACTUALIZA PARA QUE USUARIOS.CBL Y
+       *>PRESTAMOS.CBL LA MUESTREN SIN TENER QUE RECALCULARLA.
+       FD USUARIOS-ARCHIVO.
+           01 USUARIOS-REGISTRO.
+               05 CEDULA-USUARIO   PIC X(11).
+               05 NOMBRE-USUARIO   PIC X(40).
+               05 SEXO             PIC X(9).
+               05 DIRECCION        PIC X(100).
+               05 TELEFONO         PIC 9(11).
+               05 TIPO-INSTRUMENTO PIC X(40).
+               05 STATUS-USUARIO   PIC X(8).
+               05 STATUS-VENCIDO   PIC X(8).
+               05 STATUS-SUSPENDIDO PIC X(10).
+
+       *>COPIA DEL REGISTRO DE PRESTAMOS.DAT. LOS NOMBRES DE CAMPOS
+       *>SE SUFIJAN CON "-PR" PARA NO CHOCAR CON LOS DE
+       *>USUARIOS-REGISTRO.
+       FD PRESTAMOS-ARCHIVO.
+           01 PRESTAMOS-REGISTRO.
+               05 PRE-LLAVE.
+                   10 CEDULA-USUARIO-PR   PIC X(11).
+                   10 FECHA-PRESTAMO-PR   PIC X(40).
+                   10 HORA-PRESTAMO-PR    PIC X(9).
+                   10 ITEM-PRESTAMO-PR    PIC 9(02).
+               05 ID-INSTRUMENTO-PR   PIC X(100).
+               05 FECHA-DEVOLUCION-PR PIC 9(11).
+               05 HORA-DEVOLUCION-PR  PIC X(40).
+               05 STATUS-INSTRUMENTO-PR PIC X(14).
+               05 STATUS-PRESTAMO-PR    PIC X(8).
+
+       *>COPIAS DE LOS REGISTROS DE INSTRUMENTOS.DAT, TIPO_INSTRUMENTO.
+       *>DAT Y PROVEEDORES.DAT PARA LA FASE DE RESPALDO. LOS NOMBRES
+       *>DE CAMPOS SE SUFIJAN IGUAL QUE EN EXPORTAR.CBL, QUE YA TIENE
+       *>QUE RESOLVER LOS MISMOS CHOQUES CONTRA USUARIOS-REGISTRO.
+       FD INSTRUMENTOS-ARCHIVO.
+           01 INSTRUMENTOS-REGISTRO.
+               05 ID-INSTRUMENTO       PIC X(6).
+               05 TIPO-INSTRUMENTO-IN  PIC X(40).
+               05 FECHA-ADQUISICION    PIC 9(6).
+               05 FORMA-ADQUISICION    PIC X(8).
+               05 ID-PROVEEDOR-INST    PIC X(11).
+               05 STATUS-INSTRUMENTO   PIC X(14).
+               05 FECHA-STATUS         PIC 9(6).
+
+       FD TIPO-INSTRUMENTO-ARCHIVO.
+           01 TIPO-INSTRUMENTO-REGISTRO.
+               05 CODIGO-TIPO PIC X(3).
+               05 NOMBRE-TIPO PIC X(40).
+               05 CORRELATIVO PIC 9(3).
+               05 STATUS-TIPO PIC X(8).
+
+       FD PROVEEDORES-ARCHIVO.
+           01 PROVEEDORES-REGISTRO.
+               05 ID-PROVEEDOR     PIC X(11).
+               05 NOMBRE-PROVEEDOR PIC X(40).
+               05 TIPO-PROVEEDOR   PIC X(8).
+               05 DIRECCION        PIC X(100).
+               05 TELEFONO         PIC 9(11).
+               05 TELEFONO-ALTERNO PIC 9(11).
+               05 STATUS-PROVEEDOR PIC X(8).
+
+       FD REPORTE-CIERRE-ARCHIVO.
+           01 REPORTE-CIERRE-LINEA PIC X(100).
+
+       FD CHECKPOINT-CIERRE-ARCHIVO.
+           01 CHECKPOINT-CIERRE-REGISTRO.
+               05 CHK-FECHA        PIC 9(6). *>FECHA DEL CIERRE.
+               05 CHK-FASE         PIC X(10). *>AUDITORIA, HISTORIAL,
+                                              *>VENCIDOS, RESPALDO O
+                                              *>COMPLETO.
+               05 CHK-ULTIMA-LLAVE PIC X(23). *>ULTIMA LLAVE YA
+                                              *>PROCESADA EN ESA FASE
+                                              *>(AUD-LLAVE O
+                                              *>HIST-LLAVE, LO QUE SEA
+                                              *>MAS LARGO).
+
+       FD RESPALDO-INSTRUMENTOS-ARCHIVO.
+           01 RESPALDO-INSTRUMENTOS-LINEA PIC X(200).
+
+       FD RESPALDO-TIPOS-ARCHIVO.
+           01 RESPALDO-TIPOS-LINEA PIC X(200).
+
+       FD RESPALDO-PROVEEDORES-ARCHIVO.
+           01 RESPALDO-PROVEEDORES-LINEA PIC X(200).
+
+       FD RESPALDO-USUARIOS-ARCHIVO.
+           01 RESPALDO-USUARIOS-LINEA PIC X(200).
+
+       FD RESPALDO-PRESTAMOS-ARCHIVO.
+           01 RESPALDO-PRESTAMOS-LINEA PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       *>VARIABLES USADAS
+       01 WS-TITULO.
+           05 FILLER   PIC X(33) VALUE SPACES.
+           05 WS-TIT   PIC X(15) VALUE "Cierre del Dia".
+           05 FILLER   PIC X(32) VALUE SPACES.
+
+       01 WS-FECHA-HOY PIC 9(6) VALUE ZERO.
+
+       *>USADO PARA COMPARAR CONTRA FECHA-DEVOLUCION-PR, QUE ESTA EN
+       *>PRESTAMOS.DAT COMO PIC 9(11), IGUAL QUE WS-FECHA-HOY EN
+       *>CONSULTAS.CBL PARA SU REPORTE DE PRESTAMOS VENCIDOS.
+       01 WS-FECHA-HOY-VENC PIC 9(11) VALUE ZERO.
+       01 WS-FECHA-HOY-VENC-6 REDEFINES WS-FECHA-HOY-VENC.
+           05 FILLER          PIC 9(5).
+           05 WS-HOY-AAMMDD-VENC PIC 9(6).
+
+       01 WS-LINEA PIC X(100).
+
+       *>USADO PARA ARMAR CADA LINEA DE LOS ARCHIVOS DE RESPALDO, QUE
+       *>PUEDEN SER MAS ANCHOS QUE UNA LINEA DEL REPORTE DE CIERRE
+       *>(IGUAL QUE WS-LINEA EN EXPORTAR.CBL).
+       01 WS-LINEA-RESPALDO PIC X(250).
+
+       77 WS-OPCION PIC 9(2).
+       77 WS-INDICADOR PIC 9(1).
+       77 LEE-TODO PIC 9(1).
+       77 WS-HAY-ACTIVIDAD PIC 9(1).
+       77 WS-HAY-CAMBIOS PIC 9(1).
+       77 WS-HAY-VENCIDOS-USR PIC 9(1).
+       77 WS-LEE-PRESTAMO-CIERRE PIC 9(1).
+
+       *>USADOS PARA REANUDAR EL CIERRE DEL DIA DESDE EL CHECKPOINT SI
+       *>EL TRABAJO SE HABIA QUEDADO A MEDIAS.
+       77 WS-HAY-CHECKPOINT PIC 9(1).
+       77 WS-LLAVE-INICIAL-VACIA PIC 9(1).
+
+       *>USADOS POR LA FASE DE RESPALDO E INTEGRIDAD DE LOS CINCO
+       *>ARCHIVOS INDEXADOS.
+       77 WS-TOTAL-RESPALDO PIC 9(5).
+       77 WS-NOMBRE-RESPALDO PIC X(30).
+
+       LINKAGE SECTION.
+       01 LS-CONECTAR PIC X(10).
+
+       PROCEDURE DIVISION USING LS-CONECTAR. *>CONECTO CON EL MENU.
+       MAIN SECTION.
+       *>PROGRAMA PRINCIPAL. ESTE PROGRAMA NO TIENE OPCIONES DE MENU
+       *>PORQUE ES UN UNICO TRABAJO POR LOTE: GENERA EL REPORTE
+       *>CONSOLIDADO DEL DIA SIN PEDIR NADA MAS AL OPERADOR.
+       PROGRAM-BEGIN.
+       DISPLAY " ".
+       DISPLAY WS-TITULO.
+       DISPLAY " ".
+       DISPLAY "Generando reporte consolidado de actividad del dia...".
+       PERFORM GENERAR-REPORTE.
+
+       STOP RUN.
+
+       *>RUTINAS.
+       GENERAR-REPORTE.
+       ACCEPT WS-FECHA-HOY FROM DATE.
+
+       OPEN I-O AUDITORIA-ARCHIVO.
+       OPEN I-O INSTRUMENTOS-HISTORIAL-ARCHIVO.
+       OPEN I-O CHECKPOINT-CIERRE-ARCHIVO.
+       PERFORM VERIFICAR-CHECKPOINT.
+
+       IF CHK-FASE = "COMPLETO"
+           DISPLAY " "
+           DISPLAY "El cierre del dia de hoy ya se genero por completo."
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO
+           CLOSE CHECKPOINT-CIERRE-ARCHIVO
+           PERFORM VOLVER
+       ELSE
+           IF WS-HAY-CHECKPOINT = 0
+               OPEN OUTPUT REPORTE-CIERRE-ARCHIVO
+               MOVE "---Reporte de cierre del dia---" TO WS-LINEA
+               PERFORM IMPRIMIR
+               STRING "Fecha: " WS-FECHA-HOY
+                   DELIMITED BY SIZE INTO WS-LINEA
+               PERFORM IMPRIMIR
+           ELSE
+               OPEN EXTEND REPORTE-CIERRE-ARCHIVO
+               MOVE " " TO WS-LINEA
+               PERFORM IMPRIMIR
+               MOVE "---Reanudando cierre del dia interrumpido---"
+                   TO WS-LINEA
+               PERFORM IMPRIMIR.
+
+           IF CHK-FASE = "AUDITORIA"
+               PERFORM LISTAR-AUDITORIA-HOY
+               MOVE "HISTORIAL" TO CHK-FASE
+               MOVE LOW-VALUES TO CHK-ULTIMA-LLAVE
+               REWRITE CHECKPOINT-CIERRE-REGISTRO
+               PERFORM LISTAR-CAMBIOS-STATUS-HOY
+               MOVE "VENCIDOS" TO CHK-FASE
+               MOVE LOW-VALUES TO CHK-ULTIMA-LLAVE
+               REWRITE CHECKPOINT-CIERRE-REGISTRO
+               PERFORM MARCAR-USUARIOS-VENCIDOS
+               MOVE "RESPALDO" TO CHK-FASE
+               MOVE LOW-VALUES TO CHK-ULTIMA-LLAVE
+               REWRITE CHECKPOINT-CIERRE-REGISTRO
+               PERFORM RESPALDO-ARCHIVOS
+           ELSE
+               IF CHK-FASE = "HISTORIAL"
+                   PERFORM LISTAR-CAMBIOS-STATUS-HOY
+                   MOVE "VENCIDOS" TO CHK-FASE
+                   MOVE LOW-VALUES TO CHK-ULTIMA-LLAVE
+                   REWRITE CHECKPOINT-CIERRE-REGISTRO
+                   PERFORM MARCAR-USUARIOS-VENCIDOS
+                   MOVE "RESPALDO" TO CHK-FASE
+                   MOVE LOW-VALUES TO CHK-ULTIMA-LLAVE
+                   REWRITE CHECKPOINT-CIERRE-REGISTRO
+                   PERFORM RESPALDO-ARCHIVOS
+               ELSE
+                   IF CHK-FASE = "VENCIDOS"
+                       PERFORM MARCAR-USUARIOS-VENCIDOS
+                       MOVE "RESPALDO" TO CHK-FASE
+                       MOVE LOW-VALUES TO CHK-ULTIMA-LLAVE
+                       REWRITE CHECKPOINT-CIERRE-REGISTRO
+                       PERFORM RESPALDO-ARCHIVOS
+                   ELSE
+                       PERFORM RESPALDO-ARCHIVOS.
+
+           MOVE "COMPLETO" TO CHK-FASE
+           REWRITE CHECKPOINT-CIERRE-REGISTRO
+
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO
+           CLOSE CHECKPOINT-CIERRE-ARCHIVO
+           CLOSE REPORTE-CIERRE-ARCHIVO
+           DISPLAY " "
+           DISPLAY "Resultados grabados en reporte_cierre.txt"
+           PERFORM VOLVER.
+
+       *>SE FIJA SI YA HAY UN CHECKPOINT PARA HOY. SI NO HAY, ARRANCA
+       *>UNO NUEVO EN LA FASE DE AUDITORIA. SI YA ESTA EN "COMPLETO",
+       *>EL CIERRE DE HOY YA SE TERMINO Y NO HAY NADA MAS QUE HACER.
+       VERIFICAR-CHECKPOINT.
+       MOVE WS-FECHA-HOY TO CHK-FECHA.
+       READ CHECKPOINT-CIERRE-ARCHIVO RECORD
+           KEY CHK-FECHA
+               INVALID KEY     MOVE 0 TO WS-HAY-CHECKPOINT
+               NOT INVALID KEY MOVE 1 TO WS-HAY-CHECKPOINT.
+       IF WS-HAY-CHECKPOINT = 0
+           MOVE "AUDITORIA" TO CHK-FASE
+           MOVE LOW-VALUES TO CHK-ULTIMA-LLAVE
+           WRITE CHECKPOINT-CIERRE-REGISTRO.
+
+       IMPRIMIR.
+       *>MUESTRA LA LINEA EN PANTALLA Y LA DEJA GRABADA EN EL REPORTE.
+       DISPLAY WS-LINEA.
+       WRITE REPORTE-CIERRE-LINEA FROM WS-LINEA.
+
+       *>LA LLAVE DE AUDITORIA-ARCHIVO EMPIEZA POR FECHA, ASI QUE SE
+       *>PUEDE POSICIONAR AL INICIO DEL DIA CON START, IGUAL QUE
+       *>PRESTAMOS.CBL SE POSICIONA POR CEDULA EN ACTUALIZAR.
+       LISTAR-AUDITORIA-HOY.
+       MOVE 0 TO WS-HAY-ACTIVIDAD.
+       IF CHK-ULTIMA-LLAVE = LOW-VALUES
+           MOVE 1 TO WS-LLAVE-INICIAL-VACIA
+           MOVE " " TO WS-LINEA
+           PERFORM IMPRIMIR
+           MOVE "Prestamos y devoluciones del dia:" TO WS-LINEA
+           PERFORM IMPRIMIR
+           MOVE WS-FECHA-HOY TO AUD-FECHA
+           MOVE LOW-VALUES TO AUD-HORA
+           START AUDITORIA-ARCHIVO KEY IS NOT LESS THAN AUD-LLAVE
+               INVALID KEY     MOVE 1 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 0 TO WS-INDICADOR
+       ELSE
+           *>EL TRABAJO SE HABIA QUEDADO A MEDIAS EN ESTA FASE. SE
+           *>RETOMA JUSTO DESPUES DE LA ULTIMA LLAVE YA PROCESADA.
+           MOVE 0 TO WS-LLAVE-INICIAL-VACIA
+           MOVE CHK-ULTIMA-LLAVE(1:14) TO AUD-LLAVE
+           START AUDITORIA-ARCHIVO KEY IS GREATER THAN AUD-LLAVE
+               INVALID KEY     MOVE 1 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       MOVE 0 TO LEE-TODO.
+       IF WS-INDICADOR = 1
+           MOVE 1 TO LEE-TODO
+       ELSE
+           PERFORM LEER-SIGUIENTE-AUDITORIA.
+       IF LEE-TODO = 0
+           PERFORM MUESTRA-AUDITORIA-HOY UNTIL LEE-TODO = 1.
+       IF WS-HAY-ACTIVIDAD = 0 AND WS-LLAVE-INICIAL-VACIA = 1
+           MOVE "  (sin prestamos ni devoluciones registradas)"
+               TO WS-LINEA
+           PERFORM IMPRIMIR.
+
+       LEER-SIGUIENTE-AUDITORIA.
+       READ AUDITORIA-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       MUESTRA-AUDITORIA-HOY.
+       IF AUD-FECHA NOT = WS-FECHA-HOY
+           MOVE 1 TO LEE-TODO
+       ELSE
+           IF AUD-PROGRAMA = "Prestamos"
+               AND (AUD-ACCION = "Alta" OR AUD-ACCION = "Devolucion")
+               MOVE 1 TO WS-HAY-ACTIVIDAD
+               STRING "  " AUD-HORA " " AUD-ACCION
+                   " - Operador: " AUD-OPERADOR
+                   " - " AUD-LLAVE-REGISTRO
+                   DELIMITED BY SIZE INTO WS-LINEA
+               PERFORM IMPRIMIR
+           END-IF
+           *>SE GUARDA EL AVANCE DESPUES DE CADA REGISTRO PARA QUE UNA
+           *>INTERRUPCION NO OBLIGUE A RECORRER DE NUEVO LO YA HECHO.
+           MOVE AUD-LLAVE TO CHK-ULTIMA-LLAVE(1:14)
+           REWRITE CHECKPOINT-CIERRE-REGISTRO
+           PERFORM LEER-SIGUIENTE-AUDITORIA.
+
+       *>INSTRUMENTOS_HISTORIAL.DAT ESTA ORDENADO POR INSTRUMENTO, NO
+       *>POR FECHA, ASI QUE SE RECORRE COMPLETO FILTRANDO POR FECHA,
+       *>IGUAL QUE DONANTES FILTRA PROVEEDORES.DAT EN CONSULTAS.CBL.
+       LISTAR-CAMBIOS-STATUS-HOY.
+       MOVE 0 TO LEE-TODO.
+       MOVE 0 TO WS-HAY-CAMBIOS.
+       IF CHK-ULTIMA-LLAVE = LOW-VALUES
+           MOVE 1 TO WS-LLAVE-INICIAL-VACIA
+           MOVE " " TO WS-LINEA
+           PERFORM IMPRIMIR
+           MOVE "Cambios de status de instrumentos del dia:" TO WS-LINEA
+           PERFORM IMPRIMIR
+           PERFORM LEER-SIGUIENTE-HISTORIAL
+       ELSE
+           *>EL TRABAJO SE HABIA QUEDADO A MEDIAS EN ESTA FASE. SE
+           *>RETOMA JUSTO DESPUES DE LA ULTIMA LLAVE YA PROCESADA.
+           MOVE 0 TO WS-LLAVE-INICIAL-VACIA
+           MOVE CHK-ULTIMA-LLAVE(1:21) TO HIST-LLAVE
+           START INSTRUMENTOS-HISTORIAL-ARCHIVO
+               KEY IS GREATER THAN HIST-LLAVE
+               INVALID KEY     MOVE 1 TO LEE-TODO
+               NOT INVALID KEY MOVE 0 TO LEE-TODO
+           IF LEE-TODO = 0
+               PERFORM LEER-SIGUIENTE-HISTORIAL.
+       IF LEE-TODO = 0
+           PERFORM MUESTRA-HISTORIAL-HOY UNTIL LEE-TODO = 1.
+       IF WS-HAY-CAMBIOS = 0 AND WS-LLAVE-INICIAL-VACIA = 1
+           MOVE "  (sin cambios de status registrados)" TO WS-LINEA
+           PERFORM IMPRIMIR.
+
+       LEER-SIGUIENTE-HISTORIAL.
+       READ INSTRUMENTOS-HISTORIAL-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       MUESTRA-HISTORIAL-HOY.
+       IF FECHA-STATUS-HIST = WS-FECHA-HOY
+           MOVE 1 TO WS-HAY-CAMBIOS
+           STRING "  Instrumento: " ID-INSTRUMENTO-HIST
+               " Hora: " HORA-STATUS-HIST
+               " Nuevo status: " STATUS-INSTRUMENTO-HIST
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR.
+       *>SE GUARDA EL AVANCE DESPUES DE CADA REGISTRO PARA QUE UNA
+       *>INTERRUPCION NO OBLIGUE A RECORRER DE NUEVO LO YA HECHO.
+       MOVE HIST-LLAVE TO CHK-ULTIMA-LLAVE(1:21).
+       REWRITE CHECKPOINT-CIERRE-REGISTRO.
+       PERFORM LEER-SIGUIENTE-HISTORIAL.
+
+       *>RECORRE TODOS LOS USUARIOS Y DEJA CONSTANCIA EN SU PROPIO
+       *>REGISTRO DE SI TIENEN ALGUN PRESTAMO VENCIDO PENDIENTE, PARA
+       *>QUE SE VEA DE UNA VEZ DESDE USUARIOS.CBL O PRESTAMOS.CBL SIN
+       *>TENER QUE CORRER EL REPORTE DE PRESTAMOS VENCIDOS DE
+       *>CONSULTAS.CBL. ES IDEMPOTENTE, ASI QUE SI EL CIERRE SE
+       *>INTERRUMPE A MEDIA FASE SE PUEDE REANUDAR CORRIENDOLA COMPLETA
+       *>DE NUEVO SIN PROBLEMA.
+       MARCAR-USUARIOS-VENCIDOS.
+       MOVE " " TO WS-LINEA.
+       PERFORM IMPRIMIR.
+       MOVE "Usuarios con equipo vencido:" TO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       MOVE ZERO TO WS-FECHA-HOY-VENC-6.
+       MOVE WS-FECHA-HOY TO WS-HOY-AAMMDD-VENC.
+
+       OPEN I-O USUARIOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       MOVE 0 TO WS-HAY-VENCIDOS-USR.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-USUARIO-CIERRE.
+       PERFORM EVALUAR-USUARIO-VENCIDO UNTIL LEE-TODO = 1.
+       IF WS-HAY-VENCIDOS-USR = 0
+           MOVE "  (ningun usuario con equipo vencido)" TO WS-LINEA
+           PERFORM IMPRIMIR.
+       CLOSE USUARIOS-ARCHIVO.
+       CLOSE PRESTAMOS-ARCHIVO.
+
+       LEER-SIGUIENTE-USUARIO-CIERRE.
+       READ USUARIOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       EVALUAR-USUARIO-VENCIDO.
+       PERFORM VERIFICAR-VENCIDO-USUARIO.
+       IF WS-INDICADOR = 1
+           IF STATUS-VENCIDO NOT = "Vencido"
+               MOVE "Vencido" TO STATUS-VENCIDO
+               REWRITE USUARIOS-REGISTRO
+           END-IF
+           MOVE 1 TO WS-HAY-VENCIDOS-USR
+           STRING "  Cedula: " CEDULA-USUARIO " " NOMBRE-USUARIO
+               DELIMITED BY SIZE INTO WS-LINEA
+           PERFORM IMPRIMIR
+       ELSE
+           IF STATUS-VENCIDO NOT = "Al dia"
+               MOVE "Al dia" TO STATUS-VENCIDO
+               REWRITE USUARIOS-REGISTRO
+           END-IF.
+       PERFORM LEER-SIGUIENTE-USUARIO-CIERRE.
+
+       *>RECORRE PRESTAMOS.DAT COMPLETO BUSCANDO ALGUN PRESTAMO VENCIDO
+       *>DEL USUARIO ACTUAL, IGUAL QUE CONTAR-PRESTAMOS-INSTRUMENTO EN
+       *>CONSULTAS.CBL RECORRE EL ARCHIVO COMPLETO POR CADA INSTRUMENTO.
+       VERIFICAR-VENCIDO-USUARIO.
+       MOVE 0 TO WS-INDICADOR.
+       CLOSE PRESTAMOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       MOVE 0 TO WS-LEE-PRESTAMO-CIERRE.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-CIERRE.
+       PERFORM VERIFICAR-PRESTAMO-VENCIDO
+           UNTIL WS-LEE-PRESTAMO-CIERRE = 1
+           OR WS-INDICADOR = 1.
+
+       LEER-SIGUIENTE-PRESTAMO-CIERRE.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO WS-LEE-PRESTAMO-CIERRE.
+
+       VERIFICAR-PRESTAMO-VENCIDO.
+       IF CEDULA-USUARIO-PR = CEDULA-USUARIO
+           AND FECHA-DEVOLUCION-PR < WS-FECHA-HOY-VENC
+           AND STATUS-INSTRUMENTO-PR NOT = "Devuelto"
+               AND NOT = "devuelto"
+           AND STATUS-PRESTAMO-PR NOT = "Inactivo"
+           MOVE 1 TO WS-INDICADOR
+       ELSE
+           PERFORM LEER-SIGUIENTE-PRESTAMO-CIERRE.
+
+       *>RESPALDA LOS CINCO ARCHIVOS INDEXADOS DEL SISTEMA
+       *>(INSTRUMENTOS, TIPOS, PROVEEDORES, USUARIOS Y PRESTAMOS) EN
+       *>ARCHIVOS DELIMITADOS APARTE, IGUAL QUE EXPORTAR.CBL. LEER EL
+       *>ARCHIVO INDEXADO COMPLETO DE PRINCIPIO A FIN ES A LA VEZ EL
+       *>RESPALDO Y LA VERIFICACION DE INTEGRIDAD: SI EL ARCHIVO SE
+       *>PERDIO O SE CORROMPIO, SE NOTA AQUI EN LUGAR DE DESCUBRIRSE
+       *>DESPUES CUANDO ALGUIEN BUSQUE UN REGISTRO QUE DEBERIA ESTAR.
+       *>IGUAL QUE MARCAR-USUARIOS-VENCIDOS, ESTA FASE NO NECESITA
+       *>REANUDACION POR REGISTRO: SI EL CIERRE SE INTERRUMPE A MEDIA
+       *>FASE, VOLVER A CORRERLA SOLO AGREGA UN BLOQUE DE RESPALDO
+       *>REPETIDO PARA HOY, SIN CORROMPER NADA.
+       RESPALDO-ARCHIVOS.
+       MOVE " " TO WS-LINEA.
+       PERFORM IMPRIMIR.
+       MOVE "Respaldo e integridad de los archivos de datos:"
+           TO WS-LINEA.
+       PERFORM IMPRIMIR.
+       PERFORM RESPALDAR-INSTRUMENTOS.
+       PERFORM RESPALDAR-TIPOS.
+       PERFORM RESPALDAR-PROVEEDORES.
+       PERFORM RESPALDAR-USUARIOS.
+       PERFORM RESPALDAR-PRESTAMOS.
+
+       RESPALDAR-INSTRUMENTOS.
+       MOVE 0 TO WS-TOTAL-RESPALDO.
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN EXTEND RESPALDO-INSTRUMENTOS-ARCHIVO.
+       STRING "---Respaldo instrumentos.dat - Fecha: " WS-FECHA-HOY
+           " ---"
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-INSTRUMENTOS-LINEA FROM WS-LINEA-RESPALDO.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-INSTRUMENTO-RESP.
+       PERFORM ESCRIBIR-INSTRUMENTO-RESP UNTIL LEE-TODO = 1.
+       CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE RESPALDO-INSTRUMENTOS-ARCHIVO.
+       MOVE "instrumentos.dat" TO WS-NOMBRE-RESPALDO.
+       PERFORM MOSTRAR-RESULTADO-RESPALDO.
+
+       LEER-SIGUIENTE-INSTRUMENTO-RESP.
+       READ INSTRUMENTOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-INSTRUMENTO-RESP.
+       STRING ID-INSTRUMENTO "," TIPO-INSTRUMENTO-IN ","
+           FECHA-ADQUISICION "," FORMA-ADQUISICION ","
+           ID-PROVEEDOR-INST "," STATUS-INSTRUMENTO ","
+           FECHA-STATUS
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-INSTRUMENTOS-LINEA FROM WS-LINEA-RESPALDO.
+       ADD 1 TO WS-TOTAL-RESPALDO.
+       PERFORM LEER-SIGUIENTE-INSTRUMENTO-RESP.
+
+       RESPALDAR-TIPOS.
+       MOVE 0 TO WS-TOTAL-RESPALDO.
+       OPEN I-O TIPO-INSTRUMENTO-ARCHIVO.
+       OPEN EXTEND RESPALDO-TIPOS-ARCHIVO.
+       STRING "---Respaldo tipo_instrumento.dat - Fecha: " WS-FECHA-HOY
+           " ---"
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-TIPOS-LINEA FROM WS-LINEA-RESPALDO.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-TIPO-RESP.
+       PERFORM ESCRIBIR-TIPO-RESP UNTIL LEE-TODO = 1.
+       CLOSE TIPO-INSTRUMENTO-ARCHIVO.
+       CLOSE RESPALDO-TIPOS-ARCHIVO.
+       MOVE "tipo_instrumento.dat" TO WS-NOMBRE-RESPALDO.
+       PERFORM MOSTRAR-RESULTADO-RESPALDO.
+
+       LEER-SIGUIENTE-TIPO-RESP.
+       READ TIPO-INSTRUMENTO-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-TIPO-RESP.
+       STRING CODIGO-TIPO "," NOMBRE-TIPO "," CORRELATIVO ","
+           STATUS-TIPO
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-TIPOS-LINEA FROM WS-LINEA-RESPALDO.
+       ADD 1 TO WS-TOTAL-RESPALDO.
+       PERFORM LEER-SIGUIENTE-TIPO-RESP.
+
+       RESPALDAR-PROVEEDORES.
+       MOVE 0 TO WS-TOTAL-RESPALDO.
+       OPEN I-O PROVEEDORES-ARCHIVO.
+       OPEN EXTEND RESPALDO-PROVEEDORES-ARCHIVO.
+       STRING "---Respaldo proveedores.dat - Fecha: " WS-FECHA-HOY
+           " ---"
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-PROVEEDORES-LINEA FROM WS-LINEA-RESPALDO.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-PROVEEDOR-RESP.
+       PERFORM ESCRIBIR-PROVEEDOR-RESP UNTIL LEE-TODO = 1.
+       CLOSE PROVEEDORES-ARCHIVO.
+       CLOSE RESPALDO-PROVEEDORES-ARCHIVO.
+       MOVE "proveedores.dat" TO WS-NOMBRE-RESPALDO.
+       PERFORM MOSTRAR-RESULTADO-RESPALDO.
+
+       LEER-SIGUIENTE-PROVEEDOR-RESP.
+       READ PROVEEDORES-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-PROVEEDOR-RESP.
+       STRING ID-PROVEEDOR "," NOMBRE-PROVEEDOR "," TIPO-PROVEEDOR ","
+           DIRECCION OF PROVEEDORES-REGISTRO ","
+           TELEFONO OF PROVEEDORES-REGISTRO "," TELEFONO-ALTERNO ","
+           STATUS-PROVEEDOR
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-PROVEEDORES-LINEA FROM WS-LINEA-RESPALDO.
+       ADD 1 TO WS-TOTAL-RESPALDO.
+       PERFORM LEER-SIGUIENTE-PROVEEDOR-RESP.
+
+       RESPALDAR-USUARIOS.
+       MOVE 0 TO WS-TOTAL-RESPALDO.
+       OPEN I-O USUARIOS-ARCHIVO.
+       OPEN EXTEND RESPALDO-USUARIOS-ARCHIVO.
+       STRING "---Respaldo usuarios.dat - Fecha: " WS-FECHA-HOY
+           " ---"
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-USUARIOS-LINEA FROM WS-LINEA-RESPALDO.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-USUARIO-RESP.
+       PERFORM ESCRIBIR-USUARIO-RESP UNTIL LEE-TODO = 1.
+       CLOSE USUARIOS-ARCHIVO.
+       CLOSE RESPALDO-USUARIOS-ARCHIVO.
+       MOVE "usuarios.dat" TO WS-NOMBRE-RESPALDO.
+       PERFORM MOSTRAR-RESULTADO-RESPALDO.
+
+       LEER-SIGUIENTE-USUARIO-RESP.
+       READ USUARIOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-USUARIO-RESP.
+       STRING CEDULA-USUARIO "," NOMBRE-USUARIO "," SEXO ","
+           DIRECCION OF USUARIOS-REGISTRO ","
+           TELEFONO OF USUARIOS-REGISTRO "," TIPO-INSTRUMENTO ","
+           STATUS-USUARIO "," STATUS-VENCIDO "," STATUS-SUSPENDIDO
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-USUARIOS-LINEA FROM WS-LINEA-RESPALDO.
+       ADD 1 TO WS-TOTAL-RESPALDO.
+       PERFORM LEER-SIGUIENTE-USUARIO-RESP.
+
+       RESPALDAR-PRESTAMOS.
+       MOVE 0 TO WS-TOTAL-RESPALDO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN EXTEND RESPALDO-PRESTAMOS-ARCHIVO.
+       STRING "---Respaldo prestamos.dat - Fecha: " WS-FECHA-HOY
+           " ---"
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-PRESTAMOS-LINEA FROM WS-LINEA-RESPALDO.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-RESP.
+       PERFORM ESCRIBIR-PRESTAMO-RESP UNTIL LEE-TODO = 1.
+       CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE RESPALDO-PRESTAMOS-ARCHIVO.
+       MOVE "prestamos.dat" TO WS-NOMBRE-RESPALDO.
+       PERFORM MOSTRAR-RESULTADO-RESPALDO.
+
+       LEER-SIGUIENTE-PRESTAMO-RESP.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-PRESTAMO-RESP.
+       STRING CEDULA-USUARIO-PR "," FECHA-PRESTAMO-PR ","
+           HORA-PRESTAMO-PR "," ITEM-PRESTAMO-PR ","
+           ID-INSTRUMENTO-PR "," FECHA-DEVOLUCION-PR ","
+           HORA-DEVOLUCION-PR "," STATUS-INSTRUMENTO-PR ","
+           STATUS-PRESTAMO-PR
+           DELIMITED BY SIZE INTO WS-LINEA-RESPALDO.
+       WRITE RESPALDO-PRESTAMOS-LINEA FROM WS-LINEA-RESPALDO.
+       ADD 1 TO WS-TOTAL-RESPALDO.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-RESP.
+
+       *>MUESTRA EL RESULTADO DEL RESPALDO DE UN ARCHIVO. SI NO SE
+       *>RESPALDO NINGUN REGISTRO, LO ADVIERTE EN LUGAR DE QUEDARSE
+       *>CALLADO, YA QUE UN ARCHIVO VACIO PUEDE SER NORMAL (SISTEMA
+       *>NUEVO) O PUEDE SER LA SEÑAL DE QUE EL ARCHIVO SE PERDIO.
+       MOSTRAR-RESULTADO-RESPALDO.
+       IF WS-TOTAL-RESPALDO = 0
+           STRING "  " WS-NOMBRE-RESPALDO
+               ": 0 registros - ADVERTENCIA, verifique si el "
+               "archivo se perdio o esta danado"
+               DELIMITED BY SIZE INTO WS-LINEA
+       ELSE
+           STRING "  " WS-NOMBRE-RESPALDO ": " WS-TOTAL-RESPALDO
+               " registros respaldados - OK"
+               DELIMITED BY SIZE INTO WS-LINEA.
+       PERFORM IMPRIMIR.
+
+       VOLVER.
+       DISPLAY " ".
+       DISPLAY "1.- Volver al menu".
+       DISPLAY "2.- Salir".
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-VOLVER.
+
+       VALIDACION-VOLVER.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM PROGRAM-BEGIN
+       WHEN 2
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-VOLVER
+       END-EVALUATE.
+
+       EXIT PROGRAM.
