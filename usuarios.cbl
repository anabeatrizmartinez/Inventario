@@ -11,6 +11,32 @@
        RECORD KEY IS CEDULA-USUARIO
        ACCESS MODE IS DYNAMIC.
 
+       *>GUARDA LOS TIPOS DE INSTRUMENTO ADICIONALES DE UN USUARIO,
+       *>YA QUE UN USUARIO PUEDE ESTAR ASOCIADO A MAS DE UN TIPO.
+       SELECT OPTIONAL USUARIOS-TIPOS-ARCHIVO
+       ASSIGN TO "c:\usuarios_tipos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS UT-LLAVE
+       ALTERNATE RECORD KEY IS CEDULA-USUARIO-UT WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO CADA TRANSACCION DE
+       *>MANTENIMIENTO (ALTA, MODIFICACION O BAJA) SOBRE UN USUARIO.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO "c:\auditoria.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS AUD-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>PERMITE DETECTAR SI OTRO TERMINAL YA TIENE UN REGISTRO ABIERTO
+       *>PARA EDICION, PARA EVITAR QUE DOS OPERADORES SE PISEN LOS
+       *>CAMBIOS SIN DARSE CUENTA.
+       SELECT OPTIONAL BLOQUEOS-ARCHIVO
+       ASSIGN TO "c:\bloqueos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS LOCK-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
        DATA DIVISION.
        FILE SECTION.
        FD USUARIOS-ARCHIVO.
@@ -21,6 +47,41 @@
                05 DIRECCION        PIC X(100).
                05 TELEFONO         PIC 9(11).
                05 TIPO-INSTRUMENTO PIC X(40).
+               05 STATUS-USUARIO   PIC X(8).
+               *>LA ACTUALIZA EL CIERRE DEL DIA (VER CIERRE.CBL) PARA
+               *>QUE AQUI SE VEA DE UNA VEZ SI EL USUARIO TIENE ALGUN
+               *>PRESTAMO VENCIDO PENDIENTE POR DEVOLVER.
+               05 STATUS-VENCIDO   PIC X(8).
+               *>UN USUARIO SUSPENDIDO NO PUEDE SACAR PRESTAMOS NUEVOS
+               *>HASTA QUE SE LE HABILITE DE NUEVO (VER PRESTAMOS.CBL).
+               05 STATUS-SUSPENDIDO PIC X(10).
+
+       FD USUARIOS-TIPOS-ARCHIVO.
+           01 USUARIOS-TIPOS-REGISTRO.
+               05 UT-LLAVE. *>UN USUARIO PUEDE TENER VARIOS TIPOS
+                            *>DE INSTRUMENTO ADICIONALES.
+                   10 CEDULA-USUARIO-UT   PIC X(11).
+                   10 TIPO-INSTRUMENTO-UT PIC X(40).
+
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUD-LLAVE. *>VARIAS AUDITORIAS PUEDEN OCURRIR EL
+                             *>MISMO DIA.
+                   10 AUD-FECHA          PIC 9(6).
+                   10 AUD-HORA           PIC 9(8).
+               05 AUD-OPERADOR       PIC X(10).
+               05 AUD-PROGRAMA       PIC X(15).
+               05 AUD-ACCION         PIC X(13).
+               05 AUD-LLAVE-REGISTRO PIC X(60).
+
+       FD BLOQUEOS-ARCHIVO.
+           01 BLOQUEOS-REGISTRO.
+               05 LOCK-LLAVE.
+                   10 LOCK-ARCHIVO PIC X(15).
+                   10 LOCK-CLAVE   PIC X(62).
+               05 LOCK-OPERADOR PIC X(10).
+               05 LOCK-FECHA    PIC 9(6).
+               05 LOCK-HORA     PIC 9(8).
 
        WORKING-STORAGE SECTION.
        *>VARIABLES USADAS
@@ -36,6 +97,9 @@
                05 WS-DIRECCION-1        PIC X(100).
                05 WS-TELEFONO-1         PIC 9(11).
                05 WS-TIPO-INSTRUMENTO-1 PIC X(40).
+               05 WS-STATUS-USUARIO-1   PIC X(8).
+               05 WS-STATUS-VENCIDO-1   PIC X(8).
+               05 WS-STATUS-SUSPENDIDO-1 PIC X(10).
 
        01 WS-USUARIOS-REGISTRO-2.
                05 WS-CEDULA-USUARIO-2   PIC X(11).
@@ -44,13 +108,31 @@
                05 WS-DIRECCION-2        PIC X(100).
                05 WS-TELEFONO-2         PIC 9(11).
                05 WS-TIPO-INSTRUMENTO-2 PIC X(40).
+               05 WS-STATUS-USUARIO-2   PIC X(8).
+               05 WS-STATUS-VENCIDO-2   PIC X(8).
+               05 WS-STATUS-SUSPENDIDO-2 PIC X(10).
 
        77 WS-OPCION PIC 9(2).
        77 WS-INDICADOR PIC 9(1).
        77 WS-SI-NO PIC X(1).
+       77 LEE-TODO PIC 9(1).
+       77 WS-CEDULA-BUSCADA-UT PIC X(11).
+
+       *>USADO PARA DEJAR CONSTANCIA DE LAS TRANSACCIONES DE
+       *>MANTENIMIENTO EN LA AUDITORIA.
+       77 WS-AUD-LLAVE-REG PIC X(60).
+
+       *>GUARDA LA CLAVE QUE SE DEJO BLOQUEADA EN VERIFICAR-BLOQUEO,
+       *>PARA QUE LIBERAR-BLOQUEO LA QUITE AUNQUE EL REGISTRO HAYA
+       *>CAMBIADO DE LLAVE MIENTRAS SE EDITABA.
+       77 WS-BLOQUEO-CLAVE PIC X(62).
+
+       *>USADO PARA CASCADEAR UN CAMBIO DE CEDULA HACIA LOS TIPOS
+       *>ADICIONALES DEL USUARIO EN USUARIOS-TIPOS-ARCHIVO.
+       77 WS-TIPO-INSTRUMENTO-UT-CASC PIC X(40).
 
        LINKAGE SECTION.
-       01 LS-CONECTAR PIC X.
+       01 LS-CONECTAR PIC X(10).
 
        PROCEDURE DIVISION USING LS-CONECTAR. *>CONECTO CON EL MENU.
        MAIN SECTION.
@@ -89,6 +171,8 @@
        ACCEPT CEDULA-USUARIO.
        *>VERIFICAR SI LA CEDULA YA EXISTE EN LA BASE DE DATOS
        OPEN I-O USUARIOS-ARCHIVO.
+       OPEN I-O USUARIOS-TIPOS-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
        READ USUARIOS-ARCHIVO RECORD
            KEY CEDULA-USUARIO
                INVALID KEY     MOVE 0 TO WS-INDICADOR
@@ -109,14 +193,23 @@
            DISPLAY " "
            DISPLAY "Ingrese nombre de tipo de instrumento"
            ACCEPT TIPO-INSTRUMENTO
+           MOVE "Activo" TO STATUS-USUARIO
+           MOVE "Al dia" TO STATUS-VENCIDO
+           MOVE "Habilitado" TO STATUS-SUSPENDIDO
            WRITE USUARIOS-REGISTRO
+           MOVE CEDULA-USUARIO TO WS-AUD-LLAVE-REG
+           MOVE "Alta" TO AUD-ACCION
+           PERFORM GRABAR-AUDITORIA
            DISPLAY " "
            DISPLAY "Usuario registrado correctamente."
+           PERFORM AGREGAR-TIPOS-ADICIONALES
        ELSE *>SI EXISTE, SALIR
            DISPLAY " "
            DISPLAY "El usuario ya existe.".
 
        CLOSE USUARIOS-ARCHIVO.
+       CLOSE USUARIOS-TIPOS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
        PERFORM VOLVER-REGISTRAR.
 
        VOLVER-REGISTRAR.
@@ -150,6 +243,9 @@
        ACCEPT CEDULA-USUARIO.
        *>VERIFICAR SI LA CEDULA YA EXISTE EN LA BASE DE DATOS
        OPEN I-O USUARIOS-ARCHIVO.
+       OPEN I-O USUARIOS-TIPOS-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       OPEN I-O BLOQUEOS-ARCHIVO.
        READ USUARIOS-ARCHIVO RECORD
            KEY CEDULA-USUARIO
                INVALID KEY     MOVE 0 TO WS-INDICADOR
@@ -158,16 +254,31 @@
            DISPLAY " "
            DISPLAY "No existe el usuario ingresado."
            CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM VOLVER-ACTUALIZAR
-       ELSE *>SI EXISTE MUESTRO LOS CAMPOS ANTES DE ACTUALIZAR.
-           DISPLAY " "
-           DISPLAY "Numero de cedula del usuario: " CEDULA-USUARIO
-           DISPLAY "Nombre del usuario: " NOMBRE-USUARIO
-           DISPLAY "Sexo del usuario: " SEXO
-           DISPLAY "Direccion del usuario: " DIRECCION
-           DISPLAY "Telefono del usuario: " TELEFONO
-           DISPLAY "Nombre de tipo de instrumento: " TIPO-INSTRUMENTO
-           PERFORM CONFIRMAR-ACTUALIZAR.
+       ELSE *>SI EXISTE, VERIFICO QUE NADIE MAS LO ESTE EDITANDO.
+           PERFORM VERIFICAR-BLOQUEO
+           IF WS-INDICADOR = 0
+               CLOSE USUARIOS-ARCHIVO
+               CLOSE USUARIOS-TIPOS-ARCHIVO
+               CLOSE AUDITORIA-ARCHIVO
+               CLOSE BLOQUEOS-ARCHIVO
+               PERFORM VOLVER-ACTUALIZAR
+           ELSE
+               DISPLAY " "
+               DISPLAY "Numero de cedula del usuario: " CEDULA-USUARIO
+               DISPLAY "Nombre del usuario: " NOMBRE-USUARIO
+               DISPLAY "Sexo del usuario: " SEXO
+               DISPLAY "Direccion del usuario: " DIRECCION
+               DISPLAY "Telefono del usuario: " TELEFONO
+               DISPLAY "Nombre de tipo de instrumento: "
+                   TIPO-INSTRUMENTO
+               DISPLAY "Status: " STATUS-USUARIO
+               DISPLAY "Equipo vencido pendiente: " STATUS-VENCIDO
+               DISPLAY "Status de suspension: " STATUS-SUSPENDIDO
+               PERFORM CONFIRMAR-ACTUALIZAR.
 
        VOLVER-ACTUALIZAR.
        DISPLAY " ".
@@ -197,10 +308,18 @@
        DISPLAY " ".
        DISPLAY "¿Que desea hacer con este usuario?".
        DISPLAY "1.- Editar campos".
-       DISPLAY "2.- Eliminar usuario".
-       DISPLAY "3.- Actualizar otro usuario"
-       DISPLAY "4.- Volver al menu".
-       DISPLAY "5.- Salir"
+       IF STATUS-USUARIO = "Inactivo"
+           DISPLAY "2.- Restaurar usuario"
+       ELSE
+           DISPLAY "2.- Eliminar usuario".
+       IF STATUS-SUSPENDIDO = "Suspendido"
+           DISPLAY "3.- Habilitar usuario"
+       ELSE
+           DISPLAY "3.- Suspender usuario".
+       DISPLAY "4.- Ver/agregar tipos de instrumento adicionales".
+       DISPLAY "5.- Actualizar otro usuario"
+       DISPLAY "6.- Volver al menu".
+       DISPLAY "7.- Salir"
        DISPLAY "Ingrese numero de opcion deseada:".
        ACCEPT WS-OPCION.
        PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR.
@@ -212,13 +331,29 @@
        WHEN 2
            PERFORM ELIMINAR
        WHEN 3
+           PERFORM SUSPENDER
+       WHEN 4
+           PERFORM VER-TIPOS-ADICIONALES
+       WHEN 5
+           PERFORM LIBERAR-BLOQUEO
            CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM ACTUALIZAR
-       WHEN 4
+       WHEN 6
+           PERFORM LIBERAR-BLOQUEO
            CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM PROGRAM-BEGIN
-       WHEN 5
+       WHEN 7
+           PERFORM LIBERAR-BLOQUEO
            CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -226,19 +361,39 @@
            PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR
        END-EVALUATE.
 
-       ELIMINAR. *>ELIMINAR EL USUARIO
-       DISPLAY "¿Esta seguro de eliminar el "
-       DISPLAY "usuario " CEDULA-USUARIO "? (S/N)".
+       ELIMINAR. *>DAR DE BAJA (O RESTAURAR) EL USUARIO. ES UNA BAJA
+                 *>LOGICA, NO SE BORRA EL REGISTRO.
+       IF STATUS-USUARIO = "Inactivo"
+           DISPLAY "¿Esta seguro de restaurar el "
+           DISPLAY "usuario " CEDULA-USUARIO "? (S/N)"
+       ELSE
+           DISPLAY "¿Esta seguro de eliminar el "
+           DISPLAY "usuario " CEDULA-USUARIO "? (S/N)".
        ACCEPT WS-SI-NO.
        PERFORM VALIDACION-ELIMINAR.
 
        VALIDACION-ELIMINAR.
        EVALUATE WS-SI-NO
        WHEN = "S" OR = "s"
-           DELETE USUARIOS-ARCHIVO RECORD
-           DISPLAY " "
-           DISPLAY "Usuario eliminado."
+           IF STATUS-USUARIO = "Inactivo"
+               MOVE "Activo" TO STATUS-USUARIO
+               MOVE "Restauracion" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Usuario restaurado."
+           ELSE
+               MOVE "Inactivo" TO STATUS-USUARIO
+               MOVE "Baja" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Usuario eliminado."
+           END-IF
+           REWRITE USUARIOS-REGISTRO
+           MOVE CEDULA-USUARIO TO WS-AUD-LLAVE-REG
+           PERFORM GRABAR-AUDITORIA
+           PERFORM LIBERAR-BLOQUEO
            CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM VOLVER-ACTUALIZAR
        WHEN = "N" OR = "n"
            PERFORM CONFIRMAR-ACTUALIZAR
@@ -248,6 +403,49 @@
            PERFORM VALIDACION-ELIMINAR
        END-EVALUATE.
 
+       SUSPENDER. *>SUSPENDE (O HABILITA) AL USUARIO POR MAL HISTORIAL
+                  *>DE DEVOLUCIONES. MIENTRAS ESTE SUSPENDIDO,
+                  *>PRESTAMOS.CBL LE NIEGA PRESTAMOS NUEVOS.
+       IF STATUS-SUSPENDIDO = "Suspendido"
+           DISPLAY "¿Esta seguro de habilitar al "
+           DISPLAY "usuario " CEDULA-USUARIO "? (S/N)"
+       ELSE
+           DISPLAY "¿Esta seguro de suspender al "
+           DISPLAY "usuario " CEDULA-USUARIO "? (S/N)".
+       ACCEPT WS-SI-NO.
+       PERFORM VALIDACION-SUSPENDER.
+
+       VALIDACION-SUSPENDER.
+       EVALUATE WS-SI-NO
+       WHEN = "S" OR = "s"
+           IF STATUS-SUSPENDIDO = "Suspendido"
+               MOVE "Habilitado" TO STATUS-SUSPENDIDO
+               MOVE "Habilitacion" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Usuario habilitado."
+           ELSE
+               MOVE "Suspendido" TO STATUS-SUSPENDIDO
+               MOVE "Suspension" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Usuario suspendido."
+           END-IF
+           REWRITE USUARIOS-REGISTRO
+           MOVE CEDULA-USUARIO TO WS-AUD-LLAVE-REG
+           PERFORM GRABAR-AUDITORIA
+           PERFORM LIBERAR-BLOQUEO
+           CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
+           PERFORM VOLVER-ACTUALIZAR
+       WHEN = "N" OR = "n"
+           PERFORM CONFIRMAR-ACTUALIZAR
+       WHEN OTHER
+           DISPLAY "Por favor ingrese S para si, o N para no."
+           ACCEPT WS-SI-NO
+           PERFORM VALIDACION-SUSPENDER
+       END-EVALUATE.
+
        EDITAR-CAMPOS. *>ACTUALIZAR LOS CAMPOS
        DISPLAY " ".
        DISPLAY "Numero de cedula del usuario: " CEDULA-USUARIO.
@@ -279,6 +477,16 @@
        PERFORM CONFIRMAR.
        PERFORM CONFIRMAR-TIPO.
 
+       *>EL STATUS NO SE EDITA AQUI (SE MANEJA DESDE ELIMINAR), PERO
+       *>DEBE VIAJAR EN AMBOS REGISTROS SOMBRA PARA NO PERDERSE AL
+       *>REESCRIBIR O RECREAR EL REGISTRO.
+       MOVE STATUS-USUARIO TO WS-STATUS-USUARIO-1.
+       MOVE STATUS-USUARIO TO WS-STATUS-USUARIO-2.
+       MOVE STATUS-VENCIDO TO WS-STATUS-VENCIDO-1.
+       MOVE STATUS-VENCIDO TO WS-STATUS-VENCIDO-2.
+       MOVE STATUS-SUSPENDIDO TO WS-STATUS-SUSPENDIDO-1.
+       MOVE STATUS-SUSPENDIDO TO WS-STATUS-SUSPENDIDO-2.
+
        PERFORM FINAL-EDITAR-CAMPOS.
 
        CONFIRMAR.
@@ -419,6 +627,7 @@
            DELETE USUARIOS-ARCHIVO RECORD *>ELIMINO LLAVE ANTERIOR.
            WRITE USUARIOS-REGISTRO *>ESCRIBO NUEVA LLAVE.
                FROM WS-USUARIOS-REGISTRO-2
+           PERFORM CASCADEAR-CEDULA-TIPOS
        WHEN 1 *>SI YA EXISTE EN LA BASE DE DATOS, INGRESAR OTRA CEDULA
            DISPLAY " "
            DISPLAY "El numero de cedula ingresado ya existe"
@@ -436,10 +645,18 @@
                FROM WS-USUARIOS-REGISTRO-2
        END-EVALUATE.
 
+       MOVE WS-CEDULA-USUARIO-2 TO WS-AUD-LLAVE-REG.
+       MOVE "Modificacion" TO AUD-ACCION.
+       PERFORM GRABAR-AUDITORIA.
+
        DISPLAY " ".
        DISPLAY "Campo Actualizado correctamente.".
 
+       PERFORM LIBERAR-BLOQUEO.
        CLOSE USUARIOS-ARCHIVO.
+       CLOSE USUARIOS-TIPOS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+       CLOSE BLOQUEOS-ARCHIVO.
        PERFORM VOLVER-ACTUALIZAR.
 
        VALIDACION-CODIGO-IGUAL.
@@ -451,13 +668,25 @@
            MOVE CEDULA-USUARIO TO WS-CEDULA-USUARIO-2
            PERFORM FINAL-EDITAR-CAMPOS
        WHEN 2
+           PERFORM LIBERAR-BLOQUEO
            CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM ACTUALIZAR
        WHEN 3
+           PERFORM LIBERAR-BLOQUEO
            CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM PROGRAM-BEGIN
        WHEN 4
+           PERFORM LIBERAR-BLOQUEO
            CLOSE USUARIOS-ARCHIVO
+           CLOSE USUARIOS-TIPOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -466,4 +695,138 @@
        END-EVALUATE.
 
 
+       *>UN CAMBIO DE CEDULA NO DEBE ROMPER LOS TIPOS ADICIONALES YA
+       *>REGISTRADOS PARA ESE USUARIO, ASI QUE SE RECORREN LOS
+       *>REGISTROS DE LA CEDULA VIEJA EN USUARIOS-TIPOS-ARCHIVO (POR SU
+       *>LLAVE ALTERNA CON DUPLICADOS) Y SE RECREAN CON LA CEDULA NUEVA.
+       CASCADEAR-CEDULA-TIPOS.
+       PERFORM BUSCAR-SIGUIENTE-UT-CASC.
+       PERFORM RENOMBRAR-UT-CASC UNTIL LEE-TODO = 1.
+
+       BUSCAR-SIGUIENTE-UT-CASC.
+       MOVE WS-CEDULA-USUARIO-1 TO CEDULA-USUARIO-UT.
+       START USUARIOS-TIPOS-ARCHIVO
+           KEY IS NOT LESS THAN CEDULA-USUARIO-UT
+           INVALID KEY     MOVE 1 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       MOVE 0 TO LEE-TODO.
+       IF WS-INDICADOR = 1
+           MOVE 1 TO LEE-TODO
+       ELSE
+           READ USUARIOS-TIPOS-ARCHIVO NEXT RECORD
+               AT END MOVE 1 TO LEE-TODO.
+       IF LEE-TODO = 0 AND CEDULA-USUARIO-UT NOT = WS-CEDULA-USUARIO-1
+           MOVE 1 TO LEE-TODO.
+
+       RENOMBRAR-UT-CASC.
+       MOVE TIPO-INSTRUMENTO-UT TO WS-TIPO-INSTRUMENTO-UT-CASC.
+       DELETE USUARIOS-TIPOS-ARCHIVO RECORD.
+       MOVE WS-CEDULA-USUARIO-2 TO CEDULA-USUARIO-UT.
+       MOVE WS-TIPO-INSTRUMENTO-UT-CASC TO TIPO-INSTRUMENTO-UT.
+       WRITE USUARIOS-TIPOS-REGISTRO.
+       PERFORM BUSCAR-SIGUIENTE-UT-CASC.
+
+       AGREGAR-TIPOS-ADICIONALES.
+       DISPLAY " ".
+       DISPLAY "¿Desea agregar otro tipo de instrumento para".
+       DISPLAY "este usuario? (S/N)".
+       ACCEPT WS-SI-NO.
+       PERFORM VALIDACION-AGREGAR-TIPO.
+
+       VALIDACION-AGREGAR-TIPO.
+       EVALUATE WS-SI-NO
+       WHEN = "S" OR = "s"
+           MOVE CEDULA-USUARIO TO CEDULA-USUARIO-UT
+           DISPLAY " "
+           DISPLAY "Ingrese nombre de tipo de instrumento adicional"
+           ACCEPT TIPO-INSTRUMENTO-UT
+           WRITE USUARIOS-TIPOS-REGISTRO
+           PERFORM AGREGAR-TIPOS-ADICIONALES
+       WHEN = "N" OR = "n"
+           NEXT SENTENCE
+       WHEN OTHER
+           DISPLAY "Por favor ingrese S para si, o N para no."
+           ACCEPT WS-SI-NO
+           PERFORM VALIDACION-AGREGAR-TIPO
+       END-EVALUATE.
+
+       VER-TIPOS-ADICIONALES.
+       MOVE CEDULA-USUARIO TO WS-CEDULA-BUSCADA-UT.
+       DISPLAY " ".
+       DISPLAY "---Tipos de instrumento adicionales del usuario---".
+       MOVE CEDULA-USUARIO TO CEDULA-USUARIO-UT.
+       START USUARIOS-TIPOS-ARCHIVO
+           KEY IS NOT LESS THAN CEDULA-USUARIO-UT
+           INVALID KEY     MOVE 1 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       IF WS-INDICADOR = 1
+           DISPLAY "No hay tipos adicionales registrados."
+       ELSE
+           MOVE 0 TO LEE-TODO
+           PERFORM LISTAR-TIPOS-ADICIONALES UNTIL LEE-TODO = 1.
+
+       PERFORM AGREGAR-TIPOS-ADICIONALES.
+       PERFORM CONFIRMAR-ACTUALIZAR.
+
+       LISTAR-TIPOS-ADICIONALES.
+       READ USUARIOS-TIPOS-ARCHIVO NEXT RECORD
+           AT END MOVE 1 TO LEE-TODO.
+       IF LEE-TODO = 1 OR CEDULA-USUARIO-UT NOT = WS-CEDULA-BUSCADA-UT
+           MOVE 1 TO LEE-TODO
+       ELSE
+           DISPLAY "  - " TIPO-INSTRUMENTO-UT
+           PERFORM LISTAR-TIPOS-ADICIONALES.
+
+       GRABAR-AUDITORIA.
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO LA TRANSACCION.
+       *>AUD-ACCION Y WS-AUD-LLAVE-REG DEBEN SER LLENADOS POR QUIEN
+       *>LLAMA A ESTE PARRAFO.
+       ACCEPT AUD-FECHA FROM DATE.
+       ACCEPT AUD-HORA FROM TIME.
+       MOVE LS-CONECTAR TO AUD-OPERADOR.
+       MOVE "Usuarios" TO AUD-PROGRAMA.
+       MOVE WS-AUD-LLAVE-REG TO AUD-LLAVE-REGISTRO.
+       WRITE AUDITORIA-REGISTRO.
+
+       *>SE FIJA SI OTRO OPERADOR YA TIENE ESTE REGISTRO ABIERTO PARA
+       *>EDICION. SI NO HAY BLOQUEO, DEJA UNO A NOMBRE DE ESTE
+       *>OPERADOR. CEDULA-USUARIO DEBE ESTAR LLENO POR QUIEN LLAMA.
+       VERIFICAR-BLOQUEO.
+       MOVE "USUARIOS" TO LOCK-ARCHIVO.
+       MOVE SPACES TO LOCK-CLAVE.
+       MOVE CEDULA-USUARIO TO LOCK-CLAVE(1:11).
+       MOVE LOCK-CLAVE TO WS-BLOQUEO-CLAVE.
+       READ BLOQUEOS-ARCHIVO RECORD
+           KEY LOCK-LLAVE
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           MOVE LS-CONECTAR TO LOCK-OPERADOR
+           ACCEPT LOCK-FECHA FROM DATE
+           ACCEPT LOCK-HORA FROM TIME
+           WRITE BLOQUEOS-REGISTRO
+           MOVE 1 TO WS-INDICADOR
+       ELSE
+           IF LOCK-OPERADOR = LS-CONECTAR
+               MOVE 1 TO WS-INDICADOR
+           ELSE
+               DISPLAY " "
+               DISPLAY "Este registro lo esta editando el operador "
+                   LOCK-OPERADOR
+               DISPLAY "en otro terminal. Intente mas tarde."
+               MOVE 0 TO WS-INDICADOR.
+
+       *>QUITA EL BLOQUEO DEJADO POR VERIFICAR-BLOQUEO AL TERMINAR DE
+       *>TRABAJAR SOBRE EL REGISTRO.
+       LIBERAR-BLOQUEO.
+       MOVE "USUARIOS" TO LOCK-ARCHIVO.
+       MOVE WS-BLOQUEO-CLAVE TO LOCK-CLAVE.
+       DELETE BLOQUEOS-ARCHIVO RECORD
+           INVALID KEY     MOVE 0 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+
+       *>PARRAFO VACIO PARA QUE EXIT PROGRAM NO QUEDE COMO CONTINUACION
+       *>DE LIBERAR-BLOQUEO (SE INVOCA CON PERFORM SIN THRU, ASI QUE SU
+       *>ALCANCE LLEGA HASTA EL SIGUIENTE ENCABEZADO DE PARRAFO).
+       FIN-PROGRAMA.
        EXIT PROGRAM.
