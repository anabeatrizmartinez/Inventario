@@ -24,6 +24,58 @@
        RECORD KEY IS CODIGO-TIPO
        ACCESS MODE IS DYNAMIC.
 
+       *>PARA VERIFICAR QUE EL PROVEEDOR INDICADO EXISTA ANTES DE
+       *>GUARDAR UN INSTRUMENTO.
+       SELECT OPTIONAL PROVEEDORES-ARCHIVO
+       ASSIGN TO "c:\proveedores.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-PROVEEDOR-PRV
+       ACCESS MODE IS DYNAMIC.
+
+       *>GUARDA CADA CAMBIO DE STATUS DE UN INSTRUMENTO, PARA PODER
+       *>CONSULTAR SU HISTORIAL MAS ADELANTE.
+       SELECT OPTIONAL INSTRUMENTOS-HISTORIAL-ARCHIVO
+       ASSIGN TO "c:\instrumentos_historial.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS HIST-LLAVE
+       ALTERNATE RECORD KEY IS ID-INSTRUMENTO-HIST WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO CADA TRANSACCION DE
+       *>MANTENIMIENTO (ALTA, MODIFICACION O BAJA) SOBRE UN INSTRUMENTO.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO "c:\auditoria.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS AUD-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>PERMITE DETECTAR SI OTRO TERMINAL YA TIENE UN REGISTRO ABIERTO
+       *>PARA EDICION, PARA EVITAR QUE DOS OPERADORES SE PISEN LOS
+       *>CAMBIOS SIN DARSE CUENTA.
+       SELECT OPTIONAL BLOQUEOS-ARCHIVO
+       ASSIGN TO "c:\bloqueos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS LOCK-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>SE ABRE PARA PODER CASCADEAR UN CAMBIO DE ID-INSTRUMENTO HACIA
+       *>LOS PRESTAMOS QUE YA LO REFERENCIAN, EN FINAL-EDITAR-CAMPOS.
+       SELECT OPTIONAL PRESTAMOS-ARCHIVO
+       ASSIGN TO "c:\prestamos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS PRE-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>REGISTRA EL COSTO DE COMPRA O EL VALOR ESTIMADO DE DONACION DE
+       *>CADA INSTRUMENTO, PARA LOS REPORTES DE GASTO Y DE VALOR
+       *>DONADO POR PROVEEDOR QUE SE CONSULTAN DESDE CONSULTAS.CBL.
+       SELECT OPTIONAL ADQUISICIONES-ARCHIVO
+       ASSIGN TO "c:\adquisiciones.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO-ADQ
+       ALTERNATE RECORD KEY IS ID-PROVEEDOR-ADQ WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
        DATA DIVISION.
        *>INFORMACIÓN DE LOS ARCHIVOS LÓGICOS, CON SU REGISTRO Y VARIABLES A USAR.
        FILE SECTION.
@@ -44,6 +96,76 @@
                05 CODIGO-TIPO PIC X(3).
                05 NOMBRE-TIPO PIC X(40).
                05 CORRELATIVO PIC 9(3).
+               05 STATUS-TIPO PIC X(8).
+
+       *>COPIA DEL REGISTRO DE PROVEEDORES.DAT. LOS NOMBRES DE CAMPOS
+       *>SE SUFIJAN CON "-PRV" PARA NO CHOCAR CON LOS DE INSTRUMENTOS-REGISTRO.
+       FD PROVEEDORES-ARCHIVO.
+           01 PROVEEDORES-REGISTRO.
+               05 ID-PROVEEDOR-PRV     PIC X(11).
+               05 NOMBRE-PROVEEDOR-PRV PIC X(40).
+               05 TIPO-PROVEEDOR-PRV   PIC X(8).
+               05 DIRECCION-PRV        PIC X(100).
+               05 TELEFONO-PRV         PIC 9(11).
+               05 TELEFONO-ALTERNO-PRV PIC 9(11).
+               05 STATUS-PROVEEDOR-PRV PIC X(8).
+
+       FD INSTRUMENTOS-HISTORIAL-ARCHIVO.
+           01 INSTRUMENTOS-HISTORIAL-REGISTRO.
+               05 HIST-LLAVE. *>UN INSTRUMENTO PUEDE TENER VARIOS
+                              *>CAMBIOS DE STATUS EN EL TIEMPO.
+                   10 ID-INSTRUMENTO-HIST   PIC X(6).
+                   10 FECHA-STATUS-HIST     PIC 9(6).
+                   10 HORA-STATUS-HIST      PIC X(9).
+               05 STATUS-INSTRUMENTO-HIST  PIC X(14).
+
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUD-LLAVE. *>VARIAS AUDITORIAS PUEDEN OCURRIR EL
+                             *>MISMO DIA.
+                   10 AUD-FECHA          PIC 9(6).
+                   10 AUD-HORA           PIC 9(8).
+               05 AUD-OPERADOR       PIC X(10).
+               05 AUD-PROGRAMA       PIC X(15).
+               05 AUD-ACCION         PIC X(13).
+               05 AUD-LLAVE-REGISTRO PIC X(60).
+
+       FD BLOQUEOS-ARCHIVO.
+           01 BLOQUEOS-REGISTRO.
+               05 LOCK-LLAVE.
+                   10 LOCK-ARCHIVO PIC X(15).
+                   10 LOCK-CLAVE   PIC X(62).
+               05 LOCK-OPERADOR PIC X(10).
+               05 LOCK-FECHA    PIC 9(6).
+               05 LOCK-HORA     PIC 9(8).
+
+       *>COPIA DEL REGISTRO DE PRESTAMOS.DAT. LOS NOMBRES DE CAMPOS
+       *>SE SUFIJAN CON "-PR" PARA NO CHOCAR CON LOS DE
+       *>INSTRUMENTOS-REGISTRO.
+       FD PRESTAMOS-ARCHIVO.
+           01 PRESTAMOS-REGISTRO.
+               05 PRE-LLAVE.
+                   10 CEDULA-USUARIO-PR   PIC X(11).
+                   10 FECHA-PRESTAMO-PR   PIC X(40).
+                   10 HORA-PRESTAMO-PR    PIC X(9).
+                   10 ITEM-PRESTAMO-PR    PIC 9(02).
+               05 ID-INSTRUMENTO-PR   PIC X(100).
+               05 FECHA-DEVOLUCION-PR PIC 9(11).
+               05 HORA-DEVOLUCION-PR  PIC X(40).
+               05 STATUS-INSTRUMENTO-PR PIC X(14).
+               05 STATUS-PRESTAMO-PR    PIC X(8).
+
+       *>UN INSTRUMENTO TIENE UNA SOLA ADQUISICION (LA QUE LO INCORPORO
+       *>AL INVENTARIO), ASI QUE ID-INSTRUMENTO-ADQ ES LLAVE UNICA. LA
+       *>LLAVE ALTERNA ID-PROVEEDOR-ADQ PERMITE SUMAR EL GASTO O EL
+       *>VALOR DONADO POR PROVEEDOR.
+       FD ADQUISICIONES-ARCHIVO.
+           01 ADQUISICIONES-REGISTRO.
+               05 ID-INSTRUMENTO-ADQ    PIC X(6).
+               05 ID-PROVEEDOR-ADQ      PIC X(11).
+               05 FORMA-ADQUISICION-ADQ PIC X(8).
+               05 FECHA-ADQUISICION-ADQ PIC 9(6).
+               05 VALOR-ADQUISICION     PIC 9(8)V99.
 
        WORKING-STORAGE SECTION.
        *>VARIABLES USADAS.
@@ -66,10 +188,40 @@
        77 WS-OPCION PIC 9(2).
        77 WS-INDICADOR PIC 9(1).
        77 WS-SI-NO PIC X(1).
+       77 LEE-TODO PIC 9(1).
+
+       *>USADOS PARA EDITAR EL COSTO O VALOR ESTIMADO DE ADQUISICION.
+       77 WS-VALOR-ADQUISICION PIC 9(8)V99.
+       77 WS-HAY-ADQUISICION PIC 9(1).
+
+       *>USADOS PARA GRABAR Y CONSULTAR EL HISTORIAL DE STATUS.
+       77 WS-HIST-ID          PIC X(6).
+       77 WS-HIST-FECHA       PIC 9(6).
+       77 WS-HIST-STATUS      PIC X(14).
+       77 WS-HORA-STATUS-HIST PIC X(9).
+       77 WS-ID-BUSCADO-HIST  PIC X(6).
+
+       *>USADO PARA DEJAR CONSTANCIA DE LAS TRANSACCIONES DE
+       *>MANTENIMIENTO EN LA AUDITORIA.
+       77 WS-AUD-LLAVE-REG PIC X(60).
+
+       *>USADO PARA CASCADEAR UN CAMBIO DE ID-INSTRUMENTO HACIA LOS
+       *>PRESTAMOS QUE YA LO REFERENCIAN.
+       77 WS-ID-INSTRUMENTO-VIEJO PIC X(6).
+
+       *>GUARDA LA CLAVE QUE SE DEJO BLOQUEADA EN VERIFICAR-BLOQUEO,
+       *>PARA QUE LIBERAR-BLOQUEO LA QUITE AUNQUE EL REGISTRO HAYA
+       *>CAMBIADO DE LLAVE MIENTRAS SE EDITABA.
+       77 WS-BLOQUEO-CLAVE PIC X(62).
+       *>INDICA SI ESTE OPERADOR DEJO UN BLOQUEO PROPIO PENDIENTE POR
+       *>LIBERAR, PARA QUE CIERRE SOLO LO LIBERE CUANDO CORRESPONDE
+       *>(Y NO BORRE EL BLOQUEO DE OTRO OPERADOR SI NUNCA SE LLEGO A
+       *>OBTENER UNO).
+       77 WS-BLOQUEO-ACTIVO PIC 9(1) VALUE 0.
 
        LINKAGE SECTION.
        *>VARIABLES PARA CONECTAR CON OTROS PROGRAMAS.
-       77 LS-CONECTAR PIC X. *>VARIABLE PARA CONECTAR CON EL MENU.
+       77 LS-CONECTAR PIC X(10). *>ID DEL OPERADOR CONECTADO.
 
        PROCEDURE DIVISION USING LS-CONECTAR. *>CONECTO CON EL MENU.
        MAIN SECTION.
@@ -104,10 +256,39 @@
        APERTURA.
        OPEN I-O TIPO-INSTRUMENTO-ARCHIVO.
        OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN I-O PROVEEDORES-ARCHIVO.
+       OPEN I-O INSTRUMENTOS-HISTORIAL-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       OPEN I-O BLOQUEOS-ARCHIVO.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN I-O ADQUISICIONES-ARCHIVO.
 
+       *>SE LIBERA CUALQUIER BLOQUEO QUE SE HAYA DEJADO EN
+       *>VERIFICAR-BLOQUEO DURANTE ACTUALIZAR. SI NO SE HABIA
+       *>BLOQUEADO NADA (COMO CUANDO SE LLAMA DESDE REGISTRAR, O
+       *>CUANDO EL REGISTRO YA LO TENIA OTRO OPERADOR), NO SE TOCA
+       *>EL ARCHIVO DE BLOQUEOS.
        CIERRE.
+       IF WS-BLOQUEO-ACTIVO = 1
+           PERFORM LIBERAR-BLOQUEO
+           MOVE 0 TO WS-BLOQUEO-ACTIVO.
        CLOSE TIPO-INSTRUMENTO-ARCHIVO.
        CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE PROVEEDORES-ARCHIVO.
+       CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+       CLOSE BLOQUEOS-ARCHIVO.
+       CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE ADQUISICIONES-ARCHIVO.
+
+       *>CORRELATIVO ES PIC 9(3), ASI QUE 999 ES EL ULTIMO CODIGO QUE SE
+       *>PUEDE GENERAR PARA UN TIPO. SE AVISA AL OPERADOR CUANDO QUEDAN
+       *>POCOS DISPONIBLES, PARA QUE GESTIONE UN NUEVO TIPO A TIEMPO.
+       AVISO-CORRELATIVO.
+       IF CORRELATIVO >= 990
+           DISPLAY " "
+           DISPLAY "Advertencia: al tipo " CODIGO-TIPO " le quedan "
+           DISPLAY "menos de 10 codigos de correlativo disponibles."
 
        REGISTRAR.
        DISPLAY "---Registro de nuevo instrumento---".
@@ -129,11 +310,15 @@
        *>REGISTRAR DATOS PARA GENERAR EL CODIGO DEL INSTRUMENTO.
        IF WS-INDICADOR = 0 *>SI NO EXISTE, GUARDO EL NUEVO REGISTRO EN TIPO-INSTRUMENTO
            MOVE WS-TIPO-INSTRUMENTO TO NOMBRE-TIPO
-           MOVE 1 TO CORRELATIVO
-           WRITE TIPO-INSTRUMENTO-REGISTRO
-       ELSE *>SI EXISTE, ACTUALIZO EL CORRELATIVO.
-           ADD 1 TO CORRELATIVO
-           REWRITE TIPO-INSTRUMENTO-REGISTRO.
+           MOVE 0 TO CORRELATIVO *>ARRANCA EN 0, IGUAL QUE DESDE TIPOS.CBL.
+           WRITE TIPO-INSTRUMENTO-REGISTRO.
+
+       *>EL PRIMER INSTRUMENTO DE UN TIPO NUEVO TAMBIEN SE CUENTA AQUI,
+       *>ASI EL CORRELATIVO SIEMPRE ARRANCA EN 0 Y SUBE DE A UNO CADA
+       *>VEZ QUE SE GENERA UN INSTRUMENTO, SEA TIPO NUEVO O EXISTENTE.
+       ADD 1 TO CORRELATIVO
+       REWRITE TIPO-INSTRUMENTO-REGISTRO
+       PERFORM AVISO-CORRELATIVO.
 
        STRING CODIGO-TIPO, CORRELATIVO
            INTO ID-INSTRUMENTO. *>ESTE ES EL CODIGO DEL INSTRUMENTO.
@@ -148,9 +333,17 @@
        DISPLAY " ".
        DISPLAY "Ingrese forma de adquisicion (compra o donacion)".
        ACCEPT FORMA-ADQUISICION.
+       PERFORM VALIDACION-FORMA-ADQUISICION.
        DISPLAY " ".
        DISPLAY "Ingrese Numero de cedula o RIF del Proveedor".
        ACCEPT ID-PROVEEDOR.
+       MOVE ID-PROVEEDOR TO ID-PROVEEDOR-PRV.
+       PERFORM VALIDAR-PROVEEDOR.
+       PERFORM VALIDACION-PROVEEDOR-REGISTRAR.
+       PERFORM VALIDACION-FORMA-PROVEEDOR-REGISTRAR.
+       DISPLAY " ".
+       DISPLAY "Ingrese costo de compra o valor estimado de donacion".
+       ACCEPT VALOR-ADQUISICION.
        DISPLAY " ".
        DISPLAY "Ingrese Status del instrumento: ".
        DISPLAY "1.- En buen estado".
@@ -167,6 +360,21 @@
 
        WRITE INSTRUMENTOS-REGISTRO.
 
+       MOVE ID-INSTRUMENTO TO WS-HIST-ID.
+       MOVE FECHA-STATUS TO WS-HIST-FECHA.
+       MOVE STATUS-INSTRUMENTO TO WS-HIST-STATUS.
+       PERFORM GRABAR-HISTORIAL-STATUS.
+
+       MOVE ID-INSTRUMENTO TO ID-INSTRUMENTO-ADQ.
+       MOVE ID-PROVEEDOR TO ID-PROVEEDOR-ADQ.
+       MOVE FORMA-ADQUISICION TO FORMA-ADQUISICION-ADQ.
+       MOVE FECHA-ADQUISICION TO FECHA-ADQUISICION-ADQ.
+       WRITE ADQUISICIONES-REGISTRO.
+
+       MOVE ID-INSTRUMENTO TO WS-AUD-LLAVE-REG.
+       MOVE "Alta" TO AUD-ACCION.
+       PERFORM GRABAR-AUDITORIA.
+
        PERFORM CIERRE.
 
        DISPLAY " ".
@@ -216,36 +424,162 @@
            PERFORM VALIDACION-STATUS
        END-EVALUATE.
 
+       VALIDAR-PROVEEDOR.
+       *>VERIFICA QUE EL PROVEEDOR CARGADO EN ID-PROVEEDOR-PRV EXISTA.
+       READ PROVEEDORES-ARCHIVO RECORD
+           KEY ID-PROVEEDOR-PRV
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+
+       VALIDACION-PROVEEDOR-REGISTRAR.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "No existe un proveedor con esa cedula o RIF."
+           DISPLAY "Ingrese Numero de cedula o RIF del Proveedor"
+           ACCEPT ID-PROVEEDOR
+           MOVE ID-PROVEEDOR TO ID-PROVEEDOR-PRV
+           PERFORM VALIDAR-PROVEEDOR
+           PERFORM VALIDACION-PROVEEDOR-REGISTRAR.
+
+       VALIDACION-PROVEEDOR-EDITAR.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "No existe un proveedor con esa cedula o RIF."
+           DISPLAY "Ingrese nuevo numero de cedula o RIF de Proveedor"
+           ACCEPT WS-ID-PROVEEDOR
+           MOVE WS-ID-PROVEEDOR TO ID-PROVEEDOR-PRV
+           PERFORM VALIDAR-PROVEEDOR
+           PERFORM VALIDACION-PROVEEDOR-EDITAR.
+
+       VALIDACION-FORMA-ADQUISICION.
+       *>SOLO SE ACEPTAN LOS DOS VALORES VALIDOS DE FORMA-ADQUISICION.
+       IF FORMA-ADQUISICION NOT = "compra" AND NOT = "Compra"
+           AND FORMA-ADQUISICION NOT = "donacion" AND NOT = "Donacion"
+           DISPLAY " "
+           DISPLAY "Forma de adquisicion invalida."
+           DISPLAY "Ingrese forma de adquisicion (compra o donacion)"
+           ACCEPT FORMA-ADQUISICION
+           PERFORM VALIDACION-FORMA-ADQUISICION.
+
+       VALIDACION-FORMA-ADQUISICION-EDITAR.
+       IF WS-FORMA-ADQUISICION NOT = "compra" AND NOT = "Compra"
+           AND WS-FORMA-ADQUISICION NOT = "donacion"
+           AND WS-FORMA-ADQUISICION NOT = "Donacion"
+           DISPLAY " "
+           DISPLAY "Forma de adquisicion invalida."
+           DISPLAY "Ingrese forma de adquisicion (compra o donacion)"
+           ACCEPT WS-FORMA-ADQUISICION
+           PERFORM VALIDACION-FORMA-ADQUISICION-EDITAR.
+
+       *>UNA COMPRA DEBE ESTAR LIGADA A UN PROVEEDOR VENDEDOR, Y UNA
+       *>DONACION A UN PROVEEDOR DONANTE.
+       VALIDACION-FORMA-PROVEEDOR-REGISTRAR.
+       IF (FORMA-ADQUISICION = "compra" OR
+           FORMA-ADQUISICION = "Compra")
+           AND TIPO-PROVEEDOR-PRV NOT = "vendedor"
+           AND TIPO-PROVEEDOR-PRV NOT = "Vendedor"
+           DISPLAY " "
+           DISPLAY "Ese proveedor no es vendedor, no corresponde"
+           DISPLAY "con una compra."
+           DISPLAY "Ingrese cedula o RIF de otro Proveedor"
+           ACCEPT ID-PROVEEDOR
+           MOVE ID-PROVEEDOR TO ID-PROVEEDOR-PRV
+           PERFORM VALIDAR-PROVEEDOR
+           PERFORM VALIDACION-PROVEEDOR-REGISTRAR
+           PERFORM VALIDACION-FORMA-PROVEEDOR-REGISTRAR
+       ELSE
+           IF (FORMA-ADQUISICION = "donacion" OR
+               FORMA-ADQUISICION = "Donacion")
+               AND TIPO-PROVEEDOR-PRV NOT = "donante"
+               AND TIPO-PROVEEDOR-PRV NOT = "Donante"
+               DISPLAY " "
+               DISPLAY "Ese proveedor no es donante, no corresponde"
+               DISPLAY "con una donacion."
+               DISPLAY "Ingrese cedula o RIF de otro Proveedor"
+               ACCEPT ID-PROVEEDOR
+               MOVE ID-PROVEEDOR TO ID-PROVEEDOR-PRV
+               PERFORM VALIDAR-PROVEEDOR
+               PERFORM VALIDACION-PROVEEDOR-REGISTRAR
+               PERFORM VALIDACION-FORMA-PROVEEDOR-REGISTRAR.
+
+       VALIDACION-FORMA-PROVEEDOR-EDITAR.
+       IF (WS-FORMA-ADQUISICION = "compra" OR
+           WS-FORMA-ADQUISICION = "Compra")
+           AND TIPO-PROVEEDOR-PRV NOT = "vendedor"
+           AND TIPO-PROVEEDOR-PRV NOT = "Vendedor"
+           DISPLAY " "
+           DISPLAY "Ese proveedor no es vendedor, no corresponde"
+           DISPLAY "con una compra."
+           DISPLAY "Ingrese nueva cedula o RIF de Proveedor"
+           ACCEPT WS-ID-PROVEEDOR
+           MOVE WS-ID-PROVEEDOR TO ID-PROVEEDOR-PRV
+           PERFORM VALIDAR-PROVEEDOR
+           PERFORM VALIDACION-PROVEEDOR-EDITAR
+           PERFORM VALIDACION-FORMA-PROVEEDOR-EDITAR
+       ELSE
+           IF (WS-FORMA-ADQUISICION = "donacion" OR
+               WS-FORMA-ADQUISICION = "Donacion")
+               AND TIPO-PROVEEDOR-PRV NOT = "donante"
+               AND TIPO-PROVEEDOR-PRV NOT = "Donante"
+               DISPLAY " "
+               DISPLAY "Ese proveedor no es donante, no corresponde"
+               DISPLAY "con una donacion."
+               DISPLAY "Ingrese nueva cedula o RIF de Proveedor"
+               ACCEPT WS-ID-PROVEEDOR
+               MOVE WS-ID-PROVEEDOR TO ID-PROVEEDOR-PRV
+               PERFORM VALIDAR-PROVEEDOR
+               PERFORM VALIDACION-PROVEEDOR-EDITAR
+               PERFORM VALIDACION-FORMA-PROVEEDOR-EDITAR.
+
        ACTUALIZAR.
        DISPLAY "---Actualizar instrumentos---".
        DISPLAY " ".
-       DISPLAY "Indique codigo de instrumento ".
+       DISPLAY "Escanee o digite el codigo de instrumento ".
        DISPLAY "deportivo que desea actualizar".
        ACCEPT ID-INSTRUMENTO.
 
        *>VERIFICAR SI EL CODIGO YA EXISTE EN LA BASE DE DATOS DE INSTRUMENTOS.
        PERFORM APERTURA.
-       READ INSTRUMENTOS-ARCHIVO RECORD
-           KEY ID-INSTRUMENTO
-               INVALID KEY     MOVE 0 TO WS-INDICADOR *>NO SE ENCONTRÓ LA LLAVE.
-               NOT INVALID KEY MOVE 1 TO WS-INDICADOR. *>SI SE ENCONTRÓ LA LLAVE.
-
-       IF WS-INDICADOR = 0 *>SI NO EXISTE REGRESO AL MENU.
-           DISPLAY " "
-           DISPLAY "No existe el instrumento ingresado."
+       PERFORM BUSCAR-INSTRUMENTO-ACTUALIZAR.
+       PERFORM VERIFICAR-BLOQUEO.
+       IF WS-INDICADOR = 0
            PERFORM CIERRE
            PERFORM VOLVER-ACTUALIZAR
-       ELSE *>SI EXISTE MUESTRO LOS CAMPOS ANTES DE ACTUALIZAR.
+       ELSE
+           MOVE ID-INSTRUMENTO TO ID-INSTRUMENTO-ADQ
+           READ ADQUISICIONES-ARCHIVO RECORD
+               KEY ID-INSTRUMENTO-ADQ
+                   INVALID KEY     MOVE 0 TO WS-HAY-ADQUISICION
+                   NOT INVALID KEY MOVE 1 TO WS-HAY-ADQUISICION
+           IF WS-HAY-ADQUISICION = 0
+               MOVE 0 TO VALOR-ADQUISICION
            DISPLAY " "
            DISPLAY "Codigo de instrumento: " ID-INSTRUMENTO
            DISPLAY "Tipo de instrumento: " TIPO-INSTRUMENTO
            DISPLAY "Fecha de adquisicion: " FECHA-ADQUISICION
            DISPLAY "Forma de adquisicion: " FORMA-ADQUISICION
            DISPLAY "Cedula o RIF de Proveedor: " ID-PROVEEDOR
+           DISPLAY "Costo o valor estimado de adquisicion: "
+               VALOR-ADQUISICION
            DISPLAY "Status del instrumento: " STATUS-INSTRUMENTO
            DISPLAY "Fecha del status: " FECHA-STATUS
            PERFORM CONFIRMAR-ACTUALIZAR.
 
+       *>REINTENTA LA LECTURA SI EL CODIGO ESCANEADO O DIGITADO NO
+       *>CORRESPONDE A NINGUN INSTRUMENTO, EN VEZ DE REGRESAR AL MENU
+       *>DE UNA VEZ, IGUAL QUE VALIDACION-INSTRUMENTO EN PRESTAMOS.CBL.
+       BUSCAR-INSTRUMENTO-ACTUALIZAR.
+       READ INSTRUMENTOS-ARCHIVO RECORD
+           KEY ID-INSTRUMENTO
+               INVALID KEY     MOVE 0 TO WS-INDICADOR *>NO SE ENCONTRÓ LA LLAVE.
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR. *>SI SE ENCONTRÓ LA LLAVE.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "No existe un instrumento con ese codigo."
+           DISPLAY "Escanee o digite el codigo del instrumento"
+           ACCEPT ID-INSTRUMENTO
+           PERFORM BUSCAR-INSTRUMENTO-ACTUALIZAR.
+
        VOLVER-ACTUALIZAR.
        DISPLAY " ".
        DISPLAY "¿Que desea hacer?".
@@ -275,9 +609,10 @@
        DISPLAY "¿Que desea hacer con este instrumento?".
        DISPLAY "1.- Editar campos".
        DISPLAY "2.- Eliminar instrumento".
-       DISPLAY "3.- Actualizar otro instrumento deportivo"
-       DISPLAY "4.- Volver al menu".
-       DISPLAY "5.- Salir"
+       DISPLAY "3.- Ver historial de status".
+       DISPLAY "4.- Actualizar otro instrumento deportivo"
+       DISPLAY "5.- Volver al menu".
+       DISPLAY "6.- Salir"
        DISPLAY "Ingrese numero de opcion deseada:".
        ACCEPT WS-OPCION.
        PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR.
@@ -289,12 +624,14 @@
        WHEN 2
            PERFORM ELIMINAR
        WHEN 3
+           PERFORM VER-HISTORIAL-STATUS
+       WHEN 4
            PERFORM CIERRE
            PERFORM ACTUALIZAR
-       WHEN 4
+       WHEN 5
            PERFORM CIERRE
            PERFORM PROGRAM-BEGIN
-       WHEN 5
+       WHEN 6
            PERFORM CIERRE
            STOP RUN
        WHEN OTHER
@@ -303,8 +640,10 @@
            PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR
        END-EVALUATE.
 
-       ELIMINAR. *>ELIMINAR EL INSTRUMENTO
-       DISPLAY "¿Esta seguro de eliminar el "
+       ELIMINAR. *>DAR DE BAJA EL INSTRUMENTO (BAJA LOGICA, NO SE
+                 *>BORRA EL REGISTRO, SE PUEDE RESTAURAR CAMBIANDO
+                 *>EL STATUS DESDE EDITAR-CAMPOS).
+       DISPLAY "¿Esta seguro de dar de baja el "
        DISPLAY "instrumento " ID-INSTRUMENTO "? (S/N)".
        ACCEPT WS-SI-NO.
        PERFORM VALIDACION-ELIMINAR.
@@ -312,9 +651,18 @@
        VALIDACION-ELIMINAR.
        EVALUATE WS-SI-NO
        WHEN = "S" OR = "s"
-           DELETE INSTRUMENTOS-ARCHIVO RECORD
+           MOVE ID-INSTRUMENTO TO WS-HIST-ID
+           ACCEPT FECHA-STATUS FROM DATE
+           MOVE FECHA-STATUS TO WS-HIST-FECHA
+           MOVE "Desincorporado" TO STATUS-INSTRUMENTO
+           MOVE STATUS-INSTRUMENTO TO WS-HIST-STATUS
+           PERFORM GRABAR-HISTORIAL-STATUS
+           REWRITE INSTRUMENTOS-REGISTRO
            DISPLAY " "
-           DISPLAY "Instrumento deportivo eliminado."
+           DISPLAY "Instrumento deportivo desincorporado."
+           MOVE ID-INSTRUMENTO TO WS-AUD-LLAVE-REG
+           MOVE "Baja" TO AUD-ACCION
+           PERFORM GRABAR-AUDITORIA
            PERFORM CIERRE
            PERFORM VOLVER-ACTUALIZAR
        WHEN = "N" OR = "n"
@@ -350,6 +698,15 @@
        DISPLAY "Cedula o RIF de Proveedor: " ID-PROVEEDOR.
        PERFORM CONFIRMAR.
        PERFORM CONFIRMAR-PROVEEDOR.
+       MOVE WS-ID-PROVEEDOR TO ID-PROVEEDOR-PRV.
+       PERFORM VALIDAR-PROVEEDOR.
+       PERFORM VALIDACION-FORMA-PROVEEDOR-EDITAR.
+
+       DISPLAY " ".
+       DISPLAY "Costo o valor estimado de adquisicion: "
+           VALOR-ADQUISICION.
+       PERFORM CONFIRMAR.
+       PERFORM CONFIRMAR-VALOR.
 
        DISPLAY " ".
        DISPLAY "Status del instrumento: " STATUS-INSTRUMENTO.
@@ -406,11 +763,12 @@
            DISPLAY " "
            DISPLAY "Ingrese nombre de tipo de instrumento"
            ACCEPT NOMBRE-TIPO
-           MOVE 1 TO CORRELATIVO
-           WRITE TIPO-INSTRUMENTO-REGISTRO
-       ELSE *>SI EXISTE, ACTUALIZO EL CORRELATIVO.
-           ADD 1 TO CORRELATIVO
-           REWRITE TIPO-INSTRUMENTO-REGISTRO.
+           MOVE 0 TO CORRELATIVO *>ARRANCA EN 0, IGUAL QUE DESDE TIPOS.CBL.
+           WRITE TIPO-INSTRUMENTO-REGISTRO.
+
+       ADD 1 TO CORRELATIVO
+       REWRITE TIPO-INSTRUMENTO-REGISTRO
+       PERFORM AVISO-CORRELATIVO.
 
        CONFIRMAR-TIPO.
        EVALUATE WS-OPCION
@@ -450,6 +808,7 @@
            DISPLAY " "
         DISPLAY "Ingrese nueva forma de adquisicion (compra o donacion)"
            ACCEPT WS-FORMA-ADQUISICION
+           PERFORM VALIDACION-FORMA-ADQUISICION-EDITAR
            NEXT SENTENCE
        WHEN 2
            MOVE FORMA-ADQUISICION TO WS-FORMA-ADQUISICION
@@ -466,6 +825,9 @@
            DISPLAY " "
            DISPLAY "Ingrese nuevo numero de cedula o RIF de Proveedor"
            ACCEPT WS-ID-PROVEEDOR
+           MOVE WS-ID-PROVEEDOR TO ID-PROVEEDOR-PRV
+           PERFORM VALIDAR-PROVEEDOR
+           PERFORM VALIDACION-PROVEEDOR-EDITAR
            NEXT SENTENCE
        WHEN 2
            MOVE ID-PROVEEDOR TO WS-ID-PROVEEDOR
@@ -492,6 +854,22 @@
            PERFORM CONFIRMAR-STATUS
        END-EVALUATE.
 
+       CONFIRMAR-VALOR.
+       EVALUATE WS-OPCION
+       WHEN 1
+           DISPLAY " "
+           DISPLAY "Ingrese nuevo costo o valor estimado de adquisicion"
+           ACCEPT WS-VALOR-ADQUISICION
+           NEXT SENTENCE
+       WHEN 2
+           MOVE VALOR-ADQUISICION TO WS-VALOR-ADQUISICION
+           NEXT SENTENCE
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM CONFIRMAR-VALOR
+       END-EVALUATE.
+
        CONFIRMAR-FECHA-ST.
        EVALUATE WS-OPCION
        WHEN 1
@@ -509,17 +887,178 @@
        END-EVALUATE.
 
        FINAL-EDITAR-CAMPOS.
+       IF STATUS-INSTRUMENTO NOT = WS-STATUS-INSTRUMENTO
+           MOVE WS-ID-INSTRUMENTO TO WS-HIST-ID
+           MOVE WS-FECHA-STATUS TO WS-HIST-FECHA
+           MOVE WS-STATUS-INSTRUMENTO TO WS-HIST-STATUS
+           PERFORM GRABAR-HISTORIAL-STATUS.
+
+       MOVE ID-INSTRUMENTO TO WS-ID-INSTRUMENTO-VIEJO.
        IF ID-INSTRUMENTO = WS-ID-INSTRUMENTO *>LA LLAVE ID-INSTRUMENTO EXISTE.
            REWRITE INSTRUMENTOS-REGISTRO FROM WS-INSTRUMENTOS-REGISTRO
        ELSE *>LA LLAVE ID-INSTRUMENTO ES NUEVA.
            DELETE INSTRUMENTOS-ARCHIVO RECORD *>ELIMINO LLAVE ACTUAL.
-           WRITE INSTRUMENTOS-REGISTRO FROM WS-INSTRUMENTOS-REGISTRO.*>ESCRIBO LA NUEVA
+           WRITE INSTRUMENTOS-REGISTRO FROM WS-INSTRUMENTOS-REGISTRO*>ESCRIBO LA NUEVA
+           PERFORM CASCADEAR-PRESTAMOS.
+
+       PERFORM GRABAR-ADQUISICION-EDITADA.
+
        DISPLAY " ".
        DISPLAY "Campo Actualizado correctamente.".
 
+       MOVE WS-ID-INSTRUMENTO TO WS-AUD-LLAVE-REG.
+       MOVE "Modificacion" TO AUD-ACCION.
+       PERFORM GRABAR-AUDITORIA.
+
        PERFORM CIERRE.
        PERFORM VOLVER-ACTUALIZAR.
 
+       *>RECORRE PRESTAMOS.DAT COMPLETO (NO ESTA INDEXADO POR
+       *>INSTRUMENTO) ACTUALIZANDO EL CODIGO EN CUALQUIER PRESTAMO QUE
+       *>TODAVIA REFERENCIE EL CODIGO VIEJO, PARA QUE UN CAMBIO DE
+       *>CODIGO NO ROMPA EL HISTORIAL DE PRESTAMOS DEL INSTRUMENTO.
+       CASCADEAR-PRESTAMOS.
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-CASC.
+       PERFORM VERIFICAR-PRESTAMO-CASC UNTIL LEE-TODO = 1.
+
+       LEER-SIGUIENTE-PRESTAMO-CASC.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       VERIFICAR-PRESTAMO-CASC.
+       IF ID-INSTRUMENTO-PR = WS-ID-INSTRUMENTO-VIEJO
+           MOVE WS-ID-INSTRUMENTO TO ID-INSTRUMENTO-PR
+           REWRITE PRESTAMOS-REGISTRO.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-CASC.
+
+       *>ACTUALIZA EL REGISTRO DE ADQUISICIONES.DAT CON LOS DATOS
+       *>NUEVOS, CASCADEANDO EL CAMBIO DE LLAVE IGUAL QUE
+       *>INSTRUMENTOS-ARCHIVO CUANDO CAMBIA EL CODIGO DE INSTRUMENTO.
+       *>SI EL INSTRUMENTO SE REGISTRO ANTES DE QUE EXISTIERA ESTE
+       *>ARCHIVO, WS-HAY-ADQUISICION VIENE EN 0 Y SE ESCRIBE POR
+       *>PRIMERA VEZ.
+       GRABAR-ADQUISICION-EDITADA.
+       IF WS-HAY-ADQUISICION = 1
+           IF WS-ID-INSTRUMENTO-VIEJO = WS-ID-INSTRUMENTO
+               MOVE WS-ID-PROVEEDOR TO ID-PROVEEDOR-ADQ
+               MOVE WS-FORMA-ADQUISICION TO FORMA-ADQUISICION-ADQ
+               MOVE WS-FECHA-ADQUISICION TO FECHA-ADQUISICION-ADQ
+               MOVE WS-VALOR-ADQUISICION TO VALOR-ADQUISICION
+               REWRITE ADQUISICIONES-REGISTRO
+           ELSE
+               MOVE WS-ID-INSTRUMENTO-VIEJO TO ID-INSTRUMENTO-ADQ
+               DELETE ADQUISICIONES-ARCHIVO RECORD
+               MOVE WS-ID-INSTRUMENTO TO ID-INSTRUMENTO-ADQ
+               MOVE WS-ID-PROVEEDOR TO ID-PROVEEDOR-ADQ
+               MOVE WS-FORMA-ADQUISICION TO FORMA-ADQUISICION-ADQ
+               MOVE WS-FECHA-ADQUISICION TO FECHA-ADQUISICION-ADQ
+               MOVE WS-VALOR-ADQUISICION TO VALOR-ADQUISICION
+               WRITE ADQUISICIONES-REGISTRO
+           END-IF
+       ELSE
+           MOVE WS-ID-INSTRUMENTO TO ID-INSTRUMENTO-ADQ
+           MOVE WS-ID-PROVEEDOR TO ID-PROVEEDOR-ADQ
+           MOVE WS-FORMA-ADQUISICION TO FORMA-ADQUISICION-ADQ
+           MOVE WS-FECHA-ADQUISICION TO FECHA-ADQUISICION-ADQ
+           MOVE WS-VALOR-ADQUISICION TO VALOR-ADQUISICION
+           WRITE ADQUISICIONES-REGISTRO.
+
+       GRABAR-HISTORIAL-STATUS.
+       *>DEJA CONSTANCIA DE UN CAMBIO DE STATUS EN EL HISTORIAL DEL
+       *>INSTRUMENTO. WS-HIST-ID, WS-HIST-FECHA Y WS-HIST-STATUS DEBEN
+       *>SER LLENADOS POR QUIEN LLAMA A ESTE PARRAFO.
+       DISPLAY " ".
+       DISPLAY "Ingrese hora del cambio de status (para el historial)".
+       ACCEPT WS-HORA-STATUS-HIST.
+       MOVE WS-HIST-ID TO ID-INSTRUMENTO-HIST.
+       MOVE WS-HIST-FECHA TO FECHA-STATUS-HIST.
+       MOVE WS-HORA-STATUS-HIST TO HORA-STATUS-HIST.
+       MOVE WS-HIST-STATUS TO STATUS-INSTRUMENTO-HIST.
+       WRITE INSTRUMENTOS-HISTORIAL-REGISTRO.
+
+       VER-HISTORIAL-STATUS.
+       MOVE ID-INSTRUMENTO TO WS-ID-BUSCADO-HIST.
+       DISPLAY " ".
+       DISPLAY "---Historial de status del instrumento---".
+       MOVE ID-INSTRUMENTO TO ID-INSTRUMENTO-HIST.
+       START INSTRUMENTOS-HISTORIAL-ARCHIVO
+           KEY IS NOT LESS THAN ID-INSTRUMENTO-HIST
+           INVALID KEY     MOVE 1 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       IF WS-INDICADOR = 1
+           DISPLAY "No hay historial registrado para este instrumento."
+       ELSE
+           MOVE 0 TO LEE-TODO
+           PERFORM LISTAR-HISTORIAL-STATUS UNTIL LEE-TODO = 1.
+
+       PERFORM CONFIRMAR-ACTUALIZAR.
+
+       LISTAR-HISTORIAL-STATUS.
+       READ INSTRUMENTOS-HISTORIAL-ARCHIVO NEXT RECORD
+           AT END MOVE 1 TO LEE-TODO.
+       IF LEE-TODO = 1 OR ID-INSTRUMENTO-HIST NOT = WS-ID-BUSCADO-HIST
+           MOVE 1 TO LEE-TODO
+       ELSE
+           DISPLAY "Fecha: " FECHA-STATUS-HIST
+               " Hora: " HORA-STATUS-HIST
+           DISPLAY "Status: " STATUS-INSTRUMENTO-HIST
+           PERFORM LISTAR-HISTORIAL-STATUS.
+
+       GRABAR-AUDITORIA.
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO LA TRANSACCION.
+       *>AUD-ACCION Y WS-AUD-LLAVE-REG DEBEN SER LLENADOS POR QUIEN
+       *>LLAMA A ESTE PARRAFO.
+       ACCEPT AUD-FECHA FROM DATE.
+       ACCEPT AUD-HORA FROM TIME.
+       MOVE LS-CONECTAR TO AUD-OPERADOR.
+       MOVE "Instrumentos" TO AUD-PROGRAMA.
+       MOVE WS-AUD-LLAVE-REG TO AUD-LLAVE-REGISTRO.
+       WRITE AUDITORIA-REGISTRO.
+
+       *>SE FIJA SI OTRO OPERADOR YA TIENE ESTE REGISTRO ABIERTO PARA
+       *>EDICION. SI NO HAY BLOQUEO, DEJA UNO A NOMBRE DE ESTE
+       *>OPERADOR. ID-INSTRUMENTO DEBE ESTAR LLENO POR QUIEN LLAMA.
+       VERIFICAR-BLOQUEO.
+       MOVE "INSTRUMENTOS" TO LOCK-ARCHIVO.
+       MOVE SPACES TO LOCK-CLAVE.
+       MOVE ID-INSTRUMENTO TO LOCK-CLAVE(1:6).
+       MOVE LOCK-CLAVE TO WS-BLOQUEO-CLAVE.
+       READ BLOQUEOS-ARCHIVO RECORD
+           KEY LOCK-LLAVE
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           MOVE LS-CONECTAR TO LOCK-OPERADOR
+           ACCEPT LOCK-FECHA FROM DATE
+           ACCEPT LOCK-HORA FROM TIME
+           WRITE BLOQUEOS-REGISTRO
+           MOVE 1 TO WS-INDICADOR
+           MOVE 1 TO WS-BLOQUEO-ACTIVO
+       ELSE
+           IF LOCK-OPERADOR = LS-CONECTAR
+               MOVE 1 TO WS-INDICADOR
+               MOVE 1 TO WS-BLOQUEO-ACTIVO
+           ELSE
+               DISPLAY " "
+               DISPLAY "Este registro lo esta editando el operador "
+                   LOCK-OPERADOR
+               DISPLAY "en otro terminal. Intente mas tarde."
+               MOVE 0 TO WS-INDICADOR.
+
+       *>QUITA EL BLOQUEO DEJADO POR VERIFICAR-BLOQUEO AL TERMINAR DE
+       *>TRABAJAR SOBRE EL REGISTRO.
+       LIBERAR-BLOQUEO.
+       MOVE "INSTRUMENTOS" TO LOCK-ARCHIVO.
+       MOVE WS-BLOQUEO-CLAVE TO LOCK-CLAVE.
+       DELETE BLOQUEOS-ARCHIVO RECORD
+           INVALID KEY     MOVE 0 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
 
+       *>PARRAFO VACIO PARA QUE EXIT PROGRAM NO QUEDE COMO CONTINUACION
+       *>DE LIBERAR-BLOQUEO (SE INVOCA CON PERFORM SIN THRU, ASI QUE SU
+       *>ALCANCE LLEGA HASTA EL SIGUIENTE ENCABEZADO DE PARRAFO).
+       FIN-PROGRAMA.
        EXIT PROGRAM. *>LOS PROGRAMAS LLAMADOS CON CALL DEBEN TERMINAR CON
                      *>EXIT PROGRAM Y NO CON END PROGRAM.
