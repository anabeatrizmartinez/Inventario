@@ -8,22 +8,125 @@
        SELECT OPTIONAL PRESTAMOS-ARCHIVO
        ASSIGN TO "c:\prestamos.dat"
        ORGANIZATION IS INDEXED
-       RECORD KEY IS CEDULA-USUARIO
-       ALTERNATE RECORD KEY IS FECHA-PRESTAMO WITH DUPLICATES *>LLAVE ALTERNATIVA
-       ALTERNATE RECORD KEY IS HORA-PRESTAMO WITH DUPLICATES
+       RECORD KEY IS PRE-LLAVE *>COMPUESTA, PERMITE VARIOS PRESTAMOS POR USUARIO.
+       ALTERNATE RECORD KEY IS CEDULA-USUARIO WITH DUPLICATES *>PARA EL HISTORIAL.
+       ACCESS MODE IS DYNAMIC.
+
+       *>AL REGISTRAR UN PRESTAMO SE PONE EL INSTRUMENTO COMO "Prestado".
+       SELECT OPTIONAL INSTRUMENTOS-ARCHIVO
+       ASSIGN TO "c:\instrumentos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO-INV
+       ACCESS MODE IS DYNAMIC.
+
+       *>GUARDA CADA CAMBIO DE STATUS DE UN INSTRUMENTO, PARA PODER
+       *>CONSULTAR SU HISTORIAL MAS ADELANTE.
+       SELECT OPTIONAL INSTRUMENTOS-HISTORIAL-ARCHIVO
+       ASSIGN TO "c:\instrumentos_historial.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS HIST-LLAVE
+       ALTERNATE RECORD KEY IS ID-INSTRUMENTO-HIST WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO CADA TRANSACCION DE
+       *>MANTENIMIENTO (ALTA, MODIFICACION O BAJA) SOBRE UN PRESTAMO.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO "c:\auditoria.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS AUD-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>PERMITE DETECTAR SI OTRO TERMINAL YA TIENE UN REGISTRO ABIERTO
+       *>PARA EDICION, PARA EVITAR QUE DOS OPERADORES SE PISEN LOS
+       *>CAMBIOS SIN DARSE CUENTA.
+       SELECT OPTIONAL BLOQUEOS-ARCHIVO
+       ASSIGN TO "c:\bloqueos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS LOCK-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>PARA AVISARLE AL OPERADOR SI EL USUARIO TIENE EQUIPO VENCIDO
+       *>PENDIENTE POR DEVOLVER (LO ACTUALIZA EL CIERRE DEL DIA).
+       SELECT OPTIONAL USUARIOS-ARCHIVO
+       ASSIGN TO "c:\usuarios.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CEDULA-USUARIO-USR
        ACCESS MODE IS DYNAMIC.
 
        DATA DIVISION.
        FILE SECTION.
        FD PRESTAMOS-ARCHIVO.
            01 PRESTAMOS-REGISTRO.
-               05 CEDULA-USUARIO     PIC X(11).
-               05 FECHA-PRESTAMO     PIC X(40).
-               05 HORA-PRESTAMO      PIC X(9).
+               05 PRE-LLAVE. *>UN USUARIO PUEDE TENER MAS DE UN PRESTAMO EN EL TIEMPO,
+                             *>ASI QUE LA LLAVE PRIMARIA YA NO ES SOLO LA CEDULA.
+                   10 CEDULA-USUARIO     PIC X(11).
+                   10 FECHA-PRESTAMO     PIC X(40).
+                   10 HORA-PRESTAMO      PIC X(9).
+                   *>PERMITE QUE UN MISMO PRESTAMO (MISMA CEDULA/FECHA/
+                   *>HORA) CUBRA VARIOS INSTRUMENTOS A LA VEZ (UN "KIT"),
+                   *>CADA UNO CON SU PROPIO SEGUIMIENTO DE DEVOLUCION.
+                   10 ITEM-PRESTAMO     PIC 9(02).
                05 ID-INSTRUMENTO     PIC X(100).
                05 FECHA-DEVOLUCION   PIC 9(11).
                05 HORA-DEVOLUCION    PIC X(40).
                05 STATUS-INSTRUMENTO PIC X(14).
+               05 STATUS-PRESTAMO    PIC X(8).
+
+       *>COPIA DEL REGISTRO DE INSTRUMENTOS.DAT. LOS NOMBRES DE CAMPOS
+       *>SE SUFIJAN CON "-INV" PARA NO CHOCAR CON LOS DE PRESTAMOS-REGISTRO.
+       FD INSTRUMENTOS-ARCHIVO.
+           01 INSTRUMENTOS-REGISTRO.
+               05 ID-INSTRUMENTO-INV       PIC X(6).
+               05 TIPO-INSTRUMENTO-INV     PIC X(40).
+               05 FECHA-ADQUISICION-INV    PIC 9(6).
+               05 FORMA-ADQUISICION-INV    PIC X(8).
+               05 ID-PROVEEDOR-INV         PIC X(11).
+               05 STATUS-INSTRUMENTO-INV   PIC X(14).
+               05 FECHA-STATUS-INV         PIC 9(6).
+
+       FD INSTRUMENTOS-HISTORIAL-ARCHIVO.
+           01 INSTRUMENTOS-HISTORIAL-REGISTRO.
+               05 HIST-LLAVE. *>UN INSTRUMENTO PUEDE TENER VARIOS
+                              *>CAMBIOS DE STATUS EN EL TIEMPO.
+                   10 ID-INSTRUMENTO-HIST   PIC X(6).
+                   10 FECHA-STATUS-HIST     PIC 9(6).
+                   10 HORA-STATUS-HIST      PIC X(9).
+               05 STATUS-INSTRUMENTO-HIST  PIC X(14).
+
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUD-LLAVE. *>VARIAS AUDITORIAS PUEDEN OCURRIR EL
+                             *>MISMO DIA.
+                   10 AUD-FECHA          PIC 9(6).
+                   10 AUD-HORA           PIC 9(8).
+               05 AUD-OPERADOR       PIC X(10).
+               05 AUD-PROGRAMA       PIC X(15).
+               05 AUD-ACCION         PIC X(13).
+               05 AUD-LLAVE-REGISTRO PIC X(60).
+
+       FD BLOQUEOS-ARCHIVO.
+           01 BLOQUEOS-REGISTRO.
+               05 LOCK-LLAVE.
+                   10 LOCK-ARCHIVO PIC X(15).
+                   10 LOCK-CLAVE   PIC X(62).
+               05 LOCK-OPERADOR PIC X(10).
+               05 LOCK-FECHA    PIC 9(6).
+               05 LOCK-HORA     PIC 9(8).
+
+       *>COPIA DEL REGISTRO DE USUARIOS.DAT. LOS NOMBRES DE CAMPOS SE
+       *>SUFIJAN CON "-USR" PARA NO CHOCAR CON LOS DE PRESTAMOS-REGISTRO,
+       *>IGUAL QUE EN MULTAS.CBL.
+       FD USUARIOS-ARCHIVO.
+           01 USUARIOS-REGISTRO.
+               05 CEDULA-USUARIO-USR   PIC X(11).
+               05 NOMBRE-USUARIO-USR   PIC X(40).
+               05 SEXO-USR             PIC X(9).
+               05 DIRECCION-USR        PIC X(100).
+               05 TELEFONO-USR         PIC 9(11).
+               05 TIPO-INSTRUMENTO-USR PIC X(40).
+               05 STATUS-USUARIO-USR   PIC X(8).
+               05 STATUS-VENCIDO-USR   PIC X(8).
+               05 STATUS-SUSPENDIDO-USR PIC X(10).
 
        WORKING-STORAGE SECTION.
        *>VARIABLES USADAS
@@ -36,26 +139,50 @@
                05 WS-CEDULA-USUARIO-1     PIC X(11).
                05 WS-FECHA-PRESTAMO-1     PIC X(40).
                05 WS-HORA-PRESTAMO-1      PIC X(9).
+               05 WS-ITEM-PRESTAMO-1      PIC 9(02).
                05 WS-ID-INSTRUMENTO-1     PIC X(100).
                05 WS-FECHA-DEVOLUCION-1   PIC 9(11).
                05 WS-HORA-DEVOLUCION-1    PIC X(40).
                05 WS-STATUS-INSTRUMENTO-1 PIC X(14).
+               05 WS-STATUS-PRESTAMO-1    PIC X(8).
 
        01 WS-PRESTAMOS-REGISTRO-2.
                05 WS-CEDULA-USUARIO-2     PIC X(11).
                05 WS-FECHA-PRESTAMO-2     PIC X(40).
                05 WS-HORA-PRESTAMO-2      PIC X(9).
+               05 WS-ITEM-PRESTAMO-2      PIC 9(02).
                05 WS-ID-INSTRUMENTO-2     PIC X(100).
                05 WS-FECHA-DEVOLUCION-2   PIC 9(11).
                05 WS-HORA-DEVOLUCION-2    PIC X(40).
                05 WS-STATUS-INSTRUMENTO-2 PIC X(14).
+               05 WS-STATUS-PRESTAMO-2    PIC X(8).
+
+       01 WS-CEDULA-BUSCADA PIC X(11).
 
        77 WS-OPCION PIC 9(2).
        77 WS-INDICADOR PIC 9(1).
        77 WS-SI-NO PIC X(1).
+       77 WS-HAY-PRESTAMOS PIC 9(1).
+       77 WS-USUARIO-SUSPENDIDO PIC 9(1).
+
+       *>USADOS PARA ACTUALIZAR EL STATUS DEL INSTRUMENTO PRESTADO
+       *>Y DEJAR CONSTANCIA EN SU HISTORIAL DE STATUS.
+       77 WS-HORA-STATUS-HIST PIC X(9).
+
+       *>USADO PARA DEJAR CONSTANCIA DE LAS TRANSACCIONES DE
+       *>MANTENIMIENTO EN LA AUDITORIA.
+       01 WS-AUD-LLAVE-REG.
+           05 WS-AUD-CEDULA-REG PIC X(11).
+           05 WS-AUD-FECHA-REG  PIC X(40).
+           05 WS-AUD-HORA-REG   PIC X(9).
+
+       *>GUARDA LA CLAVE QUE SE DEJO BLOQUEADA EN VERIFICAR-BLOQUEO,
+       *>PARA QUE LIBERAR-BLOQUEO LA QUITE AUNQUE EL REGISTRO HAYA
+       *>CAMBIADO DE LLAVE MIENTRAS SE EDITABA.
+       77 WS-BLOQUEO-CLAVE PIC X(62).
 
        LINKAGE SECTION.
-       01 LS-CONECTAR PIC X.
+       01 LS-CONECTAR PIC X(10).
 
        PROCEDURE DIVISION USING LS-CONECTAR. *>CONECTO CON EL MENU.
        MAIN SECTION.
@@ -66,7 +193,8 @@
        DISPLAY " ".
        DISPLAY "1) Registrar".
        DISPLAY "2) Actualizar".
-       DISPLAY "3) Salir".
+       DISPLAY "3) Devolver".
+       DISPLAY "4) Salir".
        ACCEPT WS-OPCION.
        PERFORM VALIDACION-MENU.
 
@@ -80,6 +208,8 @@
        WHEN 2
            PERFORM ACTUALIZAR
        WHEN 3
+           PERFORM DEVOLVER
+       WHEN 4
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -92,40 +222,93 @@
        DISPLAY " ".
        DISPLAY "Indique numero de cedula del usuario".
        ACCEPT CEDULA-USUARIO.
-       *>VERIFICAR SI LA CEDULA YA EXISTE EN LA BASE DE DATOS
+       DISPLAY " ".
+       DISPLAY "Ingrese fecha del prestamo (AA/MM/DD)".
+       ACCEPT FECHA-PRESTAMO.
+       DISPLAY " ".
+       DISPLAY "Ingrese hora del prestamo".
+       ACCEPT HORA-PRESTAMO.
+       *>UN PRESTAMO PUEDE CUBRIR VARIOS INSTRUMENTOS A LA VEZ (UN
+       *>"KIT"), CADA UNO CON SU PROPIO ITEM-PRESTAMO DENTRO DE LA
+       *>MISMA CEDULA/FECHA/HORA.
+       MOVE 1 TO ITEM-PRESTAMO.
+       *>UN USUARIO CON MAL HISTORIAL DE DEVOLUCIONES PUEDE ESTAR
+       *>SUSPENDIDO (VER USUARIOS.CBL), Y NO SE LE PERMITE SACAR
+       *>PRESTAMOS NUEVOS MIENTRAS DURE LA SUSPENSION.
+       PERFORM VERIFICAR-SUSPENDIDO.
+       *>UN USUARIO PUEDE TENER VARIOS PRESTAMOS EN SU HISTORIAL, ASI QUE SOLO
+       *>SE RECHAZA SI YA EXISTE ESE MISMO PRESTAMO (MISMA CEDULA/FECHA/HORA).
        OPEN I-O PRESTAMOS-ARCHIVO.
-       READ PRESTAMOS-ARCHIVO RECORD
-           KEY CEDULA-USUARIO
-               INVALID KEY     MOVE 0 TO WS-INDICADOR
-               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
-       IF WS-INDICADOR = 0 *>SI NO EXISTE, GUARDO EL NUEVO REGISTRO
-           DISPLAY " "
-           DISPLAY "Ingrese fecha del prestamo (AA/MM/DD)"
-           ACCEPT FECHA-PRESTAMO
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN I-O INSTRUMENTOS-HISTORIAL-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       IF WS-USUARIO-SUSPENDIDO = 1
            DISPLAY " "
-           DISPLAY "Ingrese hora del prestamo"
-           ACCEPT HORA-PRESTAMO
-           DISPLAY " "
-           DISPLAY "Ingrese codigo del instrumento"
-           ACCEPT ID-INSTRUMENTO
-           DISPLAY "Ingrese fecha de devolucion (AA/MM/DD)"
-           ACCEPT FECHA-DEVOLUCION
-           DISPLAY " "
-           DISPLAY "Ingrese hora de devolucion"
-           ACCEPT HORA-DEVOLUCION
-           DISPLAY " "
-           DISPLAY "Ingrese status del instrumento"
-           ACCEPT STATUS-INSTRUMENTO
-           WRITE PRESTAMOS-REGISTRO
-           DISPLAY " "
-           DISPLAY "Prestamo registrado correctamente."
-       ELSE *>SI EXISTE, SALIR
-           DISPLAY " "
-           DISPLAY "El usuario ya tiene un prestamo.".
+           DISPLAY "Este usuario esta suspendido y no puede sacar "
+           DISPLAY "prestamos nuevos."
+       ELSE
+           READ PRESTAMOS-ARCHIVO RECORD
+               KEY PRE-LLAVE
+                   INVALID KEY     MOVE 0 TO WS-INDICADOR
+                   NOT INVALID KEY MOVE 1 TO WS-INDICADOR
+           IF WS-INDICADOR = 0 *>SI NO EXISTE, GUARDO EL NUEVO REGISTRO
+               PERFORM REGISTRAR-ITEM
+           ELSE *>SI EXISTE, SALIR
+               DISPLAY " "
+               DISPLAY "Ya existe un prestamo con esa cedula, "
+               DISPLAY "fecha y hora."
+           END-IF
+       END-IF.
 
        CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
        PERFORM VOLVER-REGISTRAR.
 
+       *>REGISTRA UN INSTRUMENTO DENTRO DEL PRESTAMO ACTUAL (CEDULA/
+       *>FECHA/HORA YA ESTABLECIDAS) Y OFRECE AGREGAR OTRO MAS AL
+       *>MISMO PRESTAMO, PARA CUBRIR LOS PRESTAMOS DE VARIOS
+       *>INSTRUMENTOS A LA VEZ (KIT).
+       REGISTRAR-ITEM.
+       DISPLAY " "
+       DISPLAY "Escanee o digite el codigo del instrumento"
+       ACCEPT ID-INSTRUMENTO
+       PERFORM VALIDACION-INSTRUMENTO
+       DISPLAY "Ingrese fecha de devolucion (AA/MM/DD)"
+       ACCEPT FECHA-DEVOLUCION
+       DISPLAY " "
+       DISPLAY "Ingrese hora de devolucion"
+       ACCEPT HORA-DEVOLUCION
+       DISPLAY " "
+       DISPLAY "Ingrese status del instrumento"
+       ACCEPT STATUS-INSTRUMENTO
+       MOVE "Activo" TO STATUS-PRESTAMO
+       WRITE PRESTAMOS-REGISTRO
+       PERFORM ACTUALIZAR-STATUS-INSTRUMENTO
+       MOVE PRE-LLAVE TO WS-AUD-LLAVE-REG
+       MOVE "Alta" TO AUD-ACCION
+       PERFORM GRABAR-AUDITORIA
+       DISPLAY " "
+       DISPLAY "Prestamo registrado correctamente."
+       DISPLAY " "
+       DISPLAY "¿Desea agregar otro instrumento a este prestamo? (S/N)"
+       ACCEPT WS-SI-NO
+       PERFORM VALIDACION-OTRO-ITEM.
+
+       VALIDACION-OTRO-ITEM.
+       EVALUATE WS-SI-NO
+       WHEN = "S" OR = "s"
+           ADD 1 TO ITEM-PRESTAMO
+           PERFORM REGISTRAR-ITEM
+       WHEN = "N" OR = "n"
+           NEXT SENTENCE
+       WHEN OTHER
+           DISPLAY "Por favor ingrese S para si, o N para no."
+           ACCEPT WS-SI-NO
+           PERFORM VALIDACION-OTRO-ITEM
+       END-EVALUATE.
+
        VOLVER-REGISTRAR.
        DISPLAY " ".
        DISPLAY "¿Que desea hacer?".
@@ -154,28 +337,113 @@
        DISPLAY "---Actualizar prestamos---".
        DISPLAY " ".
        DISPLAY "Indique numero de cedula del usuario".
-       ACCEPT CEDULA-USUARIO.
-       *>VERIFICAR SI LA CEDULA YA EXISTE EN LA BASE DE DATOS
+       ACCEPT WS-CEDULA-BUSCADA.
        OPEN I-O PRESTAMOS-ARCHIVO.
-       READ PRESTAMOS-ARCHIVO RECORD
-           KEY CEDULA-USUARIO
-               INVALID KEY     MOVE 0 TO WS-INDICADOR
-               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
-       IF WS-INDICADOR = 0 *>SI NO EXISTE REGRESO AL MENU.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       OPEN I-O BLOQUEOS-ARCHIVO.
+       PERFORM AVISAR-SI-VENCIDO.
+       *>COMO PUEDE HABER VARIOS PRESTAMOS PARA LA MISMA CEDULA, SE MUESTRAN
+       *>TODOS PRIMERO Y LUEGO SE PIDE LA FECHA/HORA DEL QUE SE QUIERE TOCAR.
+       MOVE 0 TO WS-HAY-PRESTAMOS.
+       MOVE WS-CEDULA-BUSCADA TO CEDULA-USUARIO.
+       START PRESTAMOS-ARCHIVO KEY IS NOT LESS THAN CEDULA-USUARIO
+           INVALID KEY MOVE 1 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           PERFORM LISTAR-PRESTAMOS-CEDULA.
+
+       IF WS-HAY-PRESTAMOS = 0 *>SI NO EXISTE REGRESO AL MENU.
            DISPLAY " "
            DISPLAY "El usuario ingresado no tiene prestamos."
            CLOSE PRESTAMOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM VOLVER-ACTUALIZAR
-       ELSE *>SI EXISTE MUESTRO LOS CAMPOS ANTES DE ACTUALIZAR.
+       ELSE
+           DISPLAY " "
+           DISPLAY "Ingrese fecha del prestamo a actualizar (AA/MM/DD)"
+           ACCEPT FECHA-PRESTAMO
+           DISPLAY "Ingrese hora del prestamo a actualizar"
+           ACCEPT HORA-PRESTAMO
+           DISPLAY "Ingrese numero de item del prestamo (01 si fue un "
+           DISPLAY "solo instrumento)"
+           ACCEPT ITEM-PRESTAMO
+           MOVE WS-CEDULA-BUSCADA TO CEDULA-USUARIO
+           READ PRESTAMOS-ARCHIVO RECORD
+               KEY PRE-LLAVE
+                   INVALID KEY     MOVE 0 TO WS-INDICADOR
+                   NOT INVALID KEY MOVE 1 TO WS-INDICADOR
+           IF WS-INDICADOR = 0
+               DISPLAY " "
+               DISPLAY "No existe ese prestamo para la cedula indicada."
+               CLOSE PRESTAMOS-ARCHIVO
+               CLOSE AUDITORIA-ARCHIVO
+               CLOSE BLOQUEOS-ARCHIVO
+               PERFORM VOLVER-ACTUALIZAR
+           ELSE *>SI EXISTE, VERIFICO QUE NADIE MAS LO ESTE EDITANDO.
+               PERFORM VERIFICAR-BLOQUEO
+               IF WS-INDICADOR = 0
+                   CLOSE PRESTAMOS-ARCHIVO
+                   CLOSE AUDITORIA-ARCHIVO
+                   CLOSE BLOQUEOS-ARCHIVO
+                   PERFORM VOLVER-ACTUALIZAR
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Numero de cedula del usuario: "
+                       CEDULA-USUARIO
+                   DISPLAY "Fecha de prestamo: " FECHA-PRESTAMO
+                   DISPLAY "Hora de prestamo: " HORA-PRESTAMO
+                   DISPLAY "Item del prestamo: " ITEM-PRESTAMO
+                   DISPLAY "Codigo del instrumento: " ID-INSTRUMENTO
+                   DISPLAY "Fecha de devolucion: " FECHA-DEVOLUCION
+                   DISPLAY "Hora de devolucion: " HORA-DEVOLUCION
+                   DISPLAY "Status del instrumento: " STATUS-INSTRUMENTO
+                   DISPLAY "Status del prestamo: " STATUS-PRESTAMO
+                   PERFORM CONFIRMAR-ACTUALIZAR.
+
+       *>VERIFICA SI EL USUARIO ESTA SUSPENDIDO EN USUARIOS.DAT ANTES
+       *>DE PERMITIRLE UN PRESTAMO NUEVO.
+       VERIFICAR-SUSPENDIDO.
+       MOVE 0 TO WS-USUARIO-SUSPENDIDO.
+       OPEN I-O USUARIOS-ARCHIVO.
+       MOVE CEDULA-USUARIO TO CEDULA-USUARIO-USR.
+       READ USUARIOS-ARCHIVO RECORD
+           KEY CEDULA-USUARIO-USR
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 1 AND STATUS-SUSPENDIDO-USR = "Suspendido"
+           MOVE 1 TO WS-USUARIO-SUSPENDIDO.
+       CLOSE USUARIOS-ARCHIVO.
+
+       *>AVISA AL OPERADOR SI EL USUARIO YA TIENE EQUIPO VENCIDO
+       *>PENDIENTE, SEGUN LA BANDERA QUE DEJA EL CIERRE DEL DIA EN
+       *>USUARIOS.DAT (VER CIERRE.CBL).
+       AVISAR-SI-VENCIDO.
+       OPEN I-O USUARIOS-ARCHIVO.
+       MOVE WS-CEDULA-BUSCADA TO CEDULA-USUARIO-USR.
+       READ USUARIOS-ARCHIVO RECORD
+           KEY CEDULA-USUARIO-USR
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 1 AND STATUS-VENCIDO-USR = "Vencido"
            DISPLAY " "
-           DISPLAY "Numero de cedula del usuario: " CEDULA-USUARIO
-           DISPLAY "Fecha de prestamo: " FECHA-PRESTAMO
-           DISPLAY "Hora de prestamo: " HORA-PRESTAMO
-           DISPLAY "Codigo del instrumento: " ID-INSTRUMENTO
-           DISPLAY "Fecha de devolucion: " FECHA-DEVOLUCION
-           DISPLAY "Hora de devolucion: " HORA-DEVOLUCION
-           DISPLAY "Status del instrumento: " STATUS-INSTRUMENTO
-           PERFORM CONFIRMAR-ACTUALIZAR.
+           DISPLAY "*** AVISO: este usuario tiene equipo vencido "
+           DISPLAY "pendiente por devolver. ***".
+       CLOSE USUARIOS-ARCHIVO.
+
+       LISTAR-PRESTAMOS-CEDULA.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+           AT END MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 1 OR CEDULA-USUARIO NOT = WS-CEDULA-BUSCADA
+           MOVE 1 TO WS-INDICADOR
+       ELSE
+           MOVE 1 TO WS-HAY-PRESTAMOS
+           DISPLAY " "
+           DISPLAY "Fecha: " FECHA-PRESTAMO " Hora: " HORA-PRESTAMO
+               " Item: " ITEM-PRESTAMO
+           DISPLAY "Instrumento: " ID-INSTRUMENTO
+               " Status: " STATUS-INSTRUMENTO
+           PERFORM LISTAR-PRESTAMOS-CEDULA.
 
        VOLVER-ACTUALIZAR.
        DISPLAY " ".
@@ -205,7 +473,10 @@
        DISPLAY " ".
        DISPLAY "¿Que desea hacer con este prestamo?".
        DISPLAY "1.- Editar campos".
-       DISPLAY "2.- Eliminar prestamo".
+       IF STATUS-PRESTAMO = "Inactivo"
+           DISPLAY "2.- Restaurar prestamo"
+       ELSE
+           DISPLAY "2.- Eliminar prestamo".
        DISPLAY "3.- Actualizar otro prestamo"
        DISPLAY "4.- Volver al menu".
        DISPLAY "5.- Salir"
@@ -220,13 +491,22 @@
        WHEN 2
            PERFORM ELIMINAR
        WHEN 3
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PRESTAMOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM ACTUALIZAR
        WHEN 4
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PRESTAMOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM PROGRAM-BEGIN
        WHEN 5
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PRESTAMOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -234,19 +514,38 @@
            PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR
        END-EVALUATE.
 
-       ELIMINAR. *>ELIMINAR EL PRESTAMO
-       DISPLAY "¿Esta seguro de eliminar el "
-       DISPLAY "prestamo del usuario " CEDULA-USUARIO "? (S/N)".
+       ELIMINAR. *>DAR DE BAJA (O RESTAURAR) EL PRESTAMO. ES UNA BAJA
+                 *>LOGICA, NO SE BORRA EL REGISTRO.
+       IF STATUS-PRESTAMO = "Inactivo"
+           DISPLAY "¿Esta seguro de restaurar el "
+           DISPLAY "prestamo del usuario " CEDULA-USUARIO "? (S/N)"
+       ELSE
+           DISPLAY "¿Esta seguro de eliminar el "
+           DISPLAY "prestamo del usuario " CEDULA-USUARIO "? (S/N)".
        ACCEPT WS-SI-NO.
        PERFORM VALIDACION-ELIMINAR.
 
        VALIDACION-ELIMINAR.
        EVALUATE WS-SI-NO
        WHEN = "S" OR = "s"
-           DELETE PRESTAMOS-ARCHIVO RECORD
-           DISPLAY " "
-           DISPLAY "Prestamo eliminado."
+           IF STATUS-PRESTAMO = "Inactivo"
+               MOVE "Activo" TO STATUS-PRESTAMO
+               MOVE "Restauracion" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Prestamo restaurado."
+           ELSE
+               MOVE "Inactivo" TO STATUS-PRESTAMO
+               MOVE "Baja" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Prestamo eliminado."
+           END-IF
+           REWRITE PRESTAMOS-REGISTRO
+           MOVE PRE-LLAVE TO WS-AUD-LLAVE-REG
+           PERFORM GRABAR-AUDITORIA
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PRESTAMOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM VOLVER-ACTUALIZAR
        WHEN = "N" OR = "n"
            PERFORM CONFIRMAR-ACTUALIZAR
@@ -272,6 +571,11 @@
        PERFORM CONFIRMAR.
        PERFORM CONFIRMAR-HORA-PRE.
 
+       DISPLAY " ".
+       DISPLAY "Item del prestamo: " ITEM-PRESTAMO.
+       PERFORM CONFIRMAR.
+       PERFORM CONFIRMAR-ITEM.
+
        DISPLAY " ".
        DISPLAY "Codigo del instrumento: " ID-INSTRUMENTO.
        PERFORM CONFIRMAR.
@@ -292,6 +596,12 @@
        PERFORM CONFIRMAR.
        PERFORM CONFIRMAR-STATUS.
 
+       *>EL STATUS DEL PRESTAMO NO SE EDITA AQUI (SE MANEJA DESDE
+       *>ELIMINAR), PERO DEBE VIAJAR EN AMBOS REGISTROS SOMBRA PARA
+       *>NO PERDERSE AL REESCRIBIR O RECREAR EL REGISTRO.
+       MOVE STATUS-PRESTAMO TO WS-STATUS-PRESTAMO-1.
+       MOVE STATUS-PRESTAMO TO WS-STATUS-PRESTAMO-2.
+
        PERFORM FINAL-EDITAR-CAMPOS.
 
        CONFIRMAR.
@@ -357,6 +667,25 @@
            PERFORM CONFIRMAR-HORA-PRE
        END-EVALUATE.
 
+       CONFIRMAR-ITEM.
+       EVALUATE WS-OPCION
+       WHEN 1
+           MOVE ITEM-PRESTAMO TO WS-ITEM-PRESTAMO-1
+           DISPLAY " "
+           DISPLAY "Ingrese nuevo numero de item del prestamo"
+           ACCEPT ITEM-PRESTAMO
+           MOVE ITEM-PRESTAMO TO WS-ITEM-PRESTAMO-2
+           NEXT SENTENCE
+       WHEN 2
+           MOVE ITEM-PRESTAMO TO WS-ITEM-PRESTAMO-1
+           MOVE ITEM-PRESTAMO TO WS-ITEM-PRESTAMO-2
+           NEXT SENTENCE
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM CONFIRMAR-ITEM
+       END-EVALUATE.
+
        CONFIRMAR-CODIGO.
        EVALUATE WS-OPCION
        WHEN 1
@@ -436,11 +765,14 @@
        FINAL-EDITAR-CAMPOS.
        *>VERIFICAR SI LA LLAVE INGRESADA YA EXISTE
        READ PRESTAMOS-ARCHIVO RECORD
-           KEY CEDULA-USUARIO
+           KEY PRE-LLAVE
                INVALID KEY     MOVE 0 TO WS-INDICADOR *>NO SE ENCONTRÓ LA LLAVE.
                NOT INVALID KEY MOVE 1 TO WS-INDICADOR. *>SI SE ENCONTRÓ LA LLAVE.
        *>VERIFICAR LLAVE INICIAL Y FINAL.
-       IF WS-CEDULA-USUARIO-1 = WS-CEDULA-USUARIO-2 *>SOLO SE REESCRIBE
+       IF WS-CEDULA-USUARIO-1 = WS-CEDULA-USUARIO-2
+           AND WS-FECHA-PRESTAMO-1 = WS-FECHA-PRESTAMO-2
+           AND WS-HORA-PRESTAMO-1 = WS-HORA-PRESTAMO-2
+           AND WS-ITEM-PRESTAMO-1 = WS-ITEM-PRESTAMO-2 *>SOLO SE REESCRIBE
            MOVE 2 TO WS-INDICADOR.
        *>VERIFICAR INDICADOR.
        EVALUATE WS-INDICADOR
@@ -467,10 +799,19 @@
                FROM WS-PRESTAMOS-REGISTRO-2
        END-EVALUATE.
 
+       MOVE WS-CEDULA-USUARIO-2 TO WS-AUD-CEDULA-REG.
+       MOVE WS-FECHA-PRESTAMO-2 TO WS-AUD-FECHA-REG.
+       MOVE WS-HORA-PRESTAMO-2 TO WS-AUD-HORA-REG.
+       MOVE "Modificacion" TO AUD-ACCION.
+       PERFORM GRABAR-AUDITORIA.
+
        DISPLAY " ".
        DISPLAY "Campo Actualizado correctamente.".
 
+       PERFORM LIBERAR-BLOQUEO.
        CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+       CLOSE BLOQUEOS-ARCHIVO.
        PERFORM VOLVER-ACTUALIZAR.
 
        VALIDACION-CODIGO-IGUAL.
@@ -482,13 +823,22 @@
            MOVE CEDULA-USUARIO TO WS-CEDULA-USUARIO-2
            PERFORM FINAL-EDITAR-CAMPOS
        WHEN 2
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PRESTAMOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM ACTUALIZAR
        WHEN 3
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PRESTAMOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM PROGRAM-BEGIN
        WHEN 4
+           PERFORM LIBERAR-BLOQUEO
            CLOSE PRESTAMOS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -496,5 +846,240 @@
            PERFORM VALIDACION-CODIGO-IGUAL
        END-EVALUATE.
 
+       DEVOLVER.
+       DISPLAY "---Registro de devolucion---".
+       DISPLAY " ".
+       DISPLAY "Indique numero de cedula del usuario".
+       ACCEPT WS-CEDULA-BUSCADA.
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN I-O INSTRUMENTOS-HISTORIAL-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       OPEN I-O BLOQUEOS-ARCHIVO.
+       PERFORM AVISAR-SI-VENCIDO.
+       *>COMO PUEDE HABER VARIOS PRESTAMOS PARA LA MISMA CEDULA, SE MUESTRAN
+       *>TODOS PRIMERO Y LUEGO SE PIDE LA FECHA/HORA DEL QUE SE QUIERE DEVOLVER.
+       MOVE 0 TO WS-HAY-PRESTAMOS.
+       MOVE WS-CEDULA-BUSCADA TO CEDULA-USUARIO.
+       START PRESTAMOS-ARCHIVO KEY IS NOT LESS THAN CEDULA-USUARIO
+           INVALID KEY MOVE 1 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           PERFORM LISTAR-PRESTAMOS-CEDULA.
+
+       IF WS-HAY-PRESTAMOS = 0 *>SI NO EXISTE REGRESO AL MENU.
+           DISPLAY " "
+           DISPLAY "El usuario ingresado no tiene prestamos."
+           CLOSE PRESTAMOS-ARCHIVO
+           CLOSE INSTRUMENTOS-ARCHIVO
+           CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
+           PERFORM VOLVER-DEVOLVER
+       ELSE
+           DISPLAY " "
+           DISPLAY "Ingrese fecha del prestamo a devolver (AA/MM/DD)"
+           ACCEPT FECHA-PRESTAMO
+           DISPLAY "Ingrese hora del prestamo a devolver"
+           ACCEPT HORA-PRESTAMO
+           DISPLAY "Ingrese numero de item del prestamo (01 si fue un "
+           DISPLAY "solo instrumento)"
+           ACCEPT ITEM-PRESTAMO
+           MOVE WS-CEDULA-BUSCADA TO CEDULA-USUARIO
+           READ PRESTAMOS-ARCHIVO RECORD
+               KEY PRE-LLAVE
+                   INVALID KEY     MOVE 0 TO WS-INDICADOR
+                   NOT INVALID KEY MOVE 1 TO WS-INDICADOR
+           IF WS-INDICADOR = 0
+               DISPLAY " "
+               DISPLAY "No existe ese prestamo para la cedula indicada."
+               CLOSE PRESTAMOS-ARCHIVO
+               CLOSE INSTRUMENTOS-ARCHIVO
+               CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO
+               CLOSE AUDITORIA-ARCHIVO
+               CLOSE BLOQUEOS-ARCHIVO
+               PERFORM VOLVER-DEVOLVER
+           ELSE *>SI EXISTE, VERIFICO QUE NADIE MAS LO ESTE EDITANDO.
+               PERFORM VERIFICAR-BLOQUEO
+               IF WS-INDICADOR = 0
+                   CLOSE PRESTAMOS-ARCHIVO
+                   CLOSE INSTRUMENTOS-ARCHIVO
+                   CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO
+                   CLOSE AUDITORIA-ARCHIVO
+                   CLOSE BLOQUEOS-ARCHIVO
+                   PERFORM VOLVER-DEVOLVER
+               ELSE
+                   IF STATUS-INSTRUMENTO = "Devuelto"
+                       DISPLAY " "
+                       DISPLAY "Ese prestamo ya fue devuelto."
+                       PERFORM LIBERAR-BLOQUEO
+                       CLOSE PRESTAMOS-ARCHIVO
+                       CLOSE INSTRUMENTOS-ARCHIVO
+                       CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO
+                       CLOSE AUDITORIA-ARCHIVO
+                       CLOSE BLOQUEOS-ARCHIVO
+                       PERFORM VOLVER-DEVOLVER
+                   ELSE
+                       DISPLAY " "
+                       DISPLAY "Codigo del instrumento: " ID-INSTRUMENTO
+                       DISPLAY "Ingrese status del instrumento devuelto"
+                       ACCEPT STATUS-INSTRUMENTO
+                       ACCEPT FECHA-DEVOLUCION FROM DATE
+                       ACCEPT WS-HORA-STATUS-HIST FROM TIME
+                       MOVE WS-HORA-STATUS-HIST TO HORA-DEVOLUCION
+                       REWRITE PRESTAMOS-REGISTRO
+                       PERFORM ACTUALIZAR-STATUS-DEVOLUCION
+                       MOVE PRE-LLAVE TO WS-AUD-LLAVE-REG
+                       MOVE "Devolucion" TO AUD-ACCION
+                       PERFORM GRABAR-AUDITORIA
+                       DISPLAY " "
+                       DISPLAY "Devolucion registrada correctamente."
+                       PERFORM LIBERAR-BLOQUEO
+                       CLOSE PRESTAMOS-ARCHIVO
+                       CLOSE INSTRUMENTOS-ARCHIVO
+                       CLOSE INSTRUMENTOS-HISTORIAL-ARCHIVO
+                       CLOSE AUDITORIA-ARCHIVO
+                       CLOSE BLOQUEOS-ARCHIVO
+                       PERFORM VOLVER-DEVOLVER.
+
+       VOLVER-DEVOLVER.
+       DISPLAY " ".
+       DISPLAY "¿Que desea hacer?".
+       DISPLAY "1.- Registrar otra devolucion".
+       DISPLAY "2.- Volver al menu".
+       DISPLAY "3.- Salir".
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-VOLVER-DEVOLVER.
+
+       VALIDACION-VOLVER-DEVOLVER.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM DEVOLVER
+       WHEN 2
+           PERFORM PROGRAM-BEGIN
+       WHEN 3
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-VOLVER-DEVOLVER
+       END-EVALUATE.
+
+       *>VERIFICA QUE EL CODIGO DE INSTRUMENTO INGRESADO EXISTA EN
+       *>INSTRUMENTOS.DAT ANTES DE PERMITIR QUE SE LE ASOCIE UN
+       *>PRESTAMO, IGUAL QUE VALIDAR-PROVEEDOR EN INSTRUMENTOS.CBL.
+       VALIDACION-INSTRUMENTO.
+       MOVE ID-INSTRUMENTO TO ID-INSTRUMENTO-INV.
+       READ INSTRUMENTOS-ARCHIVO RECORD
+           KEY ID-INSTRUMENTO-INV
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "No existe un instrumento con ese codigo."
+           DISPLAY "Escanee o digite el codigo del instrumento"
+           ACCEPT ID-INSTRUMENTO
+           PERFORM VALIDACION-INSTRUMENTO.
+
+       ACTUALIZAR-STATUS-INSTRUMENTO.
+       *>AL REGISTRARSE UN PRESTAMO EL INSTRUMENTO PASA A "Prestado"
+       *>Y QUEDA CONSTANCIA EN SU HISTORIAL DE STATUS.
+       MOVE ID-INSTRUMENTO TO ID-INSTRUMENTO-INV.
+       READ INSTRUMENTOS-ARCHIVO RECORD
+           KEY ID-INSTRUMENTO-INV
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "Advertencia: el instrumento ingresado no existe, no"
+           DISPLAY "se pudo actualizar su status."
+       ELSE
+           IF STATUS-INSTRUMENTO-INV NOT = "Prestado"
+               MOVE ID-INSTRUMENTO-INV TO ID-INSTRUMENTO-HIST
+               ACCEPT FECHA-STATUS-INV FROM DATE
+               MOVE FECHA-STATUS-INV TO FECHA-STATUS-HIST
+               ACCEPT WS-HORA-STATUS-HIST FROM TIME
+               MOVE WS-HORA-STATUS-HIST TO HORA-STATUS-HIST
+               MOVE "Prestado" TO STATUS-INSTRUMENTO-INV
+               MOVE STATUS-INSTRUMENTO-INV TO STATUS-INSTRUMENTO-HIST
+               REWRITE INSTRUMENTOS-REGISTRO
+               WRITE INSTRUMENTOS-HISTORIAL-REGISTRO.
+
+       ACTUALIZAR-STATUS-DEVOLUCION.
+       *>AL REGISTRARSE LA DEVOLUCION DE UN PRESTAMO EL INSTRUMENTO PASA
+       *>AL STATUS INDICADO POR EL OPERADOR Y QUEDA CONSTANCIA EN SU
+       *>HISTORIAL DE STATUS.
+       MOVE ID-INSTRUMENTO TO ID-INSTRUMENTO-INV.
+       READ INSTRUMENTOS-ARCHIVO RECORD
+           KEY ID-INSTRUMENTO-INV
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "Advertencia: el instrumento ingresado no existe, no"
+           DISPLAY "se pudo actualizar su status."
+       ELSE
+           IF STATUS-INSTRUMENTO-INV NOT = STATUS-INSTRUMENTO
+               MOVE ID-INSTRUMENTO-INV TO ID-INSTRUMENTO-HIST
+               ACCEPT FECHA-STATUS-INV FROM DATE
+               MOVE FECHA-STATUS-INV TO FECHA-STATUS-HIST
+               ACCEPT WS-HORA-STATUS-HIST FROM TIME
+               MOVE WS-HORA-STATUS-HIST TO HORA-STATUS-HIST
+               MOVE STATUS-INSTRUMENTO TO STATUS-INSTRUMENTO-INV
+               MOVE STATUS-INSTRUMENTO-INV TO STATUS-INSTRUMENTO-HIST
+               REWRITE INSTRUMENTOS-REGISTRO
+               WRITE INSTRUMENTOS-HISTORIAL-REGISTRO.
+
+       GRABAR-AUDITORIA.
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO LA TRANSACCION.
+       *>AUD-ACCION Y WS-AUD-LLAVE-REG DEBEN SER LLENADOS POR QUIEN
+       *>LLAMA A ESTE PARRAFO.
+       ACCEPT AUD-FECHA FROM DATE.
+       ACCEPT AUD-HORA FROM TIME.
+       MOVE LS-CONECTAR TO AUD-OPERADOR.
+       MOVE "Prestamos" TO AUD-PROGRAMA.
+       MOVE WS-AUD-LLAVE-REG TO AUD-LLAVE-REGISTRO.
+       WRITE AUDITORIA-REGISTRO.
+
+       *>SE FIJA SI OTRO OPERADOR YA TIENE ESTE REGISTRO ABIERTO PARA
+       *>EDICION. SI NO HAY BLOQUEO, DEJA UNO A NOMBRE DE ESTE
+       *>OPERADOR. PRE-LLAVE DEBE ESTAR LLENO POR QUIEN LLAMA.
+       VERIFICAR-BLOQUEO.
+       MOVE "PRESTAMOS" TO LOCK-ARCHIVO.
+       MOVE PRE-LLAVE TO LOCK-CLAVE.
+       MOVE LOCK-CLAVE TO WS-BLOQUEO-CLAVE.
+       READ BLOQUEOS-ARCHIVO RECORD
+           KEY LOCK-LLAVE
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           MOVE LS-CONECTAR TO LOCK-OPERADOR
+           ACCEPT LOCK-FECHA FROM DATE
+           ACCEPT LOCK-HORA FROM TIME
+           WRITE BLOQUEOS-REGISTRO
+           MOVE 1 TO WS-INDICADOR
+       ELSE
+           IF LOCK-OPERADOR = LS-CONECTAR
+               MOVE 1 TO WS-INDICADOR
+           ELSE
+               DISPLAY " "
+               DISPLAY "Este registro lo esta editando el operador "
+                   LOCK-OPERADOR
+               DISPLAY "en otro terminal. Intente mas tarde."
+               MOVE 0 TO WS-INDICADOR.
+
+       *>QUITA EL BLOQUEO DEJADO POR VERIFICAR-BLOQUEO AL TERMINAR DE
+       *>TRABAJAR SOBRE EL REGISTRO.
+       LIBERAR-BLOQUEO.
+       MOVE "PRESTAMOS" TO LOCK-ARCHIVO.
+       MOVE WS-BLOQUEO-CLAVE TO LOCK-CLAVE.
+       DELETE BLOQUEOS-ARCHIVO RECORD
+           INVALID KEY     MOVE 0 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
 
+       *>PARRAFO VACIO PARA QUE EXIT PROGRAM NO QUEDE COMO CONTINUACION
+       *>DE LIBERAR-BLOQUEO (SE INVOCA CON PERFORM SIN THRU, ASI QUE SU
+       *>ALCANCE LLEGA HASTA EL SIGUIENTE ENCABEZADO DE PARRAFO).
+       FIN-PROGRAMA.
        EXIT PROGRAM.
