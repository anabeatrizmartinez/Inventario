@@ -11,6 +11,29 @@
        RECORD KEY IS CODIGO-TIPO
        ACCESS MODE IS DYNAMIC.
 
+       SELECT OPTIONAL INSTRUMENTOS-ARCHIVO
+       ASSIGN TO "c:\instrumentos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO
+       ACCESS MODE IS DYNAMIC.
+
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO CADA TRANSACCION DE
+       *>MANTENIMIENTO (ALTA, MODIFICACION O BAJA) SOBRE UN TIPO.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO "c:\auditoria.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS AUD-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>PERMITE DETECTAR SI OTRO TERMINAL YA TIENE UN REGISTRO ABIERTO
+       *>PARA EDICION, PARA EVITAR QUE DOS OPERADORES SE PISEN LOS
+       *>CAMBIOS SIN DARSE CUENTA.
+       SELECT OPTIONAL BLOQUEOS-ARCHIVO
+       ASSIGN TO "c:\bloqueos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS LOCK-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
        DATA DIVISION.
        FILE SECTION.
        FD TIPO-INSTRUMENTO-ARCHIVO.
@@ -18,6 +41,37 @@
                05 CODIGO-TIPO PIC X(3).
                05 NOMBRE-TIPO PIC X(40).
                05 CORRELATIVO PIC 9(3).
+               05 STATUS-TIPO PIC X(8).
+
+       FD INSTRUMENTOS-ARCHIVO.
+           01 INSTRUMENTOS-REGISTRO.
+               05 ID-INSTRUMENTO      PIC X(6).
+               05 TIPO-INSTRUMENTO-IN PIC X(40).
+               05 FECHA-ADQUISICION   PIC 9(6).
+               05 FORMA-ADQUISICION   PIC X(8).
+               05 ID-PROVEEDOR-INST   PIC X(11).
+               05 STATUS-INSTRUMENTO  PIC X(14).
+               05 FECHA-STATUS        PIC 9(6).
+
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUD-LLAVE. *>VARIAS AUDITORIAS PUEDEN OCURRIR EL
+                             *>MISMO DIA.
+                   10 AUD-FECHA          PIC 9(6).
+                   10 AUD-HORA           PIC 9(8).
+               05 AUD-OPERADOR       PIC X(10).
+               05 AUD-PROGRAMA       PIC X(15).
+               05 AUD-ACCION         PIC X(13).
+               05 AUD-LLAVE-REGISTRO PIC X(60).
+
+       FD BLOQUEOS-ARCHIVO.
+           01 BLOQUEOS-REGISTRO.
+               05 LOCK-LLAVE.
+                   10 LOCK-ARCHIVO PIC X(15).
+                   10 LOCK-CLAVE   PIC X(62).
+               05 LOCK-OPERADOR PIC X(10).
+               05 LOCK-FECHA    PIC 9(6).
+               05 LOCK-HORA     PIC 9(8).
 
        WORKING-STORAGE SECTION.
        *>VARIABLES USADAS
@@ -30,18 +84,40 @@
            05 WS-CODIGO-TIPO-1 PIC X(3).
            05 WS-NOMBRE-TIPO-1 PIC X(40).
            05 WS-CORRELATIVO-1 PIC 9(3).
+           05 WS-STATUS-TIPO-1 PIC X(8).
 
        01 WS-TIPO-INSTRUMENTO-REGISTRO-2.
            05 WS-CODIGO-TIPO-2 PIC X(3).
            05 WS-NOMBRE-TIPO-2 PIC X(40).
            05 WS-CORRELATIVO-2 PIC 9(3).
+           05 WS-STATUS-TIPO-2 PIC X(8).
 
        77 WS-OPCION PIC 9(2).
        77 WS-INDICADOR PIC 9(1).
        77 WS-SI-NO PIC X(1).
+       77 LEE-TODO PIC 9(1).
+
+       *>USADOS PARA RECONCILIAR EL CORRELATIVO DE CADA TIPO CONTRA
+       *>LOS INSTRUMENTOS QUE REALMENTE EXISTEN EN EL ARCHIVO.
+       01 WS-ID-INSTRUMENTO-REC.
+           05 WS-ID-COD-TIPO-REC     PIC X(3).
+           05 WS-ID-CORRELATIVO-REC  PIC 9(3).
+
+       77 WS-MAX-CORRELATIVO PIC 9(3).
+       77 WS-CANT-INSTRUMENTOS PIC 9(5).
+       77 WS-CANT-DESCUADRES PIC 9(5).
+
+       *>USADO PARA DEJAR CONSTANCIA DE LAS TRANSACCIONES DE
+       *>MANTENIMIENTO EN LA AUDITORIA.
+       77 WS-AUD-LLAVE-REG PIC X(60).
+
+       *>GUARDA LA CLAVE QUE SE DEJO BLOQUEADA EN VERIFICAR-BLOQUEO,
+       *>PARA QUE LIBERAR-BLOQUEO LA QUITE AUNQUE EL REGISTRO HAYA
+       *>CAMBIADO DE LLAVE MIENTRAS SE EDITABA.
+       77 WS-BLOQUEO-CLAVE PIC X(62).
 
        LINKAGE SECTION.
-       01 LS-CONECTAR PIC X.
+       01 LS-CONECTAR PIC X(10).
 
        PROCEDURE DIVISION USING LS-CONECTAR. *>CONECTO CON EL MENU.
        MAIN SECTION.
@@ -52,7 +128,8 @@
        DISPLAY " ".
        DISPLAY "1) Registrar".
        DISPLAY "2) Actualizar".
-       DISPLAY "3) Salir".
+       DISPLAY "3) Reconciliar correlativos".
+       DISPLAY "4) Salir".
        ACCEPT WS-OPCION.
        PERFORM VALIDACION-MENU.
 
@@ -66,6 +143,8 @@
        WHEN 2
            PERFORM ACTUALIZAR
        WHEN 3
+           PERFORM RECONCILIAR
+       WHEN 4
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -81,6 +160,7 @@
 
        *>VERIFICAR SI EL CODIGO YA EXISTE EN LA BASE DE DATOS
        OPEN I-O TIPO-INSTRUMENTO-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
        READ TIPO-INSTRUMENTO-ARCHIVO RECORD
            KEY CODIGO-TIPO
                INVALID KEY     MOVE 0 TO WS-INDICADOR
@@ -93,7 +173,11 @@
            DISPLAY " "
            DISPLAY "Por ser un codigo nuevo, el numero correlativo "
            DISPLAY "se inicializa en 0"
+           MOVE "Activo" TO STATUS-TIPO
            WRITE TIPO-INSTRUMENTO-REGISTRO
+           MOVE CODIGO-TIPO TO WS-AUD-LLAVE-REG
+           MOVE "Alta" TO AUD-ACCION
+           PERFORM GRABAR-AUDITORIA
            DISPLAY " "
            DISPLAY "Tipo de instrumento deportivo "
            DISPLAY "registrado correctamente."
@@ -102,6 +186,7 @@
            DISPLAY "El tipo de instrumento ya existe.".
 
        CLOSE TIPO-INSTRUMENTO-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
        PERFORM VOLVER-REGISTRAR.
 
        VOLVER-REGISTRAR.
@@ -136,6 +221,8 @@
        ACCEPT CODIGO-TIPO.
        *>VERIFICAR SI EL CODIGO YA EXISTE EN LA BASE DE DATOS
        OPEN I-O TIPO-INSTRUMENTO-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       OPEN I-O BLOQUEOS-ARCHIVO.
        READ TIPO-INSTRUMENTO-ARCHIVO RECORD
            KEY CODIGO-TIPO
                INVALID KEY     MOVE 0 TO WS-INDICADOR
@@ -144,13 +231,23 @@
            DISPLAY " "
            DISPLAY "No existe el tipo de instrumento ingresado."
            CLOSE TIPO-INSTRUMENTO-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM VOLVER-ACTUALIZAR
-       ELSE *>SI EXISTE MUESTRO LOS CAMPOS ANTES DE ACTUALIZAR.
-           DISPLAY " "
-           DISPLAY "Codigo de tipo de instrumento: " CODIGO-TIPO
-           DISPLAY "Nombre de tipo de instrumento: " NOMBRE-TIPO
-           DISPLAY "Numero correlativo: " CORRELATIVO
-           PERFORM CONFIRMAR-ACTUALIZAR.
+       ELSE
+           PERFORM VERIFICAR-BLOQUEO
+           IF WS-INDICADOR = 0
+               CLOSE TIPO-INSTRUMENTO-ARCHIVO
+               CLOSE AUDITORIA-ARCHIVO
+               CLOSE BLOQUEOS-ARCHIVO
+               PERFORM VOLVER-ACTUALIZAR
+           ELSE *>SI EXISTE Y NO ESTA BLOQUEADO, MUESTRO LOS CAMPOS.
+               DISPLAY " "
+               DISPLAY "Codigo de tipo de instrumento: " CODIGO-TIPO
+               DISPLAY "Nombre de tipo de instrumento: " NOMBRE-TIPO
+               DISPLAY "Numero correlativo: " CORRELATIVO
+               DISPLAY "Status: " STATUS-TIPO
+               PERFORM CONFIRMAR-ACTUALIZAR.
 
        VOLVER-ACTUALIZAR.
        DISPLAY " ".
@@ -180,7 +277,10 @@
        DISPLAY " ".
        DISPLAY "¿Que desea hacer con este tipo de instrumento?".
        DISPLAY "1.- Editar campos".
-       DISPLAY "2.- Eliminar tipo de instrumento".
+       IF STATUS-TIPO = "Inactivo"
+           DISPLAY "2.- Restaurar tipo de instrumento"
+       ELSE
+           DISPLAY "2.- Eliminar tipo de instrumento".
        DISPLAY "3.- Actualizar otro tipo de instrumento deportivo"
        DISPLAY "4.- Volver al menu".
        DISPLAY "5.- Salir"
@@ -195,13 +295,22 @@
        WHEN 2
            PERFORM ELIMINAR
        WHEN 3
+           PERFORM LIBERAR-BLOQUEO
            CLOSE TIPO-INSTRUMENTO-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM ACTUALIZAR
        WHEN 4
+           PERFORM LIBERAR-BLOQUEO
            CLOSE TIPO-INSTRUMENTO-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM PROGRAM-BEGIN
        WHEN 5
+           PERFORM LIBERAR-BLOQUEO
            CLOSE TIPO-INSTRUMENTO-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -209,19 +318,38 @@
            PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR
        END-EVALUATE.
 
-       ELIMINAR. *>ELIMINAR EL TIPO DE INSTRUMENTO
-       DISPLAY "¿Esta seguro de eliminar el "
-       DISPLAY "tipo de instrumento " CODIGO-TIPO "? (S/N)".
+       ELIMINAR. *>DAR DE BAJA (O RESTAURAR) EL TIPO DE INSTRUMENTO.
+                 *>ES UNA BAJA LOGICA, NO SE BORRA EL REGISTRO.
+       IF STATUS-TIPO = "Inactivo"
+           DISPLAY "¿Esta seguro de restaurar el "
+           DISPLAY "tipo de instrumento " CODIGO-TIPO "? (S/N)"
+       ELSE
+           DISPLAY "¿Esta seguro de eliminar el "
+           DISPLAY "tipo de instrumento " CODIGO-TIPO "? (S/N)".
        ACCEPT WS-SI-NO.
        PERFORM VALIDACION-ELIMINAR.
 
        VALIDACION-ELIMINAR.
        EVALUATE WS-SI-NO
        WHEN = "S" OR = "s"
-           DELETE TIPO-INSTRUMENTO-ARCHIVO RECORD
-           DISPLAY " "
-           DISPLAY "Tipo de instrumento deportivo eliminado."
+           IF STATUS-TIPO = "Inactivo"
+               MOVE "Activo" TO STATUS-TIPO
+               MOVE "Restauracion" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Tipo de instrumento deportivo restaurado."
+           ELSE
+               MOVE "Inactivo" TO STATUS-TIPO
+               MOVE "Baja" TO AUD-ACCION
+               DISPLAY " "
+               DISPLAY "Tipo de instrumento deportivo eliminado."
+           END-IF
+           REWRITE TIPO-INSTRUMENTO-REGISTRO
+           MOVE CODIGO-TIPO TO WS-AUD-LLAVE-REG
+           PERFORM GRABAR-AUDITORIA
+           PERFORM LIBERAR-BLOQUEO
            CLOSE TIPO-INSTRUMENTO-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM VOLVER-ACTUALIZAR
        WHEN = "N" OR = "n"
            PERFORM CONFIRMAR-ACTUALIZAR
@@ -247,6 +375,12 @@
        PERFORM CONFIRMAR.
        PERFORM CONFIRMAR-CORRELATIVO.
 
+       *>EL STATUS NO SE EDITA AQUI (SE MANEJA DESDE ELIMINAR), PERO
+       *>DEBE VIAJAR EN AMBOS REGISTROS SOMBRA PARA NO PERDERSE AL
+       *>REESCRIBIR O RECREAR EL REGISTRO.
+       MOVE STATUS-TIPO TO WS-STATUS-TIPO-1.
+       MOVE STATUS-TIPO TO WS-STATUS-TIPO-2.
+
        PERFORM FINAL-EDITAR-CAMPOS.
 
        CONFIRMAR.
@@ -363,10 +497,17 @@
                FROM WS-TIPO-INSTRUMENTO-REGISTRO-2
        END-EVALUATE.
 
+       MOVE WS-CODIGO-TIPO-2 TO WS-AUD-LLAVE-REG.
+       MOVE "Modificacion" TO AUD-ACCION.
+       PERFORM GRABAR-AUDITORIA.
+
        DISPLAY " ".
        DISPLAY "Campo Actualizado correctamente.".
 
+       PERFORM LIBERAR-BLOQUEO.
        CLOSE TIPO-INSTRUMENTO-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+       CLOSE BLOQUEOS-ARCHIVO.
        PERFORM VOLVER-ACTUALIZAR.
 
        VALIDACION-CODIGO-IGUAL.
@@ -378,13 +519,22 @@
            MOVE CODIGO-TIPO TO WS-CODIGO-TIPO-2
            PERFORM FINAL-EDITAR-CAMPOS
        WHEN 2
+           PERFORM LIBERAR-BLOQUEO
            CLOSE TIPO-INSTRUMENTO-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM ACTUALIZAR
        WHEN 3
+           PERFORM LIBERAR-BLOQUEO
            CLOSE TIPO-INSTRUMENTO-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            PERFORM PROGRAM-BEGIN
        WHEN 4
+           PERFORM LIBERAR-BLOQUEO
            CLOSE TIPO-INSTRUMENTO-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
            STOP RUN
        WHEN OTHER
            DISPLAY "Por favor ingrese una opcion valida"
@@ -392,5 +542,143 @@
            PERFORM VALIDACION-CODIGO-IGUAL
        END-EVALUATE.
 
+       RECONCILIAR.
+       DISPLAY "---Reconciliar correlativos de tipos---".
+       DISPLAY " ".
+       OPEN I-O TIPO-INSTRUMENTO-ARCHIVO.
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+
+       MOVE 0 TO LEE-TODO.
+       MOVE 0 TO WS-CANT-DESCUADRES.
+       PERFORM LEER-SIGUIENTE-TIPO-REC.
+       IF LEE-TODO = 1
+           DISPLAY "No hay tipos de instrumento registrados."
+       ELSE
+           PERFORM VERIFICAR-CORRELATIVO-TIPO UNTIL LEE-TODO = 1.
 
+       DISPLAY " ".
+       IF WS-CANT-DESCUADRES = 0
+           DISPLAY "Todos los correlativos coinciden con los "
+           DISPLAY "instrumentos existentes."
+       ELSE
+           DISPLAY "Se ajusto el correlativo de " WS-CANT-DESCUADRES
+           DISPLAY " tipo(s) de instrumento.".
+
+       CLOSE TIPO-INSTRUMENTO-ARCHIVO.
+       CLOSE INSTRUMENTOS-ARCHIVO.
+       PERFORM VOLVER-RECONCILIAR.
+
+       LEER-SIGUIENTE-TIPO-REC.
+       READ TIPO-INSTRUMENTO-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       VERIFICAR-CORRELATIVO-TIPO.
+       *>RECORRE LOS INSTRUMENTOS DE ESTE TIPO PARA HALLAR EL MAYOR
+       *>CORRELATIVO REALMENTE USADO, Y LO COMPARA CONTRA EL GUARDADO.
+       MOVE 0 TO WS-MAX-CORRELATIVO.
+       MOVE 0 TO WS-CANT-INSTRUMENTOS.
+       MOVE CODIGO-TIPO TO WS-ID-COD-TIPO-REC.
+       MOVE 0 TO WS-ID-CORRELATIVO-REC.
+       MOVE WS-ID-INSTRUMENTO-REC TO ID-INSTRUMENTO.
+       START INSTRUMENTOS-ARCHIVO KEY IS NOT LESS THAN ID-INSTRUMENTO
+           INVALID KEY     MOVE 1 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           PERFORM CONTAR-INSTRUMENTOS-TIPO UNTIL WS-INDICADOR = 1.
+
+       IF WS-MAX-CORRELATIVO > CORRELATIVO
+           DISPLAY "Tipo " CODIGO-TIPO ": correlativo guardado "
+               CORRELATIVO ", maximo real " WS-MAX-CORRELATIVO
+           MOVE WS-MAX-CORRELATIVO TO CORRELATIVO
+           REWRITE TIPO-INSTRUMENTO-REGISTRO
+           ADD 1 TO WS-CANT-DESCUADRES.
+
+       PERFORM LEER-SIGUIENTE-TIPO-REC.
+
+       CONTAR-INSTRUMENTOS-TIPO.
+       READ INSTRUMENTOS-ARCHIVO NEXT RECORD
+           AT END MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR NOT = 1
+           MOVE ID-INSTRUMENTO TO WS-ID-INSTRUMENTO-REC
+           IF WS-ID-COD-TIPO-REC NOT = CODIGO-TIPO
+               MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR NOT = 1
+           ADD 1 TO WS-CANT-INSTRUMENTOS
+           IF WS-ID-CORRELATIVO-REC > WS-MAX-CORRELATIVO
+               MOVE WS-ID-CORRELATIVO-REC TO WS-MAX-CORRELATIVO.
+
+       VOLVER-RECONCILIAR.
+       DISPLAY " ".
+       DISPLAY "¿Que desea hacer?".
+       DISPLAY "1.- Volver al menu".
+       DISPLAY "2.- Salir".
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-VOLVER-RECONCILIAR.
+
+       VALIDACION-VOLVER-RECONCILIAR.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM PROGRAM-BEGIN
+       WHEN 2
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-VOLVER-RECONCILIAR
+       END-EVALUATE.
+
+       GRABAR-AUDITORIA.
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO LA TRANSACCION.
+       *>AUD-ACCION Y WS-AUD-LLAVE-REG DEBEN SER LLENADOS POR QUIEN
+       *>LLAMA A ESTE PARRAFO.
+       ACCEPT AUD-FECHA FROM DATE.
+       ACCEPT AUD-HORA FROM TIME.
+       MOVE LS-CONECTAR TO AUD-OPERADOR.
+       MOVE "Tipos" TO AUD-PROGRAMA.
+       MOVE WS-AUD-LLAVE-REG TO AUD-LLAVE-REGISTRO.
+       WRITE AUDITORIA-REGISTRO.
+
+       *>SE FIJA SI OTRO OPERADOR YA TIENE ESTE REGISTRO ABIERTO PARA
+       *>EDICION. SI NO HAY BLOQUEO, DEJA UNO A NOMBRE DE ESTE
+       *>OPERADOR. CODIGO-TIPO DEBE ESTAR LLENO POR QUIEN LLAMA.
+       VERIFICAR-BLOQUEO.
+       MOVE "TIPOS" TO LOCK-ARCHIVO.
+       MOVE SPACES TO LOCK-CLAVE.
+       MOVE CODIGO-TIPO TO LOCK-CLAVE(1:3).
+       MOVE LOCK-CLAVE TO WS-BLOQUEO-CLAVE.
+       READ BLOQUEOS-ARCHIVO RECORD
+           KEY LOCK-LLAVE
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           MOVE LS-CONECTAR TO LOCK-OPERADOR
+           ACCEPT LOCK-FECHA FROM DATE
+           ACCEPT LOCK-HORA FROM TIME
+           WRITE BLOQUEOS-REGISTRO
+           MOVE 1 TO WS-INDICADOR
+       ELSE
+           IF LOCK-OPERADOR = LS-CONECTAR
+               MOVE 1 TO WS-INDICADOR
+           ELSE
+               DISPLAY " "
+               DISPLAY "Este registro lo esta editando el operador "
+                   LOCK-OPERADOR
+               DISPLAY "en otro terminal. Intente mas tarde."
+               MOVE 0 TO WS-INDICADOR.
+
+       *>QUITA EL BLOQUEO DEJADO POR VERIFICAR-BLOQUEO AL TERMINAR DE
+       *>TRABAJAR SOBRE EL REGISTRO.
+       LIBERAR-BLOQUEO.
+       MOVE "TIPOS" TO LOCK-ARCHIVO.
+       MOVE WS-BLOQUEO-CLAVE TO LOCK-CLAVE.
+       DELETE BLOQUEOS-ARCHIVO RECORD
+           INVALID KEY     MOVE 0 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+
+       *>PARRAFO VACIO PARA QUE EXIT PROGRAM NO QUEDE COMO CONTINUACION
+       *>DE LIBERAR-BLOQUEO (SE INVOCA CON PERFORM SIN THRU, ASI QUE SU
+       *>ALCANCE LLEGA HASTA EL SIGUIENTE ENCABEZADO DE PARRAFO).
+       FIN-PROGRAMA.
        EXIT PROGRAM.
