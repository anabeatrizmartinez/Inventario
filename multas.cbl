@@ -0,0 +1,605 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Multas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT OPTIONAL MULTAS-ARCHIVO
+       ASSIGN TO "c:\multas.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS MUL-LLAVE
+       ALTERNATE RECORD KEY IS CEDULA-USUARIO-MUL WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC.
+
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO CADA TRANSACCION DE
+       *>MANTENIMIENTO (ALTA, MODIFICACION O BAJA) SOBRE UNA MULTA.
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO "c:\auditoria.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS AUD-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>PARA VERIFICAR QUE EL USUARIO A QUIEN SE LE APLICA LA MULTA
+       *>ESTE REGISTRADO.
+       SELECT OPTIONAL USUARIOS-ARCHIVO
+       ASSIGN TO "c:\usuarios.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CEDULA-USUARIO-USR
+       ACCESS MODE IS DYNAMIC.
+
+       *>PARA VERIFICAR QUE EL INSTRUMENTO POR EL QUE SE APLICA LA
+       *>MULTA EXISTA.
+       SELECT OPTIONAL INSTRUMENTOS-ARCHIVO
+       ASSIGN TO "c:\instrumentos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO-INV
+       ACCESS MODE IS DYNAMIC.
+
+       *>PERMITE DETECTAR SI OTRO TERMINAL YA TIENE UN REGISTRO ABIERTO
+       *>PARA EDICION, PARA EVITAR QUE DOS OPERADORES SE PISEN LOS
+       *>CAMBIOS SIN DARSE CUENTA.
+       SELECT OPTIONAL BLOQUEOS-ARCHIVO
+       ASSIGN TO "c:\bloqueos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS LOCK-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MULTAS-ARCHIVO.
+           01 MULTAS-REGISTRO.
+               05 MUL-LLAVE. *>UN USUARIO PUEDE TENER VARIAS MULTAS,
+                             *>CADA UNA LIGADA A UN INSTRUMENTO Y FECHA.
+                   10 CEDULA-USUARIO-MUL   PIC X(11).
+                   10 ID-INSTRUMENTO-MUL   PIC X(6).
+                   10 FECHA-MULTA          PIC 9(6).
+               05 MOTIVO-MULTA         PIC X(30).
+               05 MONTO-MULTA          PIC 9(6)V99.
+               05 STATUS-MULTA         PIC X(10). *>Pendiente/Pagada.
+
+       FD AUDITORIA-ARCHIVO.
+           01 AUDITORIA-REGISTRO.
+               05 AUD-LLAVE. *>VARIAS AUDITORIAS PUEDEN OCURRIR EL
+                             *>MISMO DIA.
+                   10 AUD-FECHA          PIC 9(6).
+                   10 AUD-HORA           PIC 9(8).
+               05 AUD-OPERADOR       PIC X(10).
+               05 AUD-PROGRAMA       PIC X(15).
+               05 AUD-ACCION         PIC X(13).
+               05 AUD-LLAVE-REGISTRO PIC X(60).
+
+       *>COPIA DEL REGISTRO DE USUARIOS.DAT. LOS NOMBRES DE CAMPOS SE
+       *>SUFIJAN CON "-USR" PARA NO CHOCAR CON LOS DE MULTAS-REGISTRO.
+       FD USUARIOS-ARCHIVO.
+           01 USUARIOS-REGISTRO.
+               05 CEDULA-USUARIO-USR   PIC X(11).
+               05 NOMBRE-USUARIO-USR   PIC X(40).
+               05 SEXO-USR             PIC X(9).
+               05 DIRECCION-USR        PIC X(100).
+               05 TELEFONO-USR         PIC 9(11).
+               05 TIPO-INSTRUMENTO-USR PIC X(40).
+               05 STATUS-USUARIO-USR   PIC X(8).
+               05 STATUS-VENCIDO-USR   PIC X(8).
+               05 STATUS-SUSPENDIDO-USR PIC X(10).
+
+       *>COPIA DEL REGISTRO DE INSTRUMENTOS.DAT. LOS NOMBRES DE CAMPOS
+       *>SE SUFIJAN CON "-INV" PARA NO CHOCAR CON LOS DE
+       *>MULTAS-REGISTRO, IGUAL QUE EN PROVEEDORES.CBL Y PRESTAMOS.CBL.
+       FD INSTRUMENTOS-ARCHIVO.
+           01 INSTRUMENTOS-REGISTRO.
+               05 ID-INSTRUMENTO-INV       PIC X(6).
+               05 TIPO-INSTRUMENTO-INV     PIC X(40).
+               05 FECHA-ADQUISICION-INV    PIC 9(6).
+               05 FORMA-ADQUISICION-INV    PIC X(8).
+               05 ID-PROVEEDOR-INV         PIC X(11).
+               05 STATUS-INSTRUMENTO-INV   PIC X(14).
+               05 FECHA-STATUS-INV         PIC 9(6).
+
+       FD BLOQUEOS-ARCHIVO.
+           01 BLOQUEOS-REGISTRO.
+               05 LOCK-LLAVE.
+                   10 LOCK-ARCHIVO PIC X(15).
+                   10 LOCK-CLAVE   PIC X(62).
+               05 LOCK-OPERADOR PIC X(10).
+               05 LOCK-FECHA    PIC 9(6).
+               05 LOCK-HORA     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       *>VARIABLES USADAS
+       01 WS-TITULO.
+           05 FILLER   PIC X(35) VALUE SPACES.
+           05 WS-TIT   PIC X(10) VALUE "Multas".
+           05 FILLER   PIC X(35) VALUE SPACES.
+
+       01 WS-MULTAS-REGISTRO-2.
+               05 WS-MOTIVO-MULTA-2   PIC X(30).
+               05 WS-MONTO-MULTA-2    PIC 9(6)V99.
+               05 WS-STATUS-MULTA-2   PIC X(10).
+
+       77 WS-OPCION PIC 9(2).
+       77 WS-INDICADOR PIC 9(1).
+       77 WS-SI-NO PIC X(1).
+       77 LEE-TODO PIC 9(1).
+       77 WS-HAY-MULTAS PIC 9(1).
+       77 WS-CEDULA-BUSCADA PIC X(11).
+
+       *>USADO PARA DEJAR CONSTANCIA DE LAS TRANSACCIONES DE
+       *>MANTENIMIENTO EN LA AUDITORIA.
+       77 WS-AUD-LLAVE-REG PIC X(60).
+
+       *>GUARDA LA CLAVE QUE SE DEJO BLOQUEADA EN VERIFICAR-BLOQUEO,
+       *>PARA QUE LIBERAR-BLOQUEO LA QUITE.
+       77 WS-BLOQUEO-CLAVE PIC X(62).
+
+       LINKAGE SECTION.
+       01 LS-CONECTAR PIC X(10).
+
+       PROCEDURE DIVISION USING LS-CONECTAR. *>CONECTO CON EL MENU.
+       MAIN SECTION.
+       *>PROGRAMA PRINCIPAL.
+       PROGRAM-BEGIN.
+       DISPLAY " ".
+       DISPLAY WS-TITULO.
+       DISPLAY " ".
+       DISPLAY "1) Registrar".
+       DISPLAY "2) Actualizar".
+       DISPLAY "3) Salir".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-MENU.
+
+       STOP RUN.
+
+       *>RUTINAS.
+       VALIDACION-MENU.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM REGISTRAR
+       WHEN 2
+           PERFORM ACTUALIZAR
+       WHEN 3
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-MENU
+       END-EVALUATE.
+
+       REGISTRAR.
+       DISPLAY "---Registro de nueva multa---".
+       DISPLAY " ".
+       DISPLAY "Indique numero de cedula del usuario a multar".
+       ACCEPT CEDULA-USUARIO-MUL.
+       OPEN I-O USUARIOS-ARCHIVO.
+       PERFORM VALIDACION-USUARIO-MUL.
+       CLOSE USUARIOS-ARCHIVO.
+
+       DISPLAY " ".
+       DISPLAY "Indique codigo del instrumento involucrado".
+       ACCEPT ID-INSTRUMENTO-MUL.
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       PERFORM VALIDACION-INSTRUMENTO-MUL.
+       CLOSE INSTRUMENTOS-ARCHIVO.
+
+       *>LA FECHA DE LA MULTA SE TOMA DEL SISTEMA, IGUAL QUE
+       *>AUD-FECHA EN GRABAR-AUDITORIA.
+       ACCEPT FECHA-MULTA FROM DATE.
+
+       *>UN USUARIO PUEDE TENER VARIAS MULTAS EN SU HISTORIAL, ASI QUE
+       *>SOLO SE RECHAZA SI YA EXISTE ESA MISMA MULTA (MISMA
+       *>CEDULA/INSTRUMENTO/FECHA).
+       OPEN I-O MULTAS-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       READ MULTAS-ARCHIVO RECORD
+           KEY MUL-LLAVE
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0 *>SI NO EXISTE, GUARDO EL NUEVO REGISTRO
+           DISPLAY " "
+           DISPLAY "Ingrese motivo de la multa (extravio, deterioro)"
+           ACCEPT MOTIVO-MULTA
+           DISPLAY " "
+           DISPLAY "Ingrese monto de la multa"
+           ACCEPT MONTO-MULTA
+           MOVE "Pendiente" TO STATUS-MULTA
+           WRITE MULTAS-REGISTRO
+           MOVE MUL-LLAVE TO WS-AUD-LLAVE-REG
+           MOVE "Alta" TO AUD-ACCION
+           PERFORM GRABAR-AUDITORIA
+           DISPLAY " "
+           DISPLAY "Multa registrada correctamente."
+       ELSE *>SI EXISTE, SALIR
+           DISPLAY " "
+           DISPLAY "Ya existe una multa para ese usuario, ese "
+           DISPLAY "instrumento y el dia de hoy.".
+
+       CLOSE MULTAS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+       PERFORM VOLVER-REGISTRAR.
+
+       *>VERIFICA QUE LA CEDULA INGRESADA EXISTA EN USUARIOS.DAT ANTES
+       *>DE PERMITIR QUE SE LE APLIQUE UNA MULTA, IGUAL QUE
+       *>VALIDACION-INSTRUMENTO EN PRESTAMOS.CBL.
+       VALIDACION-USUARIO-MUL.
+       MOVE CEDULA-USUARIO-MUL TO CEDULA-USUARIO-USR.
+       READ USUARIOS-ARCHIVO RECORD
+           KEY CEDULA-USUARIO-USR
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "No existe un usuario con esa cedula."
+           DISPLAY "Ingrese numero de cedula del usuario a multar"
+           ACCEPT CEDULA-USUARIO-MUL
+           PERFORM VALIDACION-USUARIO-MUL.
+
+       *>VERIFICA QUE EL CODIGO DE INSTRUMENTO INGRESADO EXISTA EN
+       *>INSTRUMENTOS.DAT, IGUAL QUE VALIDACION-INSTRUMENTO EN
+       *>PRESTAMOS.CBL.
+       VALIDACION-INSTRUMENTO-MUL.
+       MOVE ID-INSTRUMENTO-MUL TO ID-INSTRUMENTO-INV.
+       READ INSTRUMENTOS-ARCHIVO RECORD
+           KEY ID-INSTRUMENTO-INV
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           DISPLAY " "
+           DISPLAY "No existe un instrumento con ese codigo."
+           DISPLAY "Ingrese codigo del instrumento involucrado"
+           ACCEPT ID-INSTRUMENTO-MUL
+           PERFORM VALIDACION-INSTRUMENTO-MUL.
+
+       VOLVER-REGISTRAR.
+       DISPLAY " ".
+       DISPLAY "¿Que desea hacer?".
+       DISPLAY "1.- Registrar otra multa".
+       DISPLAY "2.- Volver al menu".
+       DISPLAY "3.- Salir".
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-VOLVER-REGISTRAR.
+
+       VALIDACION-VOLVER-REGISTRAR.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM REGISTRAR
+       WHEN 2
+           PERFORM PROGRAM-BEGIN
+       WHEN 3
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-VOLVER-REGISTRAR
+       END-EVALUATE.
+
+       ACTUALIZAR.
+       DISPLAY "---Actualizar multas---".
+       DISPLAY " ".
+       DISPLAY "Indique numero de cedula del usuario".
+       ACCEPT WS-CEDULA-BUSCADA.
+       OPEN I-O MULTAS-ARCHIVO.
+       OPEN I-O AUDITORIA-ARCHIVO.
+       OPEN I-O BLOQUEOS-ARCHIVO.
+       *>COMO PUEDE HABER VARIAS MULTAS PARA LA MISMA CEDULA, SE
+       *>MUESTRAN TODAS PRIMERO Y LUEGO SE PIDE EL INSTRUMENTO/FECHA
+       *>DE LA QUE SE QUIERE TOCAR, IGUAL QUE ACTUALIZAR EN
+       *>PRESTAMOS.CBL.
+       MOVE 0 TO WS-HAY-MULTAS.
+       MOVE WS-CEDULA-BUSCADA TO CEDULA-USUARIO-MUL.
+       START MULTAS-ARCHIVO KEY IS NOT LESS THAN CEDULA-USUARIO-MUL
+           INVALID KEY MOVE 1 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 0 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           PERFORM LISTAR-MULTAS-CEDULA.
+
+       IF WS-HAY-MULTAS = 0 *>SI NO EXISTE REGRESO AL MENU.
+           DISPLAY " "
+           DISPLAY "El usuario ingresado no tiene multas."
+           CLOSE MULTAS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
+           PERFORM VOLVER-ACTUALIZAR
+       ELSE
+           DISPLAY " "
+           DISPLAY "Ingrese codigo del instrumento de la multa"
+           ACCEPT ID-INSTRUMENTO-MUL
+           DISPLAY "Ingrese fecha de la multa (AAMMDD)"
+           ACCEPT FECHA-MULTA
+           MOVE WS-CEDULA-BUSCADA TO CEDULA-USUARIO-MUL
+           READ MULTAS-ARCHIVO RECORD
+               KEY MUL-LLAVE
+                   INVALID KEY     MOVE 0 TO WS-INDICADOR
+                   NOT INVALID KEY MOVE 1 TO WS-INDICADOR
+           IF WS-INDICADOR = 0
+               DISPLAY " "
+               DISPLAY "No existe esa multa para la cedula indicada."
+               CLOSE MULTAS-ARCHIVO
+               CLOSE AUDITORIA-ARCHIVO
+               CLOSE BLOQUEOS-ARCHIVO
+               PERFORM VOLVER-ACTUALIZAR
+           ELSE *>SI EXISTE, VERIFICO QUE NADIE MAS LA ESTE EDITANDO.
+               PERFORM VERIFICAR-BLOQUEO
+               IF WS-INDICADOR = 0
+                   CLOSE MULTAS-ARCHIVO
+                   CLOSE AUDITORIA-ARCHIVO
+                   CLOSE BLOQUEOS-ARCHIVO
+                   PERFORM VOLVER-ACTUALIZAR
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Cedula del usuario: " CEDULA-USUARIO-MUL
+                   DISPLAY "Codigo del instrumento: " ID-INSTRUMENTO-MUL
+                   DISPLAY "Fecha de la multa: " FECHA-MULTA
+                   DISPLAY "Motivo de la multa: " MOTIVO-MULTA
+                   DISPLAY "Monto de la multa: " MONTO-MULTA
+                   DISPLAY "Status de la multa: " STATUS-MULTA
+                   PERFORM CONFIRMAR-ACTUALIZAR.
+
+       LISTAR-MULTAS-CEDULA.
+       READ MULTAS-ARCHIVO NEXT RECORD
+           AT END MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 1 OR CEDULA-USUARIO-MUL NOT = WS-CEDULA-BUSCADA
+           MOVE 1 TO WS-INDICADOR
+       ELSE
+           MOVE 1 TO WS-HAY-MULTAS
+           DISPLAY " "
+           DISPLAY "Instrumento: " ID-INSTRUMENTO-MUL
+               " Fecha: " FECHA-MULTA
+           DISPLAY "Motivo: " MOTIVO-MULTA " Status: " STATUS-MULTA
+           PERFORM LISTAR-MULTAS-CEDULA.
+
+       VOLVER-ACTUALIZAR.
+       DISPLAY " ".
+       DISPLAY "¿Que desea hacer?".
+       DISPLAY "1.- Actualizar otra multa".
+       DISPLAY "2.- Volver al menu".
+       DISPLAY "3.- Salir".
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-VOLVER-ACTUALIZAR.
+
+       VALIDACION-VOLVER-ACTUALIZAR.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM ACTUALIZAR
+       WHEN 2
+           PERFORM PROGRAM-BEGIN
+       WHEN 3
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-VOLVER-ACTUALIZAR
+       END-EVALUATE.
+
+       CONFIRMAR-ACTUALIZAR.
+       DISPLAY " ".
+       DISPLAY "¿Que desea hacer con esta multa?".
+       DISPLAY "1.- Editar campos".
+       DISPLAY "2.- Eliminar multa".
+       DISPLAY "3.- Actualizar otra multa"
+       DISPLAY "4.- Volver al menu".
+       DISPLAY "5.- Salir"
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR.
+
+       VALIDACION-CONFIRMAR-ACTUALIZAR.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM EDITAR-CAMPOS
+       WHEN 2
+           PERFORM ELIMINAR
+       WHEN 3
+           PERFORM LIBERAR-BLOQUEO
+           CLOSE MULTAS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
+           PERFORM ACTUALIZAR
+       WHEN 4
+           PERFORM LIBERAR-BLOQUEO
+           CLOSE MULTAS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
+           PERFORM PROGRAM-BEGIN
+       WHEN 5
+           PERFORM LIBERAR-BLOQUEO
+           CLOSE MULTAS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-CONFIRMAR-ACTUALIZAR
+       END-EVALUATE.
+
+       ELIMINAR. *>ELIMINAR LA MULTA
+       DISPLAY "¿Esta seguro de eliminar la "
+       DISPLAY "MULTA de " CEDULA-USUARIO-MUL "? (S/N)"
+       ACCEPT WS-SI-NO.
+       PERFORM VALIDACION-ELIMINAR.
+
+       VALIDACION-ELIMINAR.
+       EVALUATE WS-SI-NO
+       WHEN = "S" OR = "s"
+           DELETE MULTAS-ARCHIVO RECORD
+           MOVE MUL-LLAVE TO WS-AUD-LLAVE-REG
+           MOVE "Baja" TO AUD-ACCION
+           PERFORM GRABAR-AUDITORIA
+           DISPLAY " "
+           DISPLAY "Multa eliminada."
+           PERFORM LIBERAR-BLOQUEO
+           CLOSE MULTAS-ARCHIVO
+           CLOSE AUDITORIA-ARCHIVO
+           CLOSE BLOQUEOS-ARCHIVO
+           PERFORM VOLVER-ACTUALIZAR
+       WHEN = "N" OR = "n"
+           PERFORM CONFIRMAR-ACTUALIZAR
+       WHEN OTHER
+           DISPLAY "Por favor ingrese S para si, o N para no."
+           ACCEPT WS-SI-NO
+           PERFORM VALIDACION-ELIMINAR
+       END-EVALUATE.
+
+       *>LA CEDULA, EL INSTRUMENTO Y LA FECHA IDENTIFICAN LA MULTA Y
+       *>NO SE EDITAN AQUI; SOLO SE ACTUALIZA EL MOTIVO, EL MONTO Y EL
+       *>STATUS DE PAGO.
+       EDITAR-CAMPOS. *>ACTUALIZAR LOS CAMPOS
+       DISPLAY " ".
+       DISPLAY "Motivo de la multa: " MOTIVO-MULTA.
+       PERFORM CONFIRMAR. *>SI SE QUIERE EDITAR ESTE CAMPO O NO.
+       PERFORM CONFIRMAR-MOTIVO.
+
+       DISPLAY " ".
+       DISPLAY "Monto de la multa: " MONTO-MULTA.
+       PERFORM CONFIRMAR.
+       PERFORM CONFIRMAR-MONTO.
+
+       DISPLAY " ".
+       DISPLAY "Status de la multa: " STATUS-MULTA.
+       PERFORM CONFIRMAR.
+       PERFORM CONFIRMAR-STATUS.
+
+       PERFORM FINAL-EDITAR-CAMPOS.
+
+       CONFIRMAR.
+       DISPLAY "1.- Editar".
+       DISPLAY "2.- Siguiente campo".
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+
+       CONFIRMAR-MOTIVO.
+       EVALUATE WS-OPCION
+       WHEN 1
+           DISPLAY " "
+           DISPLAY "Ingrese nuevo motivo de la multa"
+           ACCEPT MOTIVO-MULTA
+           MOVE MOTIVO-MULTA TO WS-MOTIVO-MULTA-2
+           NEXT SENTENCE
+       WHEN 2
+           MOVE MOTIVO-MULTA TO WS-MOTIVO-MULTA-2
+           NEXT SENTENCE
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM CONFIRMAR-MOTIVO
+       END-EVALUATE.
+
+       CONFIRMAR-MONTO.
+       EVALUATE WS-OPCION
+       WHEN 1
+           DISPLAY " "
+           DISPLAY "Ingrese nuevo monto de la multa"
+           ACCEPT MONTO-MULTA
+           MOVE MONTO-MULTA TO WS-MONTO-MULTA-2
+           NEXT SENTENCE
+       WHEN 2
+           MOVE MONTO-MULTA TO WS-MONTO-MULTA-2
+           NEXT SENTENCE
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM CONFIRMAR-MONTO
+       END-EVALUATE.
+
+       CONFIRMAR-STATUS.
+       EVALUATE WS-OPCION
+       WHEN 1
+           DISPLAY " "
+           DISPLAY "Ingrese nuevo status de la multa "
+           DISPLAY "(Pendiente o Pagada)"
+           ACCEPT STATUS-MULTA
+           PERFORM VALIDACION-STATUS-MULTA
+           MOVE STATUS-MULTA TO WS-STATUS-MULTA-2
+           NEXT SENTENCE
+       WHEN 2
+           MOVE STATUS-MULTA TO WS-STATUS-MULTA-2
+           NEXT SENTENCE
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM CONFIRMAR-STATUS
+       END-EVALUATE.
+
+       *>SOLO SE ACEPTAN LOS DOS VALORES VALIDOS DE STATUS-MULTA.
+       VALIDACION-STATUS-MULTA.
+       IF STATUS-MULTA NOT = "Pendiente" AND STATUS-MULTA NOT = "Pagada"
+           DISPLAY " "
+           DISPLAY "Status invalido."
+           DISPLAY "Ingrese status de la multa (Pendiente o Pagada)"
+           ACCEPT STATUS-MULTA
+           PERFORM VALIDACION-STATUS-MULTA.
+
+       FINAL-EDITAR-CAMPOS.
+       MOVE WS-MOTIVO-MULTA-2 TO MOTIVO-MULTA.
+       MOVE WS-MONTO-MULTA-2 TO MONTO-MULTA.
+       MOVE WS-STATUS-MULTA-2 TO STATUS-MULTA.
+       REWRITE MULTAS-REGISTRO. *>LA LLAVE NO CAMBIA, SE REESCRIBE.
+
+       MOVE MUL-LLAVE TO WS-AUD-LLAVE-REG.
+       MOVE "Modificacion" TO AUD-ACCION.
+       PERFORM GRABAR-AUDITORIA.
+
+       DISPLAY " ".
+       DISPLAY "Campo Actualizado correctamente.".
+
+       PERFORM LIBERAR-BLOQUEO.
+       CLOSE MULTAS-ARCHIVO.
+       CLOSE AUDITORIA-ARCHIVO.
+       CLOSE BLOQUEOS-ARCHIVO.
+       PERFORM VOLVER-ACTUALIZAR.
+
+       GRABAR-AUDITORIA.
+       *>DEJA CONSTANCIA DE QUE OPERADOR REALIZO LA TRANSACCION.
+       *>AUD-ACCION Y WS-AUD-LLAVE-REG DEBEN SER LLENADOS POR QUIEN
+       *>LLAMA A ESTE PARRAFO.
+       ACCEPT AUD-FECHA FROM DATE.
+       ACCEPT AUD-HORA FROM TIME.
+       MOVE LS-CONECTAR TO AUD-OPERADOR.
+       MOVE "Multas" TO AUD-PROGRAMA.
+       MOVE WS-AUD-LLAVE-REG TO AUD-LLAVE-REGISTRO.
+       WRITE AUDITORIA-REGISTRO.
+
+       *>SE FIJA SI OTRO OPERADOR YA TIENE ESTA MULTA ABIERTA PARA
+       *>EDICION. SI NO HAY BLOQUEO, DEJA UNO A NOMBRE DE ESTE
+       *>OPERADOR. MUL-LLAVE DEBE ESTAR LLENA POR QUIEN LLAMA.
+       VERIFICAR-BLOQUEO.
+       MOVE "MULTAS" TO LOCK-ARCHIVO.
+       MOVE SPACES TO LOCK-CLAVE.
+       MOVE MUL-LLAVE TO LOCK-CLAVE(1:23).
+       MOVE LOCK-CLAVE TO WS-BLOQUEO-CLAVE.
+       READ BLOQUEOS-ARCHIVO RECORD
+           KEY LOCK-LLAVE
+               INVALID KEY     MOVE 0 TO WS-INDICADOR
+               NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+       IF WS-INDICADOR = 0
+           MOVE LS-CONECTAR TO LOCK-OPERADOR
+           ACCEPT LOCK-FECHA FROM DATE
+           ACCEPT LOCK-HORA FROM TIME
+           WRITE BLOQUEOS-REGISTRO
+           MOVE 1 TO WS-INDICADOR
+       ELSE
+           IF LOCK-OPERADOR = LS-CONECTAR
+               MOVE 1 TO WS-INDICADOR
+           ELSE
+               DISPLAY " "
+               DISPLAY "Esta multa la esta editando el operador "
+                   LOCK-OPERADOR
+               DISPLAY "en otro terminal. Intente mas tarde."
+               MOVE 0 TO WS-INDICADOR.
+
+       *>QUITA EL BLOQUEO DEJADO POR VERIFICAR-BLOQUEO AL TERMINAR DE
+       *>TRABAJAR SOBRE LA MULTA.
+       LIBERAR-BLOQUEO.
+       MOVE "MULTAS" TO LOCK-ARCHIVO.
+       MOVE WS-BLOQUEO-CLAVE TO LOCK-CLAVE.
+       DELETE BLOQUEOS-ARCHIVO RECORD
+           INVALID KEY     MOVE 0 TO WS-INDICADOR
+           NOT INVALID KEY MOVE 1 TO WS-INDICADOR.
+
+       *>PARRAFO VACIO PARA QUE EXIT PROGRAM NO QUEDE COMO CONTINUACION
+       *>DE LIBERAR-BLOQUEO (SE INVOCA CON PERFORM SIN THRU, ASI QUE SU
+       *>ALCANCE LLEGA HASTA EL SIGUIENTE ENCABEZADO DE PARRAFO).
+       FIN-PROGRAMA.
+       EXIT PROGRAM.
