@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exportar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT OPTIONAL INSTRUMENTOS-ARCHIVO
+       ASSIGN TO "c:\instrumentos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-INSTRUMENTO
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL TIPO-INSTRUMENTO-ARCHIVO
+       ASSIGN TO "c:\tipo_instrumento.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CODIGO-TIPO
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL PROVEEDORES-ARCHIVO
+       ASSIGN TO "c:\proveedores.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ID-PROVEEDOR
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL USUARIOS-ARCHIVO
+       ASSIGN TO "c:\usuarios.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CEDULA-USUARIO
+       ACCESS MODE IS DYNAMIC.
+
+       SELECT OPTIONAL PRESTAMOS-ARCHIVO
+       ASSIGN TO "c:\prestamos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS PRE-LLAVE
+       ACCESS MODE IS DYNAMIC.
+
+       *>UN ARCHIVO DE SALIDA DELIMITADO POR CADA ARCHIVO INDEXADO,
+       *>PARA QUE CADA EXPORTACION SE PUEDA ABRIR POR SEPARADO EN UNA
+       *>HOJA DE CALCULO.
+       SELECT OPTIONAL EXPORT-INSTRUMENTOS-ARCHIVO
+       ASSIGN TO "c:\export_instrumentos.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EXPORT-TIPOS-ARCHIVO
+       ASSIGN TO "c:\export_tipo_instrumento.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EXPORT-PROVEEDORES-ARCHIVO
+       ASSIGN TO "c:\export_proveedores.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EXPORT-USUARIOS-ARCHIVO
+       ASSIGN TO "c:\export_usuarios.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EXPORT-PRESTAMOS-ARCHIVO
+       ASSIGN TO "c:\export_prestamos.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INSTRUMENTOS-ARCHIVO.
+           01 INSTRUMENTOS-REGISTRO.
+               05 ID-INSTRUMENTO       PIC X(6).
+               05 TIPO-INSTRUMENTO-IN  PIC X(40).
+               05 FECHA-ADQUISICION    PIC 9(6).
+               05 FORMA-ADQUISICION    PIC X(8).
+               05 ID-PROVEEDOR-INST    PIC X(11).
+               05 STATUS-INSTRUMENTO   PIC X(14).
+               05 FECHA-STATUS         PIC 9(6).
+
+       FD TIPO-INSTRUMENTO-ARCHIVO.
+           01 TIPO-INSTRUMENTO-REGISTRO.
+               05 CODIGO-TIPO PIC X(3).
+               05 NOMBRE-TIPO PIC X(40).
+               05 CORRELATIVO PIC 9(3).
+               05 STATUS-TIPO PIC X(8).
+
+       FD PROVEEDORES-ARCHIVO.
+           01 PROVEEDORES-REGISTRO.
+               05 ID-PROVEEDOR     PIC X(11).
+               05 NOMBRE-PROVEEDOR PIC X(40).
+               05 TIPO-PROVEEDOR   PIC X(8).
+               05 DIRECCION        PIC X(100).
+               05 TELEFONO         PIC 9(11).
+               05 TELEFONO-ALTERNO PIC 9(11).
+               05 STATUS-PROVEEDOR PIC X(8).
+
+       FD USUARIOS-ARCHIVO.
+           01 USUARIOS-REGISTRO.
+               05 CEDULA-USUARIO      PIC X(11).
+               05 NOMBRE-USUARIO      PIC X(40).
+               05 SEXO                PIC X(9).
+               05 DIRECCION           PIC X(100).
+               05 TELEFONO            PIC 9(11).
+               05 TIPO-INSTRUMENTO-US PIC X(40).
+               05 STATUS-USUARIO      PIC X(8).
+               05 STATUS-VENCIDO-US   PIC X(8).
+               05 STATUS-SUSPENDIDO-US PIC X(10).
+
+       FD PRESTAMOS-ARCHIVO.
+           01 PRESTAMOS-REGISTRO.
+               05 PRE-LLAVE.
+                   10 CEDULA-USUARIO-PR   PIC X(11).
+                   10 FECHA-PRESTAMO      PIC X(40).
+                   10 HORA-PRESTAMO       PIC X(9).
+                   10 ITEM-PRESTAMO       PIC 9(02).
+               05 ID-INSTRUMENTO-PR   PIC X(100).
+               05 FECHA-DEVOLUCION    PIC 9(11).
+               05 HORA-DEVOLUCION     PIC X(40).
+               05 STATUS-INSTRUMENTO-PR  PIC X(14).
+               05 STATUS-PRESTAMO-PR     PIC X(8).
+
+       FD EXPORT-INSTRUMENTOS-ARCHIVO.
+           01 EXPORT-INSTRUMENTOS-LINEA PIC X(200).
+
+       FD EXPORT-TIPOS-ARCHIVO.
+           01 EXPORT-TIPOS-LINEA PIC X(200).
+
+       FD EXPORT-PROVEEDORES-ARCHIVO.
+           01 EXPORT-PROVEEDORES-LINEA PIC X(200).
+
+       FD EXPORT-USUARIOS-ARCHIVO.
+           01 EXPORT-USUARIOS-LINEA PIC X(250).
+
+       FD EXPORT-PRESTAMOS-ARCHIVO.
+           01 EXPORT-PRESTAMOS-LINEA PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       *>VARIABLES USADAS.
+       01 WS-TITULO.
+           05 FILLER   PIC X(33) VALUE SPACES.
+           05 WS-TIT   PIC X(15) VALUE "Exportar Datos".
+           05 FILLER   PIC X(32) VALUE SPACES.
+
+       01 WS-LINEA PIC X(250).
+
+       77 WS-OPCION PIC 9(2).
+       77 LEE-TODO PIC 9(1).
+
+       LINKAGE SECTION.
+       01 LS-CONECTAR PIC X(10). *>CONECTO CON EL MENU.
+
+       PROCEDURE DIVISION USING LS-CONECTAR.
+       MAIN SECTION.
+       *>PERMITE VOLCAR CUALQUIERA DE LOS CINCO ARCHIVOS INDEXADOS A UN
+       *>ARCHIVO DELIMITADO POR COMAS, PARA ANALISIS EN HOJA DE
+       *>CALCULO. LOS ARCHIVOS INDEXADOS NO SE MODIFICAN, SOLO SE LEEN.
+       PROGRAM-BEGIN.
+       DISPLAY " ".
+       DISPLAY WS-TITULO.
+       DISPLAY " ".
+       DISPLAY "1) Instrumentos".
+       DISPLAY "2) Tipos de instrumento".
+       DISPLAY "3) Proveedores".
+       DISPLAY "4) Usuarios".
+       DISPLAY "5) Prestamos".
+       DISPLAY "6) Todos".
+       DISPLAY "7) Salir".
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-MENU.
+
+       STOP RUN.
+
+       *>RUTINAS.
+       VALIDACION-MENU.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM EXPORTAR-INSTRUMENTOS
+       WHEN 2
+           PERFORM EXPORTAR-TIPOS
+       WHEN 3
+           PERFORM EXPORTAR-PROVEEDORES
+       WHEN 4
+           PERFORM EXPORTAR-USUARIOS
+       WHEN 5
+           PERFORM EXPORTAR-PRESTAMOS
+       WHEN 6
+           PERFORM EXPORTAR-INSTRUMENTOS
+           PERFORM EXPORTAR-TIPOS
+           PERFORM EXPORTAR-PROVEEDORES
+           PERFORM EXPORTAR-USUARIOS
+           PERFORM EXPORTAR-PRESTAMOS
+       WHEN 7
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-MENU
+       END-EVALUATE.
+
+       EXPORTAR-INSTRUMENTOS.
+       DISPLAY " ".
+       DISPLAY "Exportando instrumentos.dat...".
+       OPEN I-O INSTRUMENTOS-ARCHIVO.
+       OPEN OUTPUT EXPORT-INSTRUMENTOS-ARCHIVO.
+       STRING "ID-INSTRUMENTO,TIPO-INSTRUMENTO,FECHA-ADQUISICION,"
+           "FORMA-ADQUISICION,ID-PROVEEDOR,STATUS-INSTRUMENTO,"
+           "FECHA-STATUS"
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-INSTRUMENTOS-LINEA FROM WS-LINEA.
+
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-INSTRUMENTO-EXP.
+       PERFORM ESCRIBIR-INSTRUMENTO-EXP UNTIL LEE-TODO = 1.
+
+       CLOSE INSTRUMENTOS-ARCHIVO.
+       CLOSE EXPORT-INSTRUMENTOS-ARCHIVO.
+       DISPLAY "Resultados grabados en export_instrumentos.csv".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-INSTRUMENTO-EXP.
+       READ INSTRUMENTOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-INSTRUMENTO-EXP.
+       STRING ID-INSTRUMENTO "," TIPO-INSTRUMENTO-IN ","
+           FECHA-ADQUISICION "," FORMA-ADQUISICION ","
+           ID-PROVEEDOR-INST "," STATUS-INSTRUMENTO ","
+           FECHA-STATUS
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-INSTRUMENTOS-LINEA FROM WS-LINEA.
+       PERFORM LEER-SIGUIENTE-INSTRUMENTO-EXP.
+
+       EXPORTAR-TIPOS.
+       DISPLAY " ".
+       DISPLAY "Exportando tipo_instrumento.dat...".
+       OPEN I-O TIPO-INSTRUMENTO-ARCHIVO.
+       OPEN OUTPUT EXPORT-TIPOS-ARCHIVO.
+       MOVE "CODIGO-TIPO,NOMBRE-TIPO,CORRELATIVO,STATUS-TIPO"
+           TO WS-LINEA.
+       WRITE EXPORT-TIPOS-LINEA FROM WS-LINEA.
+
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-TIPO-EXP.
+       PERFORM ESCRIBIR-TIPO-EXP UNTIL LEE-TODO = 1.
+
+       CLOSE TIPO-INSTRUMENTO-ARCHIVO.
+       CLOSE EXPORT-TIPOS-ARCHIVO.
+       DISPLAY "Resultados grabados en export_tipo_instrumento.csv".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-TIPO-EXP.
+       READ TIPO-INSTRUMENTO-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-TIPO-EXP.
+       STRING CODIGO-TIPO "," NOMBRE-TIPO "," CORRELATIVO ","
+           STATUS-TIPO
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-TIPOS-LINEA FROM WS-LINEA.
+       PERFORM LEER-SIGUIENTE-TIPO-EXP.
+
+       EXPORTAR-PROVEEDORES.
+       DISPLAY " ".
+       DISPLAY "Exportando proveedores.dat...".
+       OPEN I-O PROVEEDORES-ARCHIVO.
+       OPEN OUTPUT EXPORT-PROVEEDORES-ARCHIVO.
+       STRING "ID-PROVEEDOR,NOMBRE-PROVEEDOR,TIPO-PROVEEDOR,DIRECCION,"
+           "TELEFONO,TELEFONO-ALTERNO,STATUS-PROVEEDOR"
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-PROVEEDORES-LINEA FROM WS-LINEA.
+
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-PROVEEDOR-EXP.
+       PERFORM ESCRIBIR-PROVEEDOR-EXP UNTIL LEE-TODO = 1.
+
+       CLOSE PROVEEDORES-ARCHIVO.
+       CLOSE EXPORT-PROVEEDORES-ARCHIVO.
+       DISPLAY "Resultados grabados en export_proveedores.csv".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-PROVEEDOR-EXP.
+       READ PROVEEDORES-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-PROVEEDOR-EXP.
+       STRING ID-PROVEEDOR "," NOMBRE-PROVEEDOR "," TIPO-PROVEEDOR ","
+           DIRECCION OF PROVEEDORES-REGISTRO ","
+           TELEFONO OF PROVEEDORES-REGISTRO "," TELEFONO-ALTERNO ","
+           STATUS-PROVEEDOR
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-PROVEEDORES-LINEA FROM WS-LINEA.
+       PERFORM LEER-SIGUIENTE-PROVEEDOR-EXP.
+
+       EXPORTAR-USUARIOS.
+       DISPLAY " ".
+       DISPLAY "Exportando usuarios.dat...".
+       OPEN I-O USUARIOS-ARCHIVO.
+       OPEN OUTPUT EXPORT-USUARIOS-ARCHIVO.
+       STRING "CEDULA-USUARIO,NOMBRE-USUARIO,SEXO,DIRECCION,TELEFONO,"
+           "TIPO-INSTRUMENTO,STATUS-USUARIO,STATUS-VENCIDO,"
+           "STATUS-SUSPENDIDO"
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-USUARIOS-LINEA FROM WS-LINEA.
+
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-USUARIO-EXP.
+       PERFORM ESCRIBIR-USUARIO-EXP UNTIL LEE-TODO = 1.
+
+       CLOSE USUARIOS-ARCHIVO.
+       CLOSE EXPORT-USUARIOS-ARCHIVO.
+       DISPLAY "Resultados grabados en export_usuarios.csv".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-USUARIO-EXP.
+       READ USUARIOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-USUARIO-EXP.
+       STRING CEDULA-USUARIO "," NOMBRE-USUARIO "," SEXO ","
+           DIRECCION OF USUARIOS-REGISTRO ","
+           TELEFONO OF USUARIOS-REGISTRO "," TIPO-INSTRUMENTO-US ","
+           STATUS-USUARIO "," STATUS-VENCIDO-US ","
+           STATUS-SUSPENDIDO-US
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-USUARIOS-LINEA FROM WS-LINEA.
+       PERFORM LEER-SIGUIENTE-USUARIO-EXP.
+
+       EXPORTAR-PRESTAMOS.
+       DISPLAY " ".
+       DISPLAY "Exportando prestamos.dat...".
+       OPEN I-O PRESTAMOS-ARCHIVO.
+       OPEN OUTPUT EXPORT-PRESTAMOS-ARCHIVO.
+       STRING "CEDULA-USUARIO,FECHA-PRESTAMO,HORA-PRESTAMO,"
+           "ITEM-PRESTAMO,ID-INSTRUMENTO,FECHA-DEVOLUCION,"
+           "HORA-DEVOLUCION,STATUS-INSTRUMENTO,STATUS-PRESTAMO"
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-PRESTAMOS-LINEA FROM WS-LINEA.
+
+       MOVE 0 TO LEE-TODO.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-EXP.
+       PERFORM ESCRIBIR-PRESTAMO-EXP UNTIL LEE-TODO = 1.
+
+       CLOSE PRESTAMOS-ARCHIVO.
+       CLOSE EXPORT-PRESTAMOS-ARCHIVO.
+       DISPLAY "Resultados grabados en export_prestamos.csv".
+       PERFORM VOLVER.
+
+       LEER-SIGUIENTE-PRESTAMO-EXP.
+       READ PRESTAMOS-ARCHIVO NEXT RECORD
+       AT END
+       MOVE 1 TO LEE-TODO.
+
+       ESCRIBIR-PRESTAMO-EXP.
+       STRING CEDULA-USUARIO-PR "," FECHA-PRESTAMO "," HORA-PRESTAMO
+           "," ITEM-PRESTAMO "," ID-INSTRUMENTO-PR ","
+           FECHA-DEVOLUCION "," HORA-DEVOLUCION ","
+           STATUS-INSTRUMENTO-PR "," STATUS-PRESTAMO-PR
+           DELIMITED BY SIZE INTO WS-LINEA.
+       WRITE EXPORT-PRESTAMOS-LINEA FROM WS-LINEA.
+       PERFORM LEER-SIGUIENTE-PRESTAMO-EXP.
+
+       VOLVER.
+       DISPLAY " ".
+       DISPLAY "1.- Volver al menu de exportacion".
+       DISPLAY "2.- Salir".
+       DISPLAY "Ingrese numero de opcion deseada:".
+       ACCEPT WS-OPCION.
+       PERFORM VALIDACION-VOLVER.
+
+       VALIDACION-VOLVER.
+       EVALUATE WS-OPCION
+       WHEN 1
+           PERFORM PROGRAM-BEGIN
+       WHEN 2
+           STOP RUN
+       WHEN OTHER
+           DISPLAY "Por favor ingrese una opcion valida"
+           ACCEPT WS-OPCION
+           PERFORM VALIDACION-VOLVER
+       END-EVALUATE.
+
+       EXIT PROGRAM.
